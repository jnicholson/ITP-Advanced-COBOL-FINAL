@@ -0,0 +1,17 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 6/18/2014
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           03  AUD-TSTAMP.
+               05  AUD-YEAR        PIC X(4).
+               05  AUD-MONTH       PIC X(2).
+               05  AUD-DAY         PIC X(2).
+               05  AUD-HOUR        PIC X(2).
+               05  AUD-MINUTE      PIC X(2).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OPERATOR        PIC X(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-ACTION          PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
