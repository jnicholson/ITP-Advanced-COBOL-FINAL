@@ -0,0 +1,15 @@
+      *Skeleton COBOL Copybook - Henry Hurlocker 5/03/2014
+       FD  CC-ARCH-FILE.
+       01  CC-ARCH-REC.
+           03 CC-ARCH-ID                       PIC 9(8).
+           03 CC-ARCH-TSTAMP.
+               05 CC-ARCH-YEAR                 PIC X(4).
+               05 CC-ARCH-MONTH                PIC X(2).
+               05 CC-ARCH-DAY                  PIC X(2).
+               05 CC-ARCH-HOUR                 PIC X(2).
+               05 CC-ARCH-MIN                  PIC X(2).
+           03 CC-ARCH-TYPE                     PIC X(1).
+           03 CC-ARCH-PRICE                    PIC 99V99.
+           03 CC-ARCH-ITEM                     PIC X(25).
+           03 CC-ARCH-DISPUTED                 PIC X(1).
+           03 CC-ARCH-MER-ID                   PIC 9(8).
