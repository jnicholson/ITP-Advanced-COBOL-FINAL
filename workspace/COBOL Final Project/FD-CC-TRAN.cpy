@@ -12,7 +12,9 @@
           03 TRAN-TYPE-TXT                     PIC X(1).
           03 CC-TRAN-TXT                       PIC 99V99.
           03 CC-TRAN-ITEM-TXT                  PIC X(25).
-       
+          03 CC-DISPUTED-TXT                   PIC X(1).
+          03 CC-MER-ID-TXT                     PIC 9(8).
+
        FD  CC-TRAN-FILE.
        01  CC-TRAN-REC.
            03 CC-TRAN-KEY.
@@ -26,3 +28,7 @@
           03 TRAN-TYPE                         PIC X(1).
           03 CC-TRAN-PRICE                     PIC 99V99.
           03 CC-TRAN-ITEM                      PIC X(25).
+          03 CC-DISPUTED                       PIC X(1) VALUE 'N'.
+              88 CC-IS-DISPUTED                VALUE 'Y'.
+              88 CC-NOT-DISPUTED                VALUE 'N'.
+          03 CC-MER-ID                         PIC 9(8) VALUE ZERO.
