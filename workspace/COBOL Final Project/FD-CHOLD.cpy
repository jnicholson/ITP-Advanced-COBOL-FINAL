@@ -16,6 +16,16 @@
            03  CH-EMAIL-TXT    PIC X(35).
            03  CH-ZIP-TXT      PIC 9(5).
            03  CH-CC-TXT       PIC 9(16).
+           03  CH-LIMIT-TXT    PIC 9(4).
+           03  CH-BAL-TXT      PIC 9(4)V99.
+           03  CH-STATUS-TXT   PIC X.
+           03  CH-CC-2-TXT     PIC 9(16).
+           03  CH-AUTOPAY-TXT  PIC X.
+           03  CH-AUTOPAY-RTG-TXT PIC 9(9).
+           03  CH-BILL-ADDRESS-TXT PIC X(20).
+           03  CH-BILL-ZIP-TXT PIC 9(5).
+           03  CH-BILL-USE-2-TXT PIC X.
+           03  CH-LIMIT-REQ-TXT PIC 9(4).
 
        FD  CH-FILE.
        01  CH-REC.
@@ -29,6 +39,25 @@
            03  CH-ADDRESS      PIC X(20).
            03  CH-ZIP          PIC 9(5).
            03  CH-EMAIL-KEY.
-               05  CH-EMAIL    PIC X(35).  
+               05  CH-EMAIL    PIC X(35).
+           03  CH-CC           PIC 9(16).
+           03  CH-LIMIT        PIC 9(4).
+           03  CH-BAL          PIC 9(4)V99.
+           03  CH-STATUS       PIC X       VALUE 'O'.
+               88  CH-STAT-ACTIVE          VALUE 'O'.
+               88  CH-STAT-CLOSED          VALUE 'C'.
+               88  CH-STAT-FROZEN          VALUE 'F'.
+           03  CH-CC-2         PIC 9(16)   VALUE ZERO.
+           03  CH-AUTOPAY      PIC X       VALUE 'N'.
+               88  CH-AUTOPAY-ON             VALUE 'Y'.
+               88  CH-AUTOPAY-OFF            VALUE 'N'.
+           03  CH-AUTOPAY-RTG  PIC 9(9)    VALUE ZERO.
+           03  CH-BILL-ADDRESS PIC X(20)   VALUE SPACES.
+           03  CH-BILL-ZIP     PIC 9(5)    VALUE ZERO.
+           03  CH-BILL-USE-2   PIC X       VALUE 'N'.
+               88  CH-BILL-USE-2-ON          VALUE 'Y'.
+               88  CH-BILL-USE-2-OFF         VALUE 'N'.
+           03  CH-LIMIT-REQ    PIC 9(4)    VALUE ZERO.
+               88  CH-LIMIT-REQ-PENDING       VALUES 0001 THRU 9999.
 
 
