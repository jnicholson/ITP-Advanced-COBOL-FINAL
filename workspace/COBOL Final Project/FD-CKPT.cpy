@@ -0,0 +1,6 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 9/5/2014
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           03  CKPT-LAST-ID        PIC 9(8).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  CKPT-STATUS         PIC X(1).
