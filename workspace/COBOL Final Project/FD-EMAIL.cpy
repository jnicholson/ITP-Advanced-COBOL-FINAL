@@ -0,0 +1,13 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 8/1/2014
+       FD  EMAIL-FILE.
+       01  EMAIL-REC.
+           03  EMAIL-TSTAMP.
+               05  EMAIL-YEAR      PIC X(4).
+               05  EMAIL-MONTH     PIC X(2).
+               05  EMAIL-DAY       PIC X(2).
+               05  EMAIL-HOUR      PIC X(2).
+               05  EMAIL-MINUTE    PIC X(2).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  EMAIL-TO            PIC X(35).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  EMAIL-SUBJECT       PIC X(40).
