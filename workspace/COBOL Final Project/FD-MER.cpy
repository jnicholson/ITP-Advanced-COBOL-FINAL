@@ -9,7 +9,8 @@
            03  MER-EMAIL-TXT           PIC X(30).
            03  MER-ACCOUNT-TXT	       PIC 9(10).
            03  MER-ROUTE-TXT	       PIC 9(9).
-           
+           03  MER-CATEGORY-TXT       PIC X(10).
+
        FD  MER-FILE.		   
        01  MER-REC.	
            03  MER-ID-KEY.
@@ -24,7 +25,8 @@
                05 MER-EMAIL    PIC X(30).
            03  MER-ACCOUNT	   PIC 9(10).
            03  MER-ROUTE	   PIC 9(9).
-       
+           03  MER-CATEGORY   PIC X(10)   VALUE SPACES.
+
        FD  MER-SEQ-FILE.		   
        01  MER-SEQ-REC.	
            03  MER-SEQ-ID-KEY.
