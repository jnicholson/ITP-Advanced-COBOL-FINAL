@@ -9,7 +9,8 @@
            03  VM-EMAIL-TXT        PIC X(30).
            03  VM-ZIP-TXT          PIC 9(5).
            03  VM-CC-TXT           PIC 9(8).
-           
+           03  VM-STATUS-TXT       PIC X.
+
        FD  VM-FILE.
        01  VM-REC.
            03  VM-ID-KEY.
@@ -23,6 +24,9 @@
                05  VM-EMAIL    PIC X(30).
            03  VM-ZIP          PIC 9(5).
            03  VM-CC           PIC 9(8).
+           03  VM-STATUS       PIC X       VALUE 'A'.
+               88  VM-STAT-ACTIVE          VALUE 'A'.
+               88  VM-STAT-SUSPENDED       VALUE 'S'.
        
       
 
