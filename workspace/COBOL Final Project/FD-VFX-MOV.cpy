@@ -5,15 +5,19 @@
            03  VML-TITLE-TXT        PIC X(35).
            03  VML-GENRE-TXT        PIC X(10).
            03  VML-PRICE-TXT        PIC 9(2)V99.
-           
+           03  VML-SH-TXT           PIC X.
+
        FD  VML-FILE.
        01  VML-REC.
            03  VML-ID-KEY.
                05  VML-ID           PIC 9(8).
-           03  VML-TITLE            PIC X(35).
+           03  VML-TITLE-KEY.
+               05  VML-TITLE        PIC X(35).
            03  VML-GENRE-KEY.
                05  VML-GENRE        PIC X(10).
-           03  VML-PRICE            PIC 9(2)V99.
+           03  VML-PRICE-KEY.
+               05  VML-PRICE        PIC 9(2)V99.
+           03  VML-SH               PIC X       VALUE 'S'.
 
        SD  SORT-FILE.
            01  SORT-REC.
