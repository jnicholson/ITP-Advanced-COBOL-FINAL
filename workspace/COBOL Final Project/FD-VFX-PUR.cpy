@@ -4,7 +4,12 @@
            03  VTP-ID-TXT      PIC 9(8).
            03  VTP-VM-ID       PIC 9(8).
            03  VTP-VML-ID      PIC 9(8).
-           
+           03  VTP-PRICE-TXT   PIC 9(2)V99.
+           03  VTP-DATE-TXT.
+               05  VTP-YEAR-TXT    PIC X(4).
+               05  VTP-MONTH-TXT   PIC X(2).
+               05  VTP-DAY-TXT     PIC X(2).
+
        FD  VTP-FILE.
        01  VTP-REC.
            03  VTP-ID-KEY.
@@ -13,6 +18,11 @@
                05  VTP-VM-ID   PIC 9(8).
            03  VTP-VML-ID-KEY.
                05  VTP-VML-ID  PIC 9(8).
+           03  VTP-PRICE       PIC 9(2)V99.
+           03  VTP-DATE.
+               05  VTP-YEAR        PIC X(4).
+               05  VTP-MONTH       PIC X(2).
+               05  VTP-DAY         PIC X(2).
       
 
 
