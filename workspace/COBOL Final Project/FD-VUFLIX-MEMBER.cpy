@@ -1,7 +1,19 @@
       *Skeleton COBOL Copybook - PIC X() - Ryan Timmerman - 4/2/14*
-       FD  VUFLIX-MEMBER-FILE.
+       FD  VM-FILE-TXT.
+       01  VM-REC-TXT.
+           03  VM-ID-TXT       PIC 9(8).
+           03  VM-FNAME-TXT    PIC X(15).
+           03  VM-LNAME-TXT    PIC X(15).
+           03  VM-ADDRESS-TXT  PIC X(20).
+           03  VM-PHONE-TXT    PIC 9(11).
+           03  VM-EMAIL-TXT    PIC X(35).
+           03  VM-ZIP-TXT      PIC 9(5).
+           03  VM-CC-TXT       PIC 9(16).
+
+       FD  VM-FILE.
        01  VM-REC.
-           03  VM-ID           PIC 9(8).
+           03  VM-ID-KEY.
+               05  VM-ID       PIC 9(8).
            03  VM-FNAME        PIC X(15).
            03  VM-LNAME        PIC X(15).
            03  VM-ADDRESS      PIC X(20).
@@ -9,17 +21,5 @@
            03  VM-EMAIL        PIC X(35).
            03  VM-ZIP          PIC 9(5).
            03  VM-CC           PIC 9(16).
-           
-       FD  VUFLIX-MEMBER-FILE-DAT.
-       01  VM-REC-DAT.
-           03  VM-ID-DAT       PIC 9(8).
-           03  VM-FNAME-DAT    PIC X(15).
-           03  VM-LNAME-DAT    PIC X(15).
-           03  VM-PHONE-DAT    PIC 9(11).
-           03  VM-EMAIL-DAT    PIC X(35).
-           03  VM-ZIP-DAT      PIC 9(5).
-           03  VM-CC-DAT       PIC 9(16).
-       
-      
 
 
