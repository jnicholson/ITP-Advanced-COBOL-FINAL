@@ -0,0 +1,23 @@
+      *Skeleton COBOL Copybook - JARROD LEE - 4/9/2014
+       FD  VTP-FILE-TXT.
+       01  VTP-REC-TXT.
+           03  VTP-ID-TXT      PIC 9(8).
+           03  VTP-VM-ID-TXT   PIC 9(8).
+           03  VTP-VML-ID-TXT  PIC 9(8).
+           03  VTP-PRICE-TXT   PIC 9(2)V99.
+           03  VTP-DATE-TXT.
+               05  VTP-YEAR-TXT    PIC X(4).
+               05  VTP-MONTH-TXT   PIC X(2).
+               05  VTP-DAY-TXT     PIC X(2).
+
+       FD  VTP-FILE.
+       01  VTP-REC.
+           03  VTP-ID-KEY.
+               05  VTP-ID      PIC 9(8).
+           03  VTP-VM-ID       PIC 9(8).
+           03  VTP-VML-ID      PIC 9(8).
+           03  VTP-PRICE       PIC 9(2)V99.
+           03  VTP-DATE.
+               05  VTP-YEAR        PIC X(4).
+               05  VTP-MONTH       PIC X(2).
+               05  VTP-DAY         PIC X(2).
