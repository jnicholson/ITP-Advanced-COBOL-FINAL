@@ -0,0 +1,53 @@
+      ******************************************************************
+      *PROGRAM:  Group 3 Cross-Subsystem Audit Log
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     6/18/2014
+      *ABSTRACT: Appends one line to the shared audit trail (AUDIT.TXT)
+      *          for every add/edit/delete made anywhere in CAP1,
+      *          VISA, or VFX, recording who made the change, what
+      *          program made it, what action was taken, and the key
+      *          of the record that was touched.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-AUDIT-LOG IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-AUDIT.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TSTAMP.
+           03  WS-YEAR                 PIC XXXX.
+           03  WS-MONTH                PIC XX.
+           03  WS-DAY                  PIC XX.
+           03  WS-HOUR                 PIC XX.
+           03  WS-MINUTE               PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-AUD-PROGRAM              PIC X(20).
+       01  LK-AUD-OPERATOR             PIC X(8).
+       01  LK-AUD-ACTION               PIC X(6).
+       01  LK-AUD-KEY                  PIC X(20).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-AUD-PROGRAM, LK-AUD-OPERATOR,
+                                 LK-AUD-ACTION, LK-AUD-KEY.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           OPEN EXTEND AUDIT-FILE.
+           MOVE WS-YEAR        TO AUD-YEAR.
+           MOVE WS-MONTH       TO AUD-MONTH.
+           MOVE WS-DAY         TO AUD-DAY.
+           MOVE WS-HOUR        TO AUD-HOUR.
+           MOVE WS-MINUTE      TO AUD-MINUTE.
+           MOVE LK-AUD-PROGRAM TO AUD-PROGRAM.
+           MOVE LK-AUD-OPERATOR TO AUD-OPERATOR.
+           MOVE LK-AUD-ACTION  TO AUD-ACTION.
+           MOVE LK-AUD-KEY     TO AUD-KEY.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
+           EXIT PROGRAM.
+      ******************************************************************
