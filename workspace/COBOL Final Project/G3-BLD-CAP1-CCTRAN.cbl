@@ -3,8 +3,14 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for movie file.                           *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,    *
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-     *
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A   *
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST    *
+      *           IT.                                                  *
       ******************************************************************
-       
+
        program-id. G3_BLD_CAP1_CCTRAN IS INITIAL.
       *-----------------------------------------------------------------
        environment division.
@@ -18,6 +24,17 @@
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC X(18) FROM CC-TRAN-KEY.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
       *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
@@ -29,9 +46,14 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE CC-TRAN-REC FROM CC-TRAN-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
-           DISPLAY "G3_BLD_CAP1-CCTRAN".
+           DISPLAY "G3_BLD_CAP1_CCTRAN".
            DISPLAY "    COMPLETED ADDING ", WS-COUNTER.
            DISPLAY "    ENDED WITH STATUS CODE OF ", WS-STAT.
           CLOSE CC-TRAN-FILE-TXT
