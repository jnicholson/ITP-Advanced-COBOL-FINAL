@@ -3,23 +3,48 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for CHOLD file.                           *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,    *
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-     *
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A   *
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST    *
+      *           IT. ALSO FIXED THE COMPLETION MESSAGE, WHICH HAD     *
+      *           BEEN COPIED FROM THE VUFLIX MOVIE LIST BUILDER.      *
+      *  8/9    - WRITE CH-REC FROM CH-REC-TXT ONLY MOVES WHATEVER     *
+      *           BYTES CH-REC-TXT HOLDS, IT DOES NOT REAPPLY CH-REC'S *
+      *           VALUE CLAUSES. AN OLDER CHOLD.TXT EXTRACT PREDATING  *
+      *           CH-STATUS AND THE FIELDS AFTER IT WOULD LEAVE THOSE  *
+      *           BYTES BLANK ON THE MOVE, TURNING EVERY REBUILT       *
+      *           CARDHOLDER'S STATUS BLANK INSTEAD OF OPEN. SPLIT THE *
+      *           WRITE INTO A MOVE PLUS EXPLICIT DEFAULT STAMPS.      *
       ******************************************************************
        program-id. G3_BLD_CAP1_CHOLD.
       *-----------------------------------------------------------------
        environment division.
        configuration section.
        COPY SELECT-CHOLD.
-       
-      *----------------------------------------------------------------- 
+
+      *-----------------------------------------------------------------
        data division.
-       
+
        COPY FD-CHOLD.
        working-storage section.
        01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-      *----------------------------------------------------------------- 
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM CH-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
+      *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
            OPEN INPUT CH-FILE-TXT.
@@ -29,15 +54,42 @@
                    AT END
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
-                       WRITE CH-REC FROM CH-REC-TXT
+                       MOVE CH-REC-TXT TO CH-REC
+                       IF CH-STATUS = SPACE
+                           MOVE 'O' TO CH-STATUS
+                       END-IF
+                       IF CH-AUTOPAY = SPACE
+                           MOVE 'N' TO CH-AUTOPAY
+                       END-IF
+                       IF CH-AUTOPAY-RTG NOT NUMERIC
+                           MOVE ZERO TO CH-AUTOPAY-RTG
+                       END-IF
+                       IF CH-CC-2 NOT NUMERIC
+                           MOVE ZERO TO CH-CC-2
+                       END-IF
+                       IF CH-BILL-ZIP NOT NUMERIC
+                           MOVE ZERO TO CH-BILL-ZIP
+                       END-IF
+                       IF CH-BILL-USE-2 = SPACE
+                           MOVE 'N' TO CH-BILL-USE-2
+                       END-IF
+                       IF CH-LIMIT-REQ NOT NUMERIC
+                           MOVE ZERO TO CH-LIMIT-REQ
+                       END-IF
+                       WRITE CH-REC
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
-           DISPLAY "G3_BUILD_VUFLIX_MOVIE_LIST".
+           DISPLAY "G3_BLD_CAP1_CHOLD".
            DISPLAY "COMPLETED ADDING ", WS-COUNTER.
            DISPLAY "ENDED WITH STATUS CODE OF ", WS-STAT.
           CLOSE CH-FILE-TXT
                 CH-FILE.
-      
+
            EXIT PROGRAM.
 
        
