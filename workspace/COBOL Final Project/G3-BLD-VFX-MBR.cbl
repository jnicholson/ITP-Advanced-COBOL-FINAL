@@ -1,8 +1,20 @@
       ******************************************************************
       *PROGRAM:  Vuflix MEMBER BUILD PROGRAM
       *AUTHOR:   Jarrod Lee
-      *DATE:     4/8/2014   
-      *ABSTRACT: 
+      *DATE:     4/8/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/8    - THE COMPLETION MESSAGES WERE DISPLAYED BEFORE THE
+      *           BUILD LOOP RAN, SO THEY ALWAYS SHOWED A ZERO COUNT
+      *           AND A BLANK STATUS. MOVED THEM AFTER THE LOOP AND
+      *           ADDED THE SAME FILE-STATUS CHECK AND ERROR SCREEN
+      *           G3-BLD-ZIP USES SO A BAD WRITE STOPS THE BUILD.
+      *  8/9    - WRITE VM-REC FROM VM-REC-TXT ONLY MOVES WHATEVER
+      *           BYTES VM-REC-TXT HOLDS, IT DOES NOT REAPPLY VM-REC'S
+      *           VALUE CLAUSES. AN OLDER MEMBER TEXT EXTRACT PREDATING
+      *           VM-STATUS WOULD LEAVE IT BLANK ON THE MOVE INSTEAD OF
+      *           ACTIVE. SPLIT THE WRITE INTO A MOVE PLUS AN EXPLICIT
+      *           DEFAULT STAMP.
       ******************************************************************
        PROGRAM-ID. G3-BLD-VFX-MBR.
       ******************************************************************
@@ -12,33 +24,52 @@
        DATA DIVISION.
        FILE SECTION.
        COPY FD-VFX-MBR.
-       
+
        WORKING-STORAGE SECTION.
         01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+           03  WS-RESP                     PIC X.
+       SCREEN SECTION.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VM-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
 
-      ****************************************************************** 
+      ******************************************************************
        PROCEDURE DIVISION.
            000-MAIN.
            OPEN INPUT  VM-FILE-TXT.
            OPEN OUTPUT VM-FILE.
-           DISPLAY 'G3-BLD-VFX-MBR'.
-           DISPLAY "    COMPLETED ADDING ", WS-COUNTER.
-           DISPLAY "    ENDED WITH STATUS CODE OF ", WS-STAT.
-       
-      
+
            PERFORM UNTIL WS-CHECK = 'Y'
                READ VM-FILE-TXT
                    AT END
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
-                       WRITE VM-REC FROM VM-REC-TXT
+                       MOVE VM-REC-TXT TO VM-REC
+                       IF VM-STATUS = SPACE
+                           MOVE 'A' TO VM-STATUS
+                       END-IF
+                       WRITE VM-REC
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM
-      
-       
+
+       DISPLAY 'G3-BLD-VFX-MBR'.
+       DISPLAY "    COMPLETED ADDING ", WS-COUNTER.
+       DISPLAY "    ENDED WITH STATUS CODE OF ", WS-STAT.
+
        CLOSE   VM-FILE-TXT
                VM-FILE.
 
