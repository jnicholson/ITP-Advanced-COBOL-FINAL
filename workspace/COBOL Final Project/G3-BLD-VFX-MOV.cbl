@@ -3,23 +3,46 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for movie file.                           *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,    *
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-     *
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A   *
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST    *
+      *           IT.                                                  *
+      *  8/9    - WRITE VML-REC FROM VML-REC-TXT ONLY MOVES WHATEVER   *
+      *           BYTES VML-REC-TXT HOLDS, IT DOES NOT REAPPLY         *
+      *           VML-REC'S VALUE CLAUSES. AN OLDER MOVIE TEXT EXTRACT *
+      *           PREDATING VML-SH WOULD LEAVE IT BLANK ON THE MOVE,   *
+      *           HIDING THE WHOLE CATALOG. SPLIT THE WRITE INTO A     *
+      *           MOVE PLUS AN EXPLICIT DEFAULT STAMP.                 *
       ******************************************************************
        program-id. G3_BLD_VFX_MOV.
       *-----------------------------------------------------------------
        environment division.
        configuration section.
        COPY SELECT-VFX-MOV.
-       
-      *----------------------------------------------------------------- 
+
+      *-----------------------------------------------------------------
        data division.
-       
+
        COPY FD-VFX-MOV.
        working-storage section.
        01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-      *----------------------------------------------------------------- 
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VML-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
+      *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
            OPEN INPUT VML-FILE-TXT.
@@ -29,7 +52,16 @@
                    AT END
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
-                       WRITE VML-REC FROM VML-REC-TXT
+                       MOVE VML-REC-TXT TO VML-REC
+                       IF VML-SH = SPACE
+                           MOVE 'S' TO VML-SH
+                       END-IF
+                       WRITE VML-REC
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "G3_BLD_VFX_MOV".
