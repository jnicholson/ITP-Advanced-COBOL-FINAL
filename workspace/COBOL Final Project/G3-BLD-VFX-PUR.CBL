@@ -3,13 +3,24 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for purchase records                      *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,    *
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-     *
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A   *
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST    *
+      *           IT.                                                  *
+      *  8/8    - CONFIGURATION SECTION WAS CODED AFTER THE FILE-      *
+      *           CONTROL COPY INSTEAD OF BEFORE IT, WHICH LEFT THE    *
+      *           SELECT CLAUSES WITHOUT A FILE-CONTROL HEADER AND     *
+      *           DERAILED THE REST OF THE PROGRAM. REORDERED TO       *
+      *           MATCH THE OTHER BUILD PROGRAMS.                      *
       ******************************************************************
        program-id. G3_BLD_VFX_PUR.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        environment division.
-       COPY SELECT-VFX-PUR.
        configuration section.
-      *----------------------------------------------------------------- 
+       COPY SELECT-VFX-PUR.
+      *-----------------------------------------------------------------
        data division.
        COPY FD-VFX-PUR.
        working-storage section.
@@ -18,11 +29,22 @@
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VTP-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
-       
+
            OPEN INPUT VTP-FILE-TXT.
            OPEN OUTPUT VTP-FILE.
            PERFORM UNTIL WS-CHECK = 'Y'
@@ -31,6 +53,11 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE VTP-REC FROM VTP-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "G3_BLD_VFX_PUR".
