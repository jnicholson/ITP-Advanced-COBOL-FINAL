@@ -3,13 +3,21 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for wishlist file.                        *
-      ****************************************************************** 
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - CONFIGURATION SECTION WAS CODED AFTER THE FILE-      *
+      *           CONTROL COPY INSTEAD OF BEFORE IT; REORDERED TO      *
+      *           MATCH THE OTHER BUILD PROGRAMS. ALSO WS-STAT WAS     *
+      *           NEVER CHECKED FOR AN ERROR CONDITION, ONLY           *
+      *           DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-STATUS    *
+      *           CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A BAD      *
+      *           WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST IT.    *
+      ******************************************************************
        program-id. G3_BLD_VFX_WISH.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        environment division.
-       COPY SELECT-VFX-WISH.
        configuration section.
-      *----------------------------------------------------------------- 
+       COPY SELECT-VFX-WISH.
+      *-----------------------------------------------------------------
        data division.
        COPY FD-VFX-WISH.
        working-storage section.
@@ -18,8 +26,19 @@
          03  WS-STAT                     PIC XX.
          03  WS-CHECK                    PIC X.
          03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+         03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VW-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
            OPEN INPUT VW-FILE-TXT.
@@ -30,6 +49,11 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE VW-REC FROM VW-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "G3_BLD_VFX_WISH".
