@@ -3,35 +3,57 @@
       *AUTHOR  : D. Sawyer,    Dustyne Brown                            *
       *DATE    : 04/09/2014    4/11/12                                  *
       *ABSTRACT: Builds isam for issuer file.                           *
+      *MODIFICATION HISTORY:                                            *
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,     *
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-      *
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A    *
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST     *
+      *           IT. SELECT-ISS DIDN'T EVEN CARRY A FILE STATUS        *
+      *           CLAUSE FOR ISS-FILE, SO WS-STAT NEVER CHANGED FROM    *
+      *           SPACES; ADDED FILE STATUS IS WS-STAT THERE AND        *
+      *           MOVED WS-STAT INTO WS-ISS SO G3-VISA-ISS-ADD (THE     *
+      *           OTHER PROGRAM THAT SHARES SELECT-ISS) STILL HAS IT.   *
       *******************************************************************
-       
+
        PROGRAM-ID. G3_BLD_VISA_ISS.
-       
+
       *=================================================================*
-       
+
        ENVIRONMENT DIVISION.
-       
+
        COPY SELECT-ISS.
-       
+
       *=================================================================*
-       
+
        DATA DIVISION.
-       
+
        COPY FD-ISS.
-       
+
       *-----------------------------------------------------------------*
-       
+
        WORKING-STORAGE SECTION.
 
        01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-           
+           03  WS-RESP                     PIC X.
+
+       SCREEN SECTION.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(3) FROM ISS-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
+
       *=================================================================*
-       
+
        PROCEDURE DIVISION.
-       
+
        100-MAIN.
            OPEN INPUT ISS-FILE-TXT.
            OPEN OUTPUT ISS-FILE.
@@ -41,6 +63,11 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE ISS-REC FROM ISS-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "G3_BUILD_VISA_ISSUER".
