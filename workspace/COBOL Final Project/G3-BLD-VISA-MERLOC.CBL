@@ -3,23 +3,47 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Builds isam for merchant location file.               *
-      ****************************************************************** 
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - CONFIGURATION SECTION WAS CODED AFTER THE FILE-      *
+      *           CONTROL COPY INSTEAD OF BEFORE IT; REORDERED TO      *
+      *           MATCH THE OTHER BUILD PROGRAMS. ALSO WS-STAT WAS     *
+      *           NEVER CHECKED FOR AN ERROR CONDITION, ONLY           *
+      *           DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-STATUS    *
+      *           CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A BAD      *
+      *           WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST IT.    *
+      *  8/9    - MERLOC-MER-ID-TXT WAS ADDED TO THE END OF THE TXT   *
+      *           EXTRACT, SO AN OLDER MERLOC.TXT ROW WRITTEN BEFORE  *
+      *           THAT FIELD EXISTED READS SHORT AND COMES BACK AS    *
+      *           SPACES. DEFAULT IT TO ZERO (NO OWNING MERCHANT)     *
+      *           BEFORE THE WRITE INSTEAD OF LETTING THE GROUP MOVE  *
+      *           LEAVE MERLOC-MER-ID NON-NUMERIC.                    *
+      ******************************************************************
        program-id. G3_BLD_VISA_MERLOC.
 
        environment division.
-       COPY SELECT-MERLOC.
        configuration section.
-       
+       COPY SELECT-MERLOC.
+
        data division.
        COPY FD-MERLOC.
        working-storage section.
-       
+
         01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-           
-       
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM MERLOC-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
+
        procedure division.
 
            OPEN INPUT MERLOC-FILE-TXT.
@@ -29,7 +53,16 @@
                    AT END
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
-                       WRITE MERLOC-REC FROM MERLOC-REC-TXT
+                       MOVE MERLOC-REC-TXT TO MERLOC-REC
+                       IF MERLOC-MER-ID NOT NUMERIC
+                           MOVE ZERO TO MERLOC-MER-ID
+                       END-IF
+                       WRITE MERLOC-REC
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "G3_BLD_VISA_MERLOC".
