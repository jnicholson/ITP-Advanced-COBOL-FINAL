@@ -3,45 +3,105 @@
       *AUTHOR  : D. Sawyer                                             *
       *DATE    : 04/09/2014                                            *
       *ABSTRACT: Calls all build programs for project                  *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - THE CONFIRMATION PROMPT NEVER CHECKED WS-RESP; THE    *
+      *           REBUILD RAN NO MATTER WHAT WAS TYPED. NOW GATED ON    *
+      *           WS-RESP = 'Y'.                                        *
+      *  8/8    - ADDED A SUBSYSTEM CHOICE SO A SINGLE BAD LOAD DOESN'T *
+      *           REQUIRE RERUNNING THE WHOLE CHAIN: V=VFX, I=VISA,     *
+      *           C=CAP1, A=ALL.                                        *
       ******************************************************************
        program-id. G3_BLD.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        environment division.
        configuration section.
       *-----------------------------------------------------------------
        data division.
        working-storage section.
-       
+
        01  MISC.
            03  WS-RESP                         PIC X.
+           03  WS-SUBSYS                       PIC X.
            SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
-       
+
       *-----------------------------------------------------------------
        procedure division.
        100-MAIN.
        DISPLAY BLANK-SCREEN.
-       DISPLAY 'About to rebuild all ISAM Files, press Y and ENTER to 
-      - 'continue'.
-       ACCEPT WS-RESP.
+       DISPLAY "SELECT SUBSYSTEM TO REBUILD:".
+       DISPLAY "  V = VUFLIX (VFX) FILES".
+       DISPLAY "  I = VISA FILES".
+       DISPLAY "  C = CAP1 FILES".
+       DISPLAY "  A = ALL FILES".
+       DISPLAY "  X = CANCEL".
+       ACCEPT WS-SUBSYS.
        DISPLAY BLANK-SCREEN.
 
-       
-       CALL 'G3-BLD-VFX-MOV'.
-       CALL 'G3-BLD-VFX-WISH'.
-       CALL 'G3-BLD-VFX-PUR'.
-       CALL 'G3-BLD-VISA-ISS'.
-       CALL 'G3-BLD-VISA-MERLOC'.
-       DISPLAY "            PRESS ENTER TO CONTINUE".
+       EVALUATE WS-SUBSYS
+           WHEN 'V' WHEN 'v'
+               PERFORM 200-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 210-REBUILD-VFX
+               END-IF
+           WHEN 'I' WHEN 'i'
+               PERFORM 200-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 220-REBUILD-VISA
+               END-IF
+           WHEN 'C' WHEN 'c'
+               PERFORM 200-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 230-REBUILD-CAP1
+               END-IF
+           WHEN 'A' WHEN 'a'
+               PERFORM 200-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 210-REBUILD-VFX
+                   PERFORM 220-REBUILD-VISA
+                   PERFORM 230-REBUILD-CAP1
+               END-IF
+           WHEN OTHER
+               DISPLAY "            REBUILD CANCELLED"
+               DISPLAY "            PRESS ENTER TO CONTINUE"
+               ACCEPT WS-RESP
+       END-EVALUATE.
+
+       EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       200-CONFIRM.
+       DISPLAY 'About to rebuild the selected ISAM Files, press Y and
+      - 'ENTER to continue'.
        ACCEPT WS-RESP.
        DISPLAY BLANK-SCREEN.
-       CALL 'G3-BLD-VISA-MER'.
-       CALL 'G3-BLD-VFX-MBR'.
-       CALL 'G3-BLD-CAP1-CHOLD'.
-       CALL 'G3-BLD-CAP1-CCTRAN'.
-       DISPLAY "            PRESS ENTER TO CONTINUE".
-       ACCEPT WS-RESP.
-       
-       EXIT PROGRAM.
-       
+       IF WS-RESP NOT = 'Y' AND WS-RESP NOT = 'y'
+           DISPLAY "            REBUILD CANCELLED"
+           DISPLAY "            PRESS ENTER TO CONTINUE"
+           ACCEPT WS-RESP
+       END-IF.
+      *-----------------------------------------------------------------
+       210-REBUILD-VFX.
+           CALL 'G3-BLD-VFX-MOV'
+           CALL 'G3-BLD-VFX-WISH'
+           CALL 'G3-BLD-VFX-PUR'
+           CALL 'G3-BLD-VFX-MBR'
+           DISPLAY "            PRESS ENTER TO CONTINUE"
+           ACCEPT WS-RESP
+           DISPLAY BLANK-SCREEN.
+      *-----------------------------------------------------------------
+       220-REBUILD-VISA.
+           CALL 'G3-BLD-VISA-ISS'
+           CALL 'G3-BLD-VISA-MERLOC'
+           CALL 'G3-BLD-VISA-MER'
+           DISPLAY "            PRESS ENTER TO CONTINUE"
+           ACCEPT WS-RESP
+           DISPLAY BLANK-SCREEN.
+      *-----------------------------------------------------------------
+       230-REBUILD-CAP1.
+           CALL 'G3-BLD-CAP1-CHOLD'
+           CALL 'G3-BLD-CAP1-CCTRAN'
+           DISPLAY "            PRESS ENTER TO CONTINUE"
+           ACCEPT WS-RESP
+           DISPLAY BLANK-SCREEN.
+
