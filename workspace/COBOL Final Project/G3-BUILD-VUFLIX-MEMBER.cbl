@@ -1,8 +1,15 @@
       ******************************************************************
       *PROGRAM:  Vuflix MEMBER BUILD PROGRAM
       *AUTHOR:   Jarrod Lee
-      *DATE:     4/8/2014   
-      *ABSTRACT: 
+      *DATE:     4/8/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/8    - BLANK-SCREEN WAS DISPLAYED BUT NEVER DEFINED IN ANY
+      *           COPYBOOK THIS PROGRAM PULLS IN; ADDED IT LOCALLY.
+      *           ALSO WS-STAT WAS DISPLAYED PER RECORD BUT NEVER
+      *           CHECKED FOR AN ERROR CONDITION; ADDED THE SAME FILE-
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST IT.
       ******************************************************************
        PROGRAM-ID. G3-BUILD-VUFLIX-MEMBER.
       ******************************************************************
@@ -12,13 +19,24 @@
        DATA DIVISION.
        FILE SECTION.
        COPY FD-VUFLIX-MEMBER.
-       
+
        WORKING-STORAGE SECTION.
        COPY WS-VUFLIX.
-       
+
        SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VM-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
        COPY SCREEN-VUFLIX-ID.
-      ****************************************************************** 
+      ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        OPEN INPUT  VM-FILE-TXT.
@@ -63,6 +81,11 @@
            MOVE 1 TO WS-CTR.
        MOVE VM-REC-TXT TO VM-REC.
        WRITE VM-REC.
+       IF WS-STAT > '02'
+           DISPLAY SCRN-ERR-MSG
+           ACCEPT  SCRN-ERR-MSG
+           STOP RUN
+       END-IF.
        DISPLAY VM-ID,' ',VM-FNAME,' ',VM-LNAME,' ',WS-STAT.
        
        
