@@ -1,18 +1,35 @@
+      *MODIFICATION HISTORY:
+      *  8/8    - WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST
+      *           IT.
        program-id. G3_BUILD_VUFLIX_MOVIE_LIST.
 
        environment division.
        configuration section.
        COPY SELECT-VUFLIX-MOVIE-LIST.
-       
+
 
        data division.
-       
+
        COPY FD-VUFLIX-MOVIE-LIST.
        working-storage section.
        01  MISC.
            03  WS-STAT                     PIC XX.
            03  WS-CHECK                    PIC X.
            03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
+           03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VML-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
        procedure division.
 
            OPEN INPUT VML-FILE-TXT.
@@ -23,6 +40,11 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE VML-REC FROM VML-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
            DISPLAY "COMPLETED ADDING ", WS-COUNTER.
