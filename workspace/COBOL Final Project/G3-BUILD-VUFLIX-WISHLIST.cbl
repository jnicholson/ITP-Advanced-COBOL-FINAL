@@ -1,9 +1,21 @@
+      *MODIFICATION HISTORY:
+      *  8/8    - SELECT-VUFLIX-WISHLIST CODED "RANDOM KEY" INSTEAD OF
+      *           "RECORD KEY" FOR VW-FILE, WHICH GNUCOBOL REJECTS
+      *           OUTRIGHT; CORRECTED. CONFIGURATION SECTION WAS ALSO
+      *           CODED AFTER THE FILE-CONTROL COPY INSTEAD OF BEFORE
+      *           IT; REORDERED TO MATCH THE OTHER BUILD PROGRAMS.
+      *           WS-STAT WAS NEVER CHECKED FOR AN ERROR CONDITION,
+      *           ONLY DISPLAYED AFTER CLOSE; ADDED THE SAME FILE-
+      *           STATUS CHECK AND ERROR SCREEN G3-BLD-ZIP USES SO A
+      *           BAD WRITE STOPS THE BUILD INSTEAD OF RUNNING PAST
+      *           IT. ALSO FIXED THE COMPLETION MESSAGE, WHICH HAD
+      *           BEEN COPIED FROM THE VISA MERCHANT BUILDER.
        program-id. G3_BUILD_VUFLIX_WISHLIST.
 
        environment division.
-       COPY SELECT-VUFLIX-WISHLIST.
        configuration section.
-       
+       COPY SELECT-VUFLIX-WISHLIST.
+
        data division.
        COPY FD-VUFLIX-WISHLIST.
        working-storage section.
@@ -12,10 +24,20 @@
          03  WS-STAT                     PIC XX.
          03  WS-CHECK                    PIC X.
          03  WS-COUNTER                  PIC 9(4) VALUE ZERO.
-
+         03  WS-RESP                     PIC X.
+       screen section.
+       01  SCRN-ERR-MSG.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 32 VALUE    "ERROR BUILDING FILE".
+           03  LINE 12 COL 32 VALUE    "FILE STATUS: ".
+           03  LINE 12 COL 46 PIC XX    FROM WS-STAT.
+           03  LINE 13 COL 32 VALUE    "RECORD KEY:".
+           03  LINE 13 COL 46 PIC 9(8) FROM VW-ID.
+           03  LINE 15 COL 32 VALUE    "PROGRAM TERMINATED".
+           03  LINE 15 COL 50 PIC X    TO WS-RESP.
 
        procedure division.
-       
+
            OPEN INPUT VW-FILE-TXT.
            OPEN OUTPUT VW-FILE.
            PERFORM UNTIL WS-CHECK = 'Y'
@@ -24,9 +46,14 @@
                        MOVE 'Y' TO WS-CHECK
                    NOT AT END
                        WRITE VW-REC FROM VW-REC-TXT
+                       IF WS-STAT > '02'
+                           DISPLAY SCRN-ERR-MSG
+                           ACCEPT  SCRN-ERR-MSG
+                           STOP RUN
+                       END-IF
                        ADD 1 TO WS-COUNTER
            END-PERFORM.
-           DISPLAY "G3_BUILD_VISA_MERCHANT".
+           DISPLAY "G3_BUILD_VUFLIX_WISHLIST".
            DISPLAY "COMPLETED ADDING ", WS-COUNTER.
            DISPLAY "ENDED WITH STATUS CODE OF ", WS-STAT.
            CLOSE VW-FILE-TXT
