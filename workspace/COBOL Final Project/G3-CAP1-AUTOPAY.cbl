@@ -0,0 +1,81 @@
+      ******************************************************************
+      *PROGRAM:  Group 3 CAP1 Scheduled Autopay
+      *AUTHOR:   Henry Hurlocker
+      *DATE:     9/26/2014
+      *ABSTRACT: Standalone batch job, run on the billing cycle ahead
+      *          of G3-CAP1-MONTH-END, that posts a payment for every
+      *          active account enrolled in autopay (CH-AUTOPAY-ON)
+      *          that is carrying a balance, notifies the member, and
+      *          logs the action to the shared audit trail.
+      *MODIFICATION HISTORY:
+      *  8/9    - NO LONGER ZEROES CH-BAL ITSELF. G3-CAP1-MONTH-END'S
+      *           200-CALC ALREADY REPLAYS EVERY UNCLEARED CC-TRAN-FILE
+      *           RECORD FOR THE ACCOUNT (INCLUDING THIS 'D' RECORD) TO
+      *           ROLL CH-BAL FORWARD, THE SAME WAY IT DOES FOR A
+      *           MANUAL PAYMENT FROM G3-CAP1-PAYMENT. ZEROING IT HERE
+      *           TOO MADE MONTH-END SUBTRACT THE AUTOPAY AMOUNT TWICE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-CAP1-AUTOPAY IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+       COPY SELECT-CC-TRAN.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+       COPY FD-CC-TRAN.
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+       COPY WS-AUDIT.
+
+       01  WS-CH-EOF                   PIC X VALUE SPACES.
+       01  LK-EMAIL-TO                 PIC X(35) VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+       PROCEDURE DIVISION.
+       100-MAIN.
+           MOVE 'G3-CAP1-AUTOPAY' TO CAP1-M-PROG.
+           MOVE 'SYSTEM'   TO WS-OPERATOR-ID.
+           OPEN I-O CH-FILE.
+           OPEN I-O CC-TRAN-FILE.
+           MOVE ZERO TO CH-ID.
+           START CH-FILE KEY NOT LESS THAN CH-ID
+           PERFORM UNTIL WS-CH-EOF = 'Y'
+               READ CH-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CH-EOF
+                   NOT AT END
+                       IF CH-STAT-ACTIVE AND CH-AUTOPAY-ON
+                                         AND CH-BAL > ZERO
+                           PERFORM 200-POST-AUTOPAY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CH-FILE
+           CLOSE CC-TRAN-FILE
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'AUTOPAY PROCESSING COMPLETE...'
+           EXIT PROGRAM.
+      ******************************************************************
+       200-POST-AUTOPAY.
+       MOVE CH-ID TO CC-ID.
+       MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP.
+       MOVE 'D' TO TRAN-TYPE.
+       MOVE CH-BAL TO CC-TRAN-PRICE.
+       STRING 'AUTOPAY RTG#' CH-AUTOPAY-RTG DELIMITED BY SIZE
+           INTO CC-TRAN-ITEM.
+       MOVE 'N' TO CC-DISPUTED.
+       WRITE CC-TRAN-REC.
+       MOVE 'AUTOPY' TO WS-AUD-ACTION.
+       MOVE CH-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
+       MOVE CH-EMAIL TO LK-EMAIL-TO.
+       MOVE SPACES TO LK-EMAIL-SUBJECT.
+       STRING 'AUTOPAY CONFIRMATION FOR ACCOUNT ', CH-ID
+               DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT.
+       CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT.
