@@ -0,0 +1,145 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Dormant Account Report
+      *AUTHOR:   Devin Leaman
+      *DATE:     10/31/2014
+      *ABSTRACT: LISTS ACTIVE CAP1 ACCOUNTS THAT HAVE HAD NO CC-TRAN-
+      *          FILE ACTIVITY WITHIN THE LAST CAP1-DORMANT-MONTHS
+      *          MONTHS (OR NO ACTIVITY EVER).
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WS-CH-EOF/WS-DORMANT-COUNT WERE
+      *           NEVER RESET SO A SECOND RUN IN THE SAME SESSION
+      *           SILENTLY SHOWED STALE RESULTS. MARKED IS INITIAL SO
+      *           WORKING-STORAGE REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-DORMANT-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+       COPY SELECT-CC-TRAN.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+       COPY FD-CC-TRAN.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+
+       01  WS-CH-EOF                   PIC X     VALUE SPACES.
+       01  WS-TRAN-EOF                 PIC X     VALUE SPACES.
+       01  WS-TRAN-FOUND               PIC X     VALUE 'N'.
+           88  WS-WAS-TRAN-FOUND                 VALUE 'Y'.
+       01  WS-DORMANT-COUNT             PIC 9(5) VALUE ZERO.
+
+       01  WS-CUR-YR                   PIC 9(4)  VALUE ZERO.
+       01  WS-CUR-MO                   PIC 9(2)  VALUE ZERO.
+       01  WS-CUTOFF-YR                PIC 9(4)  VALUE ZERO.
+       01  WS-CUTOFF-MO                PIC 9(2)  VALUE ZERO.
+       01  WS-CUTOFF-YM                PIC 9(6)  VALUE ZERO.
+       01  WS-THIS-YR                  PIC 9(4)  VALUE ZERO.
+       01  WS-THIS-MO                  PIC 9(2)  VALUE ZERO.
+       01  WS-THIS-YM                  PIC 9(6)  VALUE ZERO.
+       01  WS-LAST-YM                  PIC 9(6)  VALUE ZERO.
+
+       01  OUT-DORM-LINE.
+           03  OUT-DORM-ID             PIC 9(8).
+           03  FILLER                  PIC X(3).
+           03  OUT-DORM-FNAME          PIC X(15).
+           03  OUT-DORM-LNAME          PIC X(15).
+           03  FILLER                  PIC X(2).
+           03  OUT-DORM-LASTACT        PIC X(6).
+           03  FILLER                  PIC X(5).
+           03  OUT-DORM-BAL            PIC ZZZ9.99.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-DORMANT-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-DORMANT-RPT' TO CAP1-M-PROG.
+       PERFORM 150-CALC-CUTOFF.
+       OPEN INPUT CH-FILE.
+       OPEN INPUT CC-TRAN-FILE.
+       DISPLAY DORMRPTSCREEN.
+       MOVE ZERO TO CH-ID.
+       START CH-FILE KEY NOT LESS THAN CH-ID
+           INVALID KEY
+               MOVE 'Y' TO WS-CH-EOF
+       END-START.
+       PERFORM UNTIL WS-CH-EOF = 'Y'
+           READ CH-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CH-EOF
+               NOT AT END
+                   IF CH-STAT-ACTIVE
+                       PERFORM 300-CHECK-ACCOUNT
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CH-FILE.
+       CLOSE CC-TRAN-FILE.
+       IF WS-DORMANT-COUNT = ZERO
+           DISPLAY DORMRPT-NONE
+       END-IF.
+       DISPLAY DORMRPT-CONT.
+       ACCEPT  DORMRPT-CONT.
+       EXIT PROGRAM.
+      ******************************************************************
+       150-CALC-CUTOFF.
+       MOVE WS-YEAR  TO WS-CUR-YR.
+       MOVE WS-MONTH TO WS-CUR-MO.
+       IF WS-CUR-MO > CAP1-DORMANT-MONTHS
+           MOVE WS-CUR-YR TO WS-CUTOFF-YR
+           COMPUTE WS-CUTOFF-MO = WS-CUR-MO - CAP1-DORMANT-MONTHS
+       ELSE
+           COMPUTE WS-CUTOFF-YR = WS-CUR-YR - 1
+           COMPUTE WS-CUTOFF-MO = WS-CUR-MO + 12 - CAP1-DORMANT-MONTHS
+       END-IF.
+       COMPUTE WS-CUTOFF-YM = WS-CUTOFF-YR * 100 + WS-CUTOFF-MO.
+      ******************************************************************
+       300-CHECK-ACCOUNT.
+       MOVE 'N' TO WS-TRAN-FOUND.
+       MOVE ZERO TO WS-LAST-YM.
+       MOVE CH-ID TO CC-ID.
+       MOVE LOW-VALUES TO CC-TRAN-TSTAMP.
+       MOVE SPACES TO WS-TRAN-EOF.
+       START CC-TRAN-FILE KEY NOT LESS THAN CC-TRAN-KEY
+           INVALID KEY
+               MOVE 'Y' TO WS-TRAN-EOF
+       END-START.
+       PERFORM UNTIL WS-TRAN-EOF = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF
+               NOT AT END
+                   IF CC-ID NOT EQUAL CH-ID
+                       MOVE 'Y' TO WS-TRAN-EOF
+                   ELSE
+                       MOVE 'Y' TO WS-TRAN-FOUND
+                       MOVE CC-TRAN-YEAR  TO WS-THIS-YR
+                       MOVE CC-TRAN-MONTH TO WS-THIS-MO
+                       COMPUTE WS-THIS-YM =
+                               WS-THIS-YR * 100 + WS-THIS-MO
+                       IF WS-THIS-YM > WS-LAST-YM
+                           MOVE WS-THIS-YM TO WS-LAST-YM
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+       IF NOT WS-WAS-TRAN-FOUND OR WS-LAST-YM < WS-CUTOFF-YM
+           PERFORM 400-DISPLAY-ROW
+       END-IF.
+      ******************************************************************
+       400-DISPLAY-ROW.
+       ADD 1 TO WS-DORMANT-COUNT.
+       MOVE CH-ID    TO OUT-DORM-ID.
+       MOVE CH-FNAME TO OUT-DORM-FNAME.
+       MOVE CH-LNAME TO OUT-DORM-LNAME.
+       MOVE CH-BAL   TO OUT-DORM-BAL.
+       IF WS-WAS-TRAN-FOUND
+           MOVE WS-LAST-YM TO OUT-DORM-LASTACT
+       ELSE
+           MOVE 'NEVER ' TO OUT-DORM-LASTACT
+       END-IF.
+       DISPLAY OUT-DORM-LINE.
