@@ -2,8 +2,13 @@
       *PROGRAM:  Capital One main menu
       *AUTHOR:   Henry Hurlocker
       *DATE:     4/5/2014   
-      *ABSTRACT: 
-      ******************************************************************       
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - ADDED OPTION 5, ISSUE SECOND CARD.
+      *  8/9    - ADDED OPTION 6, BILLING ADDRESS.
+      *  8/9    - ADDED OPTIONS 7 AND 8, LIMIT INCREASE REQUEST/APPROVAL.
+      *  8/9    - ADDED OPTION 9, DORMANT ACCOUNT REPORT.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. G3-CAP1-MAIN AS "G3-CAP1-MAIN".
       ******************************************************************
@@ -16,7 +21,7 @@
        SCREEN SECTION.
        01  MENUSCREEN.
            03  BLANK SCREEN.
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 01 COL 01 VALUE "CAPITAL ONE MENU".
                05  LINE 01 COL 37 VALUE "TEAM 3".
                05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
@@ -32,6 +37,11 @@
                05  LINE 11 COL 31 VALUE "   2) Account Inquiry  ".
                05  LINE 12 COL 31 VALUE "   3) Account Statement".
                05  LINE 13 COL 31 VALUE "   4) Account Payment  ".
+               05  LINE 14 COL 31 VALUE "   5) Issue 2nd Card   ".
+               05  LINE 15 COL 31 VALUE "   6) Billing Address  ".
+               05  LINE 16 COL 31 VALUE "   7) Request Limit Up ".
+               05  LINE 17 COL 31 VALUE "   8) Approve Limit Up ".
+               05  LINE 18 COL 31 VALUE "   9) Dormant Accounts ".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO WS-SEL AUTO.
                
@@ -44,9 +54,15 @@
            DISPLAY MENUSCREEN
            ACCEPT MENUSCREEN
            EVALUATE WS-SEL
-               WHEN '1'
-               WHEN '2'
-               WHEN '3'
+               WHEN '1' CALL 'G3-CAP1-ACCOUNT-SIGNUP'
+               WHEN '2' CALL 'G3-CAP1-U-INQ'
+               WHEN '3' CALL 'G3-CAP1-STATEMENT'
+               WHEN '4' CALL 'G3-CAP1-PAYMENT'
+               WHEN '5' CALL 'G3-CAP1-U-CARD'
+               WHEN '6' CALL 'G3-CAP1-U-BILLADDR'
+               WHEN '7' CALL 'G3-CAP1-U-LIMITREQ'
+               WHEN '8' CALL 'G3-CAP1-U-LIMITAPPR'
+               WHEN '9' CALL 'G3-CAP1-DORMANT-RPT'
            END-EVALUATE
        END-PERFORM
        EXIT PROGRAM.
