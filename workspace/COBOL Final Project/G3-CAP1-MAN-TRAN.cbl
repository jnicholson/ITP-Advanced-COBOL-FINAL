@@ -3,6 +3,14 @@
       *AUTHOR:   Jesse Nicholson
       *DATE:     4/29/2014   
       *ABSTRACT: Program to manually add transactions.
+      *MODIFICATION HISTORY:
+      *  8/9    - A DECLINED WITHDRAWAL JUST DISPLAYED A MESSAGE AND
+      *           STOPPED, LEAVING NO RECORD IT WAS EVER ATTEMPTED. NOW
+      *           LOGGED TO THE AUDIT TRAIL WITH ACTION 'DECLN' BEFORE
+      *           THE PROGRAM STOPS.
+      *  8/9    - CAP1-M-PROG WAS BEING STAMPED WITH A NON-EXISTENT
+      *           PROGRAM NAME; CORRECTED TO THIS PROGRAM'S OWN
+      *           PROGRAM-ID.
       ******************************************************************
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. G3-CAP1-MAN-TRAN IS INITIAL.
@@ -16,14 +24,17 @@
        COPY FD-CC-TRAN.
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
-       
+       COPY WS-AUDIT.
+
        01 WS-ACCOUNT                   PIC 9(8).
        01 WS-TRAN-TYPE                 PIC X VALUE SPACES.
        01 WS-AMOUNT                    PIC 99.99 VALUE ZERO.
        01 WS-CHECK                     PIC X VALUE SPACE.
-       
+       01 WS-MEMO                      PIC X(25) VALUE SPACES.
+
        SCREEN SECTION.
        COPY SCREEN-CAP1-U-EDIT.
+       COPY SCREEN-AUDIT-OPERATOR.
        
        01 INPUTSCREEN.
            03  BLANK SCREEN.
@@ -47,6 +58,9 @@
                05  FORM-TRAN-AMOUNT.
                    07  LINE 12 COL 17 VALUE "AMOUNT: ".
                    07  LINE 12 COL 38 PIC 99.99 TO WS-AMOUNT.
+               05  FORM-MEMO.
+                   07  LINE 13 COL 17 VALUE "MEMO: ".
+                   07  LINE 13 COL 38 PIC X(25) TO WS-MEMO.
            03  FORM-SEL.
                05  LINE 20 COL 23 PIC X TO CAP1-CHECK AUTO.
                05  LINE 20 COL 25 VALUE "Press 'S' to SAVE ".
@@ -56,7 +70,9 @@
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
-       MOVE 'G3-CAP1-U-EDIT' TO CAP1-M-PROG.
+       MOVE 'G3-CAP1-MAN-TRAN' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O CH-FILE.
        PERFORM 100-CHECK.
        PERFORM 200-CREATE-TRAN.
@@ -89,6 +105,7 @@
                MOVE 'INVALID TRANSACTION TYPE' TO CAP1-MSG
            END-IF
            ACCEPT FORM-TRAN-AMOUNT
+           ACCEPT FORM-MEMO
            ACCEPT FORM-SEL
            IF CAP1-CHECK = 'R' OR 'r'
                MOVE SPACES TO CAP1-CHECK
@@ -97,9 +114,13 @@
                PERFORM 000-MAIN
            END-IF
        END-PERFORM.
-       IF WS-TRAN-TYPE EQUALS 'W' THEN
+       IF WS-TRAN-TYPE EQUAL 'W' THEN
            CALL 'G3-LINK-CC-CHECK' USING WS-ACCOUNT,WS-AMOUNT, WS-CHECK
            IF WS-CHECK NOT EQUAL 'Y' THEN
+               MOVE 'DECLN' TO WS-AUD-ACTION
+               MOVE WS-ACCOUNT TO WS-AUD-KEY
+               CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                       WS-AUD-ACTION, WS-AUD-KEY
                DISPLAY BLANK-SCREEN
                DISPLAY 'NOT ENOUGH FUNDS FOR TRANSACTION...'
                DISPLAY 'EXITING....'
@@ -117,7 +138,12 @@
        MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP.
        MOVE WS-TRAN-TYPE TO TRAN-TYPE.
        MOVE WS-AMOUNT    TO CC-TRAN-PRICE.
-       MOVE 'MANUAL TRANSACTION' TO CC-TRAN-ITEM.
+       IF WS-MEMO EQUAL SPACES
+           MOVE 'MANUAL TRANSACTION' TO CC-TRAN-ITEM
+       ELSE
+           MOVE WS-MEMO TO CC-TRAN-ITEM
+       END-IF.
+       MOVE 'N' TO CC-DISPUTED.
        WRITE CC-TRAN-REC.
        
        DISPLAY BLANK-SCREEN.
@@ -139,8 +165,7 @@
        MOVE CH-BAL     TO CAP1-ORIG-BAL.
        DISPLAY CHECKSCREEN.
        ACCEPT CHECK.
-       IF
-       CAP1-CHECK = 'Y' OR 'y'
+       IF CAP1-CHECK = 'Y' OR 'y'
            CONTINUE
        ELSE
            MOVE SPACES TO CAP1-RESP
