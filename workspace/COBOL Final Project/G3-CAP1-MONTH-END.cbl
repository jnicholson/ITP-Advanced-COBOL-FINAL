@@ -1,50 +1,99 @@
       ******************************************************************
       *PROGRAM:  Group 3 CC Transaction End calculate
       *AUTHOR:   Jesse Nicholson
-      *DATE:     4/24/2014   
-      *ABSTRACT: Program to recalc month-end totals. 
+      *DATE:     4/24/2014
+      *ABSTRACT: Program to recalc month-end totals.
+      *MODIFICATION HISTORY:
+      *  8/9    - ASSESSES A LATE FEE WHEN AN ACCOUNT CARRIED A BALANCE
+      *           INTO THE CYCLE WITH NO PAYMENT TRANSACTION, OR ENDS
+      *           THE CYCLE OVER ITS CREDIT LIMIT.
+      *  8/9    - 275-CHECKPOINT WAS RUN *AFTER* AN ACCOUNT'S FINANCE
+      *           CHARGE/LATE FEE AND REWRITE CH-REC HAD ALREADY BEEN
+      *           COMMITTED, SO A CRASH DURING THAT WORK RESUMED AT THE
+      *           SAME ACCOUNT AND RE-ASSESSED IT. 100-MAIN NOW
+      *           CHECKPOINTS THE ID OF THE ACCOUNT MOST RECENTLY
+      *           COMPLETED (WS-CKPT-DONE-ID) RIGHT AFTER THE NEXT
+      *           RECORD IS READ, BEFORE ANY WORK STARTS ON IT, SO A
+      *           MID-ACCOUNT CRASH RESUMES AT THE INTERRUPTED ACCOUNT
+      *           INSTEAD OF PAST IT.
+      *  8/9    - 400-DUMMY-REC WROTE ITS PLACEHOLDER CC-TRAN-REC
+      *           WITHOUT CLEARING CC-MER-ID, LEAVING WHATEVER ID
+      *           300-DELETE'S ARCHIVE SCAN LAST READ IN THE SHARED FD
+      *           BUFFER; NOW ZEROES IT FIRST, MATCHING
+      *           250-FINANCE-CHARGE/260-LATE-FEE.
+      *  8/9    - 350-ARCHIVE NEVER COPIED CC-MER-ID INTO CC-ARCH-REC,
+      *           SO A MERCHANT'S CHARGES LOST THEIR ATTRIBUTION THE
+      *           MOMENT MONTH-END PURGED THE CYCLE THEY WERE IN. ADDED
+      *           CC-ARCH-MER-ID TO FD-CC-ARCH.cpy AND NOW COPIES IT.
       ******************************************************************
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. G3-CAP1-MONTH-END IS INITIAL.
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-CHOLD.
        COPY SELECT-CC-TRAN.
+       COPY SELECT-CC-ARCH.
+       COPY SELECT-CKPT.
       ******************************************************************
        DATA DIVISION.
        COPY FD-CHOLD.
        COPY FD-CC-TRAN.
+       COPY FD-CC-ARCH.
+       COPY FD-CKPT.
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
-       
+       COPY WS-AUDIT.
+
        01  WS-CH-EOF                   PIC X VALUE SPACES.
        01  WS-CC-EOF                   PIC X VALUE SPACES.
        01  WS-TOTAL                    PIC 9999V99 VALUE ZERO.
+       01  WS-START-BAL                PIC 9999V99 VALUE ZERO.
+       01  WS-PAID-THIS-CYCLE          PIC X VALUE 'N'.
+           88  WS-CH-PAID                  VALUE 'Y'.
+       01  WS-CKPT-RESUME-ID           PIC 9(8) VALUE ZERO.
+       01  WS-CKPT-DONE-ID             PIC 9(8) VALUE ZERO.
+       01  WS-CKPT-FIRST               PIC X VALUE 'Y'.
+       01  LK-EMAIL-TO                 PIC X(35) VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40) VALUE SPACES.
        
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
        PROCEDURE DIVISION.
        100-MAIN.
+           MOVE 'G3-CAP1-MONTH-END' TO CAP1-M-PROG.
+           PERFORM 050-CHECK-CKPT.
            OPEN I-O CH-FILE
                     CC-TRAN-FILE.
-           MOVE ZERO TO CH-ID.
+           OPEN EXTEND CC-ARCH-FILE.
+           MOVE WS-CKPT-RESUME-ID TO CH-ID.
            START CH-FILE KEY NOT LESS THAN CH-ID
            PERFORM UNTIL WS-CH-EOF = 'Y'
                READ CH-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-CH-EOF
                    NOT AT END
+                       IF WS-CKPT-FIRST NOT = 'Y'
+                           PERFORM 275-CHECKPOINT
+                       END-IF
+                       MOVE 'N' TO WS-CKPT-FIRST
                        MOVE CH-BAL TO WS-TOTAL
+                       MOVE CH-BAL TO WS-START-BAL
+                       MOVE 'N' TO WS-PAID-THIS-CYCLE
                        PERFORM 200-CALC
+                       PERFORM 250-FINANCE-CHARGE
+                       PERFORM 260-LATE-FEE
                        MOVE WS-TOTAL TO CH-BAL
                        REWRITE CH-REC
+                       MOVE CH-ID TO WS-CKPT-DONE-ID
                END-READ
            END-PERFORM
            PERFORM 300-DELETE
            PERFORM 400-DUMMY-REC
+           PERFORM 500-CLEAR-CKPT
            CLOSE CH-FILE
            CLOSE CC-TRAN-FILE
+           CLOSE CC-ARCH-FILE
            DISPLAY BLANK-SCREEN
                DISPLAY 'CALCULATING NEW MONTHLY BALANCE...'
                DISPLAY 'EXITING....'
@@ -53,6 +102,21 @@
                EXIT PROGRAM
        EXIT PROGRAM.
       *  STOP RUN.
+      ******************************************************************
+       050-CHECK-CKPT.
+       MOVE ZERO TO WS-CKPT-RESUME-ID.
+       OPEN INPUT CKPT-FILE.
+       IF WS-STAT = ZERO
+           READ CKPT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-STATUS = 'R'
+                       COMPUTE WS-CKPT-RESUME-ID = CKPT-LAST-ID + 1
+                   END-IF
+           END-READ
+           CLOSE CKPT-FILE
+       END-IF.
       ******************************************************************
        200-CALC.
        MOVE ZERO TO CC-ID
@@ -68,11 +132,58 @@
                        END-IF
                        IF TRAN-TYPE = 'D' THEN
                            COMPUTE WS-TOTAL = WS-TOTAL - CC-TRAN-PRICE
+                           MOVE 'Y' TO WS-PAID-THIS-CYCLE
                        END-IF
                    END-IF
            END-READ
        END-PERFORM
        MOVE SPACES TO WS-CC-EOF.
+      ******************************************************************
+       250-FINANCE-CHARGE.
+       IF WS-TOTAL > ZERO
+           COMPUTE CAP1-FINCHG-AMT ROUNDED =
+               WS-TOTAL * CAP1-FINCHG-RATE
+           ADD CAP1-FINCHG-AMT TO WS-TOTAL
+           MOVE CH-ID TO CC-ID
+           MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP
+           MOVE 'W' TO TRAN-TYPE
+           MOVE CAP1-FINCHG-AMT TO CC-TRAN-PRICE
+           MOVE 'FINANCE CHARGE' TO CC-TRAN-ITEM
+           MOVE 'N' TO CC-DISPUTED
+           MOVE ZERO TO CC-MER-ID
+           WRITE CC-TRAN-REC
+       END-IF.
+      ******************************************************************
+       260-LATE-FEE.
+       IF (WS-START-BAL > ZERO AND NOT WS-CH-PAID)
+                            OR (WS-TOTAL > CH-LIMIT)
+           ADD CAP1-LATEFEE-AMT TO WS-TOTAL
+           MOVE CH-ID TO CC-ID
+           MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP
+           MOVE 'W' TO TRAN-TYPE
+           MOVE CAP1-LATEFEE-AMT TO CC-TRAN-PRICE
+           MOVE 'LATE FEE' TO CC-TRAN-ITEM
+           MOVE 'N' TO CC-DISPUTED
+           MOVE ZERO TO CC-MER-ID
+           WRITE CC-TRAN-REC
+           MOVE 'LATFEE' TO WS-AUD-ACTION
+           MOVE CH-ID TO WS-AUD-KEY
+           MOVE 'SYSTEM' TO WS-OPERATOR-ID
+           CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY
+           MOVE CH-EMAIL TO LK-EMAIL-TO
+           MOVE SPACES TO LK-EMAIL-SUBJECT
+           STRING 'LATE FEE ASSESSED ON ACCOUNT ', CH-ID
+                   DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT
+           CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT
+       END-IF.
+      ******************************************************************
+       275-CHECKPOINT.
+       OPEN OUTPUT CKPT-FILE.
+       MOVE WS-CKPT-DONE-ID TO CKPT-LAST-ID.
+       MOVE 'R'    TO CKPT-STATUS.
+       WRITE CKPT-REC.
+       CLOSE CKPT-FILE.
       ******************************************************************
        300-DELETE.
        MOVE ZERO TO CC-ID
@@ -82,9 +193,21 @@
                AT END
                    MOVE 'Y' TO WS-CC-EOF
                NOT AT END
+                   PERFORM 350-ARCHIVE
                    DELETE CC-TRAN-FILE
            END-READ
-       END-PERFORM.
+       END-PERFORM
+       MOVE SPACES TO WS-CC-EOF.
+      ******************************************************************
+       350-ARCHIVE.
+       MOVE CC-ID           TO CC-ARCH-ID.
+       MOVE CC-TRAN-TSTAMP  TO CC-ARCH-TSTAMP.
+       MOVE TRAN-TYPE       TO CC-ARCH-TYPE.
+       MOVE CC-TRAN-PRICE   TO CC-ARCH-PRICE.
+       MOVE CC-TRAN-ITEM    TO CC-ARCH-ITEM.
+       MOVE CC-DISPUTED     TO CC-ARCH-DISPUTED.
+       MOVE CC-MER-ID       TO CC-ARCH-MER-ID.
+       WRITE CC-ARCH-REC.
       ******************************************************************
        400-DUMMY-REC.
        MOVE 4999999 TO CC-ID
@@ -95,4 +218,13 @@
        MOVE 99 TO CC-TRAN-MIN
        MOVE 0000 TO CC-TRAN-PRICE
        MOVE 'W' TO TRAN-TYPE
-       WRITE CC-TRAN-REC.
\ No newline at end of file
+       MOVE 'N' TO CC-DISPUTED
+       MOVE ZERO TO CC-MER-ID
+       WRITE CC-TRAN-REC.
+      ******************************************************************
+       500-CLEAR-CKPT.
+       OPEN OUTPUT CKPT-FILE.
+       MOVE ZERO TO CKPT-LAST-ID.
+       MOVE 'D'  TO CKPT-STATUS.
+       WRITE CKPT-REC.
+       CLOSE CKPT-FILE.
\ No newline at end of file
