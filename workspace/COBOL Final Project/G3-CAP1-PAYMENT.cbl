@@ -0,0 +1,125 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Account Payment
+      *AUTHOR:   Henry Hurlocker
+      *DATE:     5/02/2014
+      *ABSTRACT: Posts a member payment against their CC-TRAN-FILE
+      *          history using the fields laid out in SCREEN-CAP1-PAY.
+      *MODIFICATION HISTORY:
+      *  8/9    - ADDED AN AUTOPAY ENROLLMENT PROMPT SO A MEMBER CAN
+      *           SAVE THEIR ROUTING NUMBER FOR G3-CAP1-AUTOPAY TO USE
+      *           ON FUTURE BILLING CYCLES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-CAP1-PAYMENT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+       COPY SELECT-CC-TRAN.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+       COPY FD-CC-TRAN.
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+
+       01 WS-ACCOUNT                   PIC 9(8).
+       01 WS-DONE                      PIC X VALUE SPACES.
+       01 WS-ROUTING-NUM               PIC 9(9) VALUE ZERO.
+       01 WS-PAYMENT                   PIC 99V99 VALUE ZERO.
+       01 WS-PAY-DATE.
+           03 WS-PAY-MONTH             PIC 99.
+           03 WS-PAY-DAY               PIC 99.
+           03 WS-PAY-YEAR              PIC 9999.
+       01 WS-AUTOPAY-SEL                PIC X VALUE SPACE.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-PAY.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-PAYMENT' TO CAP1-M-PROG.
+       OPEN I-O CH-FILE
+                CC-TRAN-FILE.
+       PERFORM 100-CHECK UNTIL WS-DONE = 'Y'.
+       CLOSE CH-FILE
+             CC-TRAN-FILE.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-CHECK.
+       DISPLAY IDSCREEN.
+       ACCEPT CHOOSEID.
+       IF CAP1-SEARCH = '99999999'
+           MOVE 'Y' TO WS-DONE
+       ELSE
+           MOVE CAP1-SEARCH TO CH-ID-KEY
+           READ CH-FILE
+               INVALID KEY
+                   MOVE 'INVALID ID' TO CAP1-MSG
+               NOT INVALID KEY
+                   MOVE SPACES TO CAP1-MSG
+                   PERFORM 200-CONFIRM
+           END-READ
+       END-IF.
+      ******************************************************************
+       200-CONFIRM.
+       MOVE CH-ID      TO CAP1-ORIG-ID.
+       MOVE CH-ID      TO WS-ACCOUNT.
+       MOVE CH-FNAME   TO CAP1-ORIG-F-NAME.
+       MOVE CH-LNAME   TO CAP1-ORIG-L-NAME.
+       MOVE CH-BAL     TO CAP1-ORIG-BAL.
+       MOVE SPACES     TO CAP1-CHECK.
+       DISPLAY CHECKSCREEN.
+       ACCEPT CHECK.
+       IF CAP1-CHECK = 'Y' OR 'y'
+           PERFORM 300-ENTER-PAYMENT
+       END-IF.
+      ******************************************************************
+       300-ENTER-PAYMENT.
+       MOVE SPACES TO CAP1-CHECK.
+       PERFORM UNTIL (CAP1-CHECK = 'S' OR 's') OR
+                      (CAP1-CHECK = 'R' OR 'r')
+           MOVE SPACES TO CAP1-CHECK
+           MOVE ZERO   TO WS-ROUTING-NUM
+           MOVE ZERO   TO WS-PAYMENT
+           DISPLAY PAYSCREEN
+           ACCEPT FORM-ROUTING
+           ACCEPT FORM-PAYMENT
+           ACCEPT FORM-DATE
+           ACCEPT FORM-AUTOPAY
+           ACCEPT PAY-SEL
+       END-PERFORM.
+       IF CAP1-CHECK = 'S' OR 's'
+           PERFORM 400-POST-PAYMENT
+       END-IF.
+      ******************************************************************
+       400-POST-PAYMENT.
+       MOVE WS-ACCOUNT TO CC-ID.
+       MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP.
+       MOVE WS-PAY-YEAR  TO CC-TRAN-YEAR.
+       MOVE WS-PAY-MONTH TO CC-TRAN-MONTH.
+       MOVE WS-PAY-DAY   TO CC-TRAN-DAY.
+       MOVE 'D'          TO TRAN-TYPE.
+       MOVE WS-PAYMENT   TO CC-TRAN-PRICE.
+       STRING 'PAYMENT RTG#' WS-ROUTING-NUM DELIMITED BY SIZE
+           INTO CC-TRAN-ITEM.
+       MOVE 'N' TO CC-DISPUTED.
+       WRITE CC-TRAN-REC.
+       EVALUATE WS-AUTOPAY-SEL
+           WHEN 'Y'
+           WHEN 'y'
+               SET CH-AUTOPAY-ON TO TRUE
+               MOVE WS-ROUTING-NUM TO CH-AUTOPAY-RTG
+               REWRITE CH-REC
+           WHEN 'N'
+           WHEN 'n'
+               SET CH-AUTOPAY-OFF TO TRUE
+               MOVE ZERO TO CH-AUTOPAY-RTG
+               REWRITE CH-REC
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY 'PAYMENT POSTED...'.
+       DISPLAY "PRESS 'ENTER' TO CONTINUE".
+       ACCEPT CAP1-RESP.
