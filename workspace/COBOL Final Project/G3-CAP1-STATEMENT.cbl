@@ -1,18 +1,116 @@
-      *******************************************************************                                                                                            
-      *PROGRAM:  Capital One Account statement                          *                                                                                            
-      *AUTHOR:   Devin Leaman                                           *                                                                                            
-      *DATE:     4/9/2014                                               *                                                                                            
-      *ABSTRACT: Account statement                                      *                                                                                            
-      *******************************************************************                                                                                            
-       IDENTIFICATION DIVISION.                                                                                                                                      
-       PROGRAM-ID. G3-CAP1-STATEMENT AS "G3-CAP1-STATEMENT".                                                                                                         
-      ******************************************************************                                                                                             
-       ENVIRONMENT DIVISION.                                                                                                                                         
-      ******************************************************************                                                                                             
-       DATA DIVISION.                                                                                                                                                
-       WORKING-STORAGE SECTION.                                                                                                                                      
-       COPY SCREEN-CAP1-STATEMENT.                                                                                                       
-      ******************************************************************                                                                                             
-       PROCEDURE DIVISION.                                                                                                                                           
-       000-MAIN.                                                                                                                                                     
-       DISPLAY MAIN-SCREEN.                                                                                                                               
\ No newline at end of file
+      *******************************************************************
+      *PROGRAM:  Capital One Account statement                          *
+      *AUTHOR:   Devin Leaman                                           *
+      *DATE:     4/9/2014                                               *
+      *EDITED BY: HENRY HURLOCKER - 5/01/14 - BUILDS A REAL STATEMENT   *
+      *                              FROM CH-FILE AND CC-TRAN-FILE      *
+      *EDITED BY: TEAM 3 - 8/9/26 - MAILS TO THE SECOND BILLING ADDRESS *
+      *                             WHEN ONE IS ON FILE AND FLAGGED FOR *
+      *                             USE                                 *
+      *ABSTRACT: Account statement                                      *
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-CAP1-STATEMENT AS "G3-CAP1-STATEMENT".
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+       COPY SELECT-CC-TRAN.
+       COPY SELECT-ZIP.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+       COPY FD-CC-TRAN.
+       COPY FD-ZIP.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+
+       01  WS-ZIP-STAT                 PIC XX.
+       01  WS-CC-EOF                   PIC X VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-STATEMENT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       OPEN INPUT CH-FILE
+                  CC-TRAN-FILE
+                  ZIP-MST-OUT.
+       MOVE SPACES TO CAP1-MSG.
+       PERFORM 100-CHOICE-LOOP.
+       CLOSE CH-FILE
+             CC-TRAN-FILE
+             ZIP-MST-OUT.
+       EXIT PROGRAM.
+      *******************************************************************
+       100-CHOICE-LOOP.
+       PERFORM UNTIL CAP1-SEARCH = '99999999'
+           DISPLAY MAIN-SCREEN
+           ACCEPT ID-INQ
+           IF CAP1-SEARCH NOT EQUAL '99999999'
+               MOVE CAP1-SEARCH TO CH-ID-KEY
+               READ CH-FILE
+                   INVALID KEY
+                       MOVE 'INVALID ID' TO CAP1-MSG
+                   NOT INVALID KEY
+                       MOVE SPACES TO CAP1-MSG
+                       PERFORM 200-BUILD-STATEMENT
+                       DISPLAY STMT-SCREEN
+                       ACCEPT STMT-CONT
+               END-READ
+           END-IF
+       END-PERFORM.
+      *******************************************************************
+       200-BUILD-STATEMENT.
+       MOVE CH-FNAME   TO WS-FNAME.
+       MOVE CH-LNAME   TO WS-LNAME.
+       IF CH-BILL-USE-2-ON
+           MOVE CH-BILL-ADDRESS TO WS-ADDRESS
+           MOVE CH-BILL-ZIP     TO WS-ZIP
+       ELSE
+           MOVE CH-ADDRESS TO WS-ADDRESS
+           MOVE CH-ZIP     TO WS-ZIP
+       END-IF.
+       MOVE CH-ID      TO WS-ACCNT-NUM.
+       MOVE CH-LIMIT   TO WS-LIMIT.
+       MOVE SPACES     TO WS-CITY.
+       MOVE SPACES     TO WS-STATE.
+       MOVE WS-ZIP     TO ZIP-KEY.
+       READ ZIP-MST-OUT KEY IS ZIP-KEY
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE ZIP-CITYO  TO WS-CITY
+               MOVE ZIP-STATEO TO WS-STATE
+       END-READ.
+       MOVE CH-BAL     TO CAP1-STMT-PREV-BAL.
+       MOVE ZERO       TO CAP1-STMT-CHARGES.
+       MOVE ZERO       TO CAP1-STMT-PAYMENT.
+       MOVE SPACES     TO WS-CC-EOF.
+       MOVE CH-ID      TO CC-ID.
+       START CC-TRAN-FILE KEY NOT LESS THAN CC-ID
+           INVALID KEY
+               MOVE 'Y' TO WS-CC-EOF
+       END-START.
+       PERFORM UNTIL WS-CC-EOF = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CC-EOF
+               NOT AT END
+                   IF CC-ID NOT EQUAL CH-ID
+                       MOVE 'Y' TO WS-CC-EOF
+                   ELSE
+                       IF TRAN-TYPE = 'W'
+                           COMPUTE CAP1-STMT-CHARGES =
+                               CAP1-STMT-CHARGES + CC-TRAN-PRICE
+                       END-IF
+                       IF TRAN-TYPE = 'D'
+                           COMPUTE CAP1-STMT-PAYMENT =
+                               CAP1-STMT-PAYMENT + CC-TRAN-PRICE
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+       COMPUTE CAP1-STMT-NEW-BAL = CAP1-STMT-PREV-BAL +
+           CAP1-STMT-CHARGES - CAP1-STMT-PAYMENT.
