@@ -17,6 +17,13 @@
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
 
+       01  WS-DISPUTE-SEL           PIC X     VALUE SPACES.
+       01  WS-D-MONTH               PIC XX.
+       01  WS-D-DAY                 PIC XX.
+       01  WS-D-YEAR                PIC X(4).
+       01  WS-D-HOUR                PIC XX.
+       01  WS-D-MIN                 PIC XX.
+
        SCREEN SECTION.
        COPY SCREEN-CAP1-TRANS.
       ******************************************************************* 
@@ -24,43 +31,72 @@
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-CAP1-TRANS' TO CAP1-M-PROG.
-       PERFORM 100-SEARCH UNTIL WS-FLAG EQUALS 'N' OR 'n'.
+       PERFORM 100-SEARCH UNTIL WS-FLAG EQUAL 'N' OR 'n'.
        EXIT PROGRAM.
       ******************************************************************* 
        100-SEARCH.
        OPEN I-O CC-TRAN-FILE.
-       MOVE ZEROS TO CC-ID.
        DISPLAY MAIN-SCREEN.
        ACCEPT MAIN-SCREEN.
        PERFORM 200-MOVES.
+       MOVE WS-ACCNT-NUM TO CC-ID.
+       START CC-TRAN-FILE KEY NOT LESS THAN CC-TRAN-KEY
+           INVALID KEY
+               MOVE 'N' TO WS-FLAG
+       END-START.
        DISPLAY TRANS-DISP.
-       PERFORM UNTIL WS-FLAG EQUALS 'N'
+       PERFORM UNTIL WS-FLAG EQUAL 'N'
            READ CC-TRAN-FILE NEXT RECORD
                AT END
                    MOVE 'N' TO WS-FLAG
                NOT AT END
-                   IF WS-CTR EQUALS 23 THEN
-                       DISPLAY NEXT-PAGE
-                       ACCEPT NEXT-PAGE
-                       IF WS-EOR-FLAG EQUALS 'N' OR 'n' THEN
-                           MOVE 'N' TO WS-FLAG
-                       ELSE
-                           MOVE 12 TO WS-CTR
-                           DISPLAY TRANS-DISP
+                   IF CC-ID NOT EQUAL WS-ACCNT-NUM THEN
+                       MOVE 'N' TO WS-FLAG
+                   ELSE
+                       IF WS-CTR EQUAL 23 THEN
+                           DISPLAY NEXT-PAGE
+                           ACCEPT NEXT-PAGE
+                           IF WS-EOR-FLAG EQUAL 'N' OR 'n' THEN
+                               MOVE 'N' TO WS-FLAG
+                           ELSE
+                               MOVE 12 TO WS-CTR
+                               DISPLAY TRANS-DISP
+                           END-IF
                        END-IF
-                   END-IF
-                   
-                   IF WS-FLAG NOT EQUAL TO 'N'
-                       IF CC-ID EQUALS WS-ACCNT-NUM THEN 
+                       IF WS-FLAG NOT EQUAL TO 'N'
                            DISPLAY TRANS-REC
                            ADD 1 TO WS-CTR
                        END-IF
                    END-IF
            END-READ
        END-PERFORM.
+       DISPLAY DISPUTE-PROMPT.
+       ACCEPT DISPUTE-PROMPT.
+       IF WS-DISPUTE-SEL = 'Y' OR 'y'
+           PERFORM 300-DISPUTE
+       END-IF.
        DISPLAY CONFIRMATION.
        ACCEPT CONFIRMATION.
        CLOSE CC-TRAN-FILE.
+      *******************************************************************
+       300-DISPUTE.
+       MOVE SPACES TO CAP1-MSG.
+       DISPLAY DISPUTE-SCREEN.
+       ACCEPT DISPUTE-SCREEN.
+       MOVE WS-ACCNT-NUM TO CC-ID.
+       MOVE WS-D-YEAR    TO CC-TRAN-YEAR.
+       MOVE WS-D-MONTH   TO CC-TRAN-MONTH.
+       MOVE WS-D-DAY     TO CC-TRAN-DAY.
+       MOVE WS-D-HOUR    TO CC-TRAN-HOUR.
+       MOVE WS-D-MIN     TO CC-TRAN-MIN.
+       READ CC-TRAN-FILE KEY CC-TRAN-KEY
+           INVALID KEY
+               MOVE 'TRANSACTION NOT FOUND' TO CAP1-MSG
+               DISPLAY DISPUTE-SCREEN
+           NOT INVALID KEY
+               MOVE 'Y' TO CC-DISPUTED
+               REWRITE CC-TRAN-REC
+       END-READ.
       *******************************************************************
        200-MOVES.
        MOVE ZEROS TO CC-TRAN-REC.
