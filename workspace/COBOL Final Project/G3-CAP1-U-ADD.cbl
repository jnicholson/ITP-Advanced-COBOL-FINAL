@@ -3,7 +3,11 @@
       *AUTHOR:   Devin Leaman/Henry Hurlocker                          *
       *DATE:     4/9/2014                                              *
       *ABSTRACT: Account Signup                                        *
-      ******************************************************************       
+      *MODIFICATION HISTORY:
+      *  8/9    - RE-DERIVES THE NEXT ID AND RETRIES THE WRITE ON A
+      *           DUPLICATE KEY SO TWO SIGNUPS RACING FOR THE SAME ID
+      *           CAN'T CRASH ONE OF THEM.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. G3-CAP1-ACCOUNT-SIGNUP IS INITIAL.
       ******************************************************************
@@ -14,20 +18,26 @@
        COPY FD-CHOLD.
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
-       
+       COPY WS-AUDIT.
+
+       01  WS-ID-OK                    PIC X VALUE 'N'.
+
        SCREEN SECTION.
        COPY SCREEN-CAP1-U-ADD.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
            MOVE "G3-CAP1-U-ADD" TO CAP1-M-PROG.
+           DISPLAY SCRN-AUDIT-OPERATOR.
+           ACCEPT SCRN-AUDIT-OPERATOR.
            OPEN I-O CH-FILE.
            PERFORM 200-GET-ID.
            DISPLAY ACCT-SIGNUP.
            
            PERFORM UNTIL CAP1-M-SEL = 'S' or 's'
-               
+
                ACCEPT FORM-FNAME
                ACCEPT FORM-LNAME
                ACCEPT FORM-PHONE
@@ -36,19 +46,19 @@
                ACCEPT FORM-EMAIL
                ACCEPT FORM-LIMIT
                ACCEPT FORM-SEL
-               
+
            END-PERFORM.
-           
+
+           PERFORM 150-SET-LIMIT.
            PERFORM 100-ADD.
            CLOSE CH-FILE.
            EXIT PROGRAM.
-           
+
        100-ADD.
            DISPLAY BLANK-SCREEN.
            DISPLAY 'CREATING...'
            DISPLAY "PRESS 'ENTER' TO CONTINUE".
            ACCEPT WS-FLAG.
-           MOVE WS-ACCNT-NUM TO CH-ID.
            MOVE WS-FNAME TO CH-FNAME.
            MOVE WS-LNAME TO CH-LNAME.
            MOVE WS-PHONE TO CH-PHONE.
@@ -57,9 +67,34 @@
            MOVE WS-EMAIL TO CH-EMAIL.
            MOVE WS-LIMIT TO CH-LIMIT.
            MOVE ZERO TO CH-BAL.
-           WRITE CH-REC.
+           MOVE 'O' TO CH-STATUS.
+           MOVE 'N' TO WS-ID-OK.
+           PERFORM UNTIL WS-ID-OK = 'Y'
+               MOVE WS-ACCNT-NUM TO CH-ID
+               WRITE CH-REC
+                   INVALID KEY
+                       COMPUTE WS-ACCNT-NUM = WS-ACCNT-NUM - 1
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ID-OK
+               END-WRITE
+           END-PERFORM.
+           MOVE 'ADD' TO WS-AUD-ACTION.
+           MOVE CH-ID TO WS-AUD-KEY.
+           CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY.
            DISPLAY 'RETURNING TO CAPITAL ONE MENU'.
            DISPLAY "PRESS 'ENTER' TO RETURN".
+
+      * REQUESTED LIMIT IS APPROVED AS-IS BETWEEN THE STARTER FLOOR AND
+      * CEILING; ANYTHING OUTSIDE THAT RANGE IS CLAMPED TO THE NEAREST
+      * BOUND RATHER THAN WRITTEN TO THE ACCOUNT UNCHECKED.
+       150-SET-LIMIT.
+           IF WS-LIMIT > CAP1-LIMIT-MAX
+               MOVE CAP1-LIMIT-MAX TO WS-LIMIT
+           END-IF.
+           IF WS-LIMIT < CAP1-LIMIT-MIN
+               MOVE CAP1-LIMIT-MIN TO WS-LIMIT
+           END-IF.
            
        200-GET-ID.
        MOVE ZERO TO CH-ID.
