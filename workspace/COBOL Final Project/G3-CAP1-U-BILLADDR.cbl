@@ -0,0 +1,86 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Second Billing Address Maintenance
+      *AUTHOR:   Devin Leaman
+      *DATE:     10/10/2014
+      *ABSTRACT: MAINTAINS AN OPTIONAL SECOND BILLING ADDRESS ON AN
+      *          EXISTING CAP1 ACCOUNT. WHEN FLAGGED FOR USE, THE
+      *          STATEMENT PROGRAM SENDS TO THIS ADDRESS INSTEAD OF
+      *          THE PRIMARY ACCOUNT ADDRESS.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-U-BILLADDR IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+       COPY WS-AUDIT.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-U-BILLADDR.
+       COPY SCREEN-AUDIT-OPERATOR.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-U-BILLADDR' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
+       OPEN I-O CH-FILE.
+       PERFORM 100-LOOKUP.
+       CLOSE CH-FILE.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-LOOKUP.
+       MOVE SPACES TO CAP1-MSG.
+       DISPLAY IDSCREEN.
+       ACCEPT CHOOSEID.
+       IF CAP1-SEARCH = '99999999'
+           EXIT PROGRAM
+       END-IF.
+       MOVE CAP1-SEARCH TO CH-ID-KEY.
+       READ CH-FILE
+           INVALID KEY
+               MOVE 'INVALID ID' TO CAP1-MSG
+               PERFORM 100-LOOKUP
+           NOT INVALID KEY
+               PERFORM 200-EDIT
+       END-READ.
+      ******************************************************************
+       200-EDIT.
+       MOVE CH-BILL-ADDRESS TO CAP1-ORIG-BILL-ADDRESS.
+       MOVE CH-BILL-ZIP     TO CAP1-ORIG-BILL-ZIP.
+       MOVE CH-BILL-USE-2   TO CAP1-ORIG-BILL-USE-2.
+       MOVE SPACES TO CAP1-EDIT-BILL-ADDRESS.
+       MOVE ZERO   TO CAP1-EDIT-BILL-ZIP.
+       MOVE SPACES TO CAP1-EDIT-BILL-USE-2.
+       MOVE SPACES TO CAP1-CHECK.
+       PERFORM UNTIL CAP1-CHECK = 'S' OR 's' OR 'R' OR 'r'
+           DISPLAY EDITSCREEN
+           ACCEPT  E-ADDRESS
+           ACCEPT  E-ZIP
+           ACCEPT  E-USE2
+           ACCEPT  E-SEL
+       END-PERFORM.
+       IF CAP1-CHECK = 'S' OR 's'
+           IF CAP1-EDIT-BILL-ADDRESS NOT = SPACES
+               MOVE CAP1-EDIT-BILL-ADDRESS TO CH-BILL-ADDRESS
+           END-IF
+           IF CAP1-EDIT-BILL-ZIP NOT = ZERO
+               MOVE CAP1-EDIT-BILL-ZIP TO CH-BILL-ZIP
+           END-IF
+           IF CAP1-EDIT-BILL-USE-2 = 'Y' OR 'y'
+               SET CH-BILL-USE-2-ON TO TRUE
+           END-IF
+           IF CAP1-EDIT-BILL-USE-2 = 'N' OR 'n'
+               SET CH-BILL-USE-2-OFF TO TRUE
+           END-IF
+           REWRITE CH-REC
+           MOVE 'BILLAD' TO WS-AUD-ACTION
+           MOVE CH-ID TO WS-AUD-KEY
+           CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY
+       END-IF.
