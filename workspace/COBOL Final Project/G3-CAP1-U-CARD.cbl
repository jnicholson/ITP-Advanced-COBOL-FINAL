@@ -0,0 +1,79 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Issue Second Card
+      *AUTHOR:   Devin Leaman
+      *DATE:     9/5/2014
+      *ABSTRACT: ISSUES A SECOND CARD NUMBER ON AN EXISTING ACTIVE
+      *          CAP1 ACCOUNT. THE ACCOUNT ID, LIMIT, BALANCE, AND
+      *          STATUS ARE SHARED BY BOTH CARDS.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-U-CARD IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+       COPY WS-AUDIT.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-U-CARD.
+       COPY SCREEN-AUDIT-OPERATOR.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-U-CARD' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
+       OPEN I-O CH-FILE.
+       PERFORM 100-LOOKUP.
+       CLOSE CH-FILE.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-LOOKUP.
+       MOVE SPACES TO CAP1-MSG.
+       DISPLAY IDSCREEN.
+       ACCEPT CHOOSEID.
+       IF CAP1-SEARCH = '99999999'
+           EXIT PROGRAM
+       END-IF.
+       MOVE CAP1-SEARCH TO CH-ID-KEY.
+       READ CH-FILE
+           INVALID KEY
+               MOVE 'INVALID ID' TO CAP1-MSG
+               PERFORM 100-LOOKUP
+           NOT INVALID KEY
+               PERFORM 200-ISSUE
+       END-READ.
+      ******************************************************************
+       200-ISSUE.
+       MOVE CH-ID TO CAP1-ORIG-ID.
+       IF NOT CH-STAT-ACTIVE
+           MOVE 'ACCOUNT IS NOT ACTIVE' TO CAP1-MSG
+           MOVE ZERO TO CAP1-ORIG-CC-2
+       ELSE
+           IF CH-CC-2 NOT EQUAL ZERO
+               MOVE 'SECOND CARD ALREADY ISSUED' TO CAP1-MSG
+               MOVE CH-CC-2 TO CAP1-ORIG-CC-2
+           ELSE
+               PERFORM 300-GENERATE
+               MOVE 'SECOND CARD ISSUED' TO CAP1-MSG
+               MOVE CH-CC-2 TO CAP1-ORIG-CC-2
+               REWRITE CH-REC
+               MOVE 'CARD2' TO WS-AUD-ACTION
+               MOVE CH-ID TO WS-AUD-KEY
+               CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                       WS-AUD-ACTION, WS-AUD-KEY
+           END-IF
+       END-IF.
+       DISPLAY RESULTSCREEN.
+       ACCEPT  RESULTSCREEN.
+      ******************************************************************
+       300-GENERATE.
+      * TEST-BIN PREFIX '4222' FOLLOWED BY THE ZERO-PADDED ACCOUNT ID
+      * AND A '0002' CARD-SEQUENCE SUFFIX, SO THE NUMBER IS UNIQUE PER
+      * ACCOUNT WITHOUT NEEDING A SEPARATE CARD-NUMBER GENERATOR FILE.
+       COMPUTE CH-CC-2 = 4222000000000000 + (CH-ID * 10000) + 0002.
