@@ -14,14 +14,18 @@
       
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-CAP1-U-EDIT.
-      ******************************************************************* 
+       COPY SCREEN-AUDIT-OPERATOR.
+      *******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-CAP1-U-EDIT' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O CH-FILE.
        MOVE ZERO TO WS-SEARCH-NUM.
        MOVE SPACES TO CAP1-SEARCH.
@@ -104,10 +108,10 @@
        MOVE CH-EMAIL   TO CAP1-ORIG-EMAIL.
        MOVE CH-LIMIT   TO CAP1-ORIG-LIMIT.
        MOVE CH-BAL     TO CAP1-ORIG-BAL.
+       MOVE CH-STATUS  TO CAP1-ORIG-STATUS.
        DISPLAY CHECKSCREEN.
        ACCEPT CHECK.
-       IF
-       CAP1-CHECK = 'Y' OR 'y'
+       IF CAP1-CHECK = 'Y' OR 'y'
            CONTINUE
        ELSE
            MOVE SPACES TO CAP1-RESP
@@ -127,7 +131,17 @@
            ACCEPT E-ZIP
            ACCEPT E-EMAIL
            ACCEPT E-LIMIT
+           ACCEPT E-STATUS
            ACCEPT E-SEL
+           IF CAP1-EDIT-STATUS NOT EQUAL SPACES AND
+              CAP1-EDIT-STATUS NOT EQUAL 'O' AND
+              CAP1-EDIT-STATUS NOT EQUAL 'C' AND
+              CAP1-EDIT-STATUS NOT EQUAL 'F'
+               MOVE 'INVALID STATUS (O/C/F)' TO WS-ERROR
+               DISPLAY INVALID-MSG
+               MOVE SPACES TO CAP1-EDIT-STATUS
+               MOVE SPACES TO CAP1-CHECK
+           END-IF
            IF CAP1-CHECK = 'R' OR 'r'
                MOVE SPACES TO CAP1-CHECK
                CLOSE CH-FILE
@@ -147,7 +161,7 @@
        IF CAP1-EDIT-L-NAME NOT EQUAL SPACES
            MOVE CAP1-EDIT-L-NAME TO CH-LNAME
        END-IF.
-       IF CAP1-EDIT-PHONE   NOT EQUALS SPACES
+       IF CAP1-EDIT-PHONE   NOT EQUAL SPACES
            MOVE CAP1-EDIT-PHONE TO CH-PHONE
        END-IF.
        IF CAP1-EDIT-ADDRESS NOT EQUAL SPACES
@@ -160,8 +174,16 @@
            MOVE CAP1-EDIT-EMAIL TO CH-EMAIL
        END-IF.
        IF CAP1-EDIT-LIMIT NOT EQUAL SPACES
-           MOVE CAP1-EDIT-LIMIT TO CH-LIMIT.
+           MOVE CAP1-EDIT-LIMIT TO CH-LIMIT
+       END-IF.
+       IF CAP1-EDIT-STATUS NOT EQUAL SPACES
+           MOVE CAP1-EDIT-STATUS TO CH-STATUS
+       END-IF.
        REWRITE CH-REC.
+       MOVE 'EDIT' TO WS-AUD-ACTION.
+       MOVE CH-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO CAPITAL ONE MENU'.
        DISPLAY "PRESS 'ENTER' TO CONTINUE".
@@ -170,22 +192,22 @@
        INSPECT FUNCTION REVERSE(CH-FNAME)
            TALLYING WS-CTR FOR LEADING SPACES.
        COMPUTE WS-SCTR = 20 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), CH-FNAME(1:WS-SCTR) INTO
-       CAP1-ORIG-F-NAME.
+       STRING WS-BLANKS(1:WS-CTR), CH-FNAME(1:WS-SCTR)
+           INTO CAP1-ORIG-F-NAME.
        MOVE ZERO TO WS-CTR.
        
        INSPECT FUNCTION REVERSE(CH-LNAME)
            TALLYING WS-CTR FOR LEADING SPACES.
        COMPUTE WS-SCTR = 20 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), CH-LNAME(1:WS-SCTR) INTO
-       CAP1-ORIG-L-NAME.
+       STRING WS-BLANKS(1:WS-CTR), CH-LNAME(1:WS-SCTR)
+           INTO CAP1-ORIG-L-NAME.
        MOVE ZERO TO WS-CTR.       
            
        INSPECT FUNCTION REVERSE(CH-ADDRESS)
            TALLYING WS-CTR FOR LEADING SPACES.
        COMPUTE WS-SCTR = 20 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), CH-ADDRESS(1:WS-SCTR) INTO
-       CAP1-ORIG-ADDRESS.
+       STRING WS-BLANKS(1:WS-CTR), CH-ADDRESS(1:WS-SCTR)
+           INTO CAP1-ORIG-ADDRESS.
        MOVE ZERO TO WS-CTR.              
        
     
