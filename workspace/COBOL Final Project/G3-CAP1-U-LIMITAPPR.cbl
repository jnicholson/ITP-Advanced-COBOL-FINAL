@@ -0,0 +1,97 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Credit Limit Increase Approval
+      *AUTHOR:   Henry Hurlocker
+      *DATE:     10/24/2014
+      *ABSTRACT: WALKS CH-FILE FOR ACCOUNTS WITH A PENDING CREDIT LIMIT
+      *          INCREASE REQUEST (CH-LIMIT-REQ-PENDING) AND LETS AN
+      *          OPERATOR APPROVE OR DENY EACH ONE, ONE AT A TIME.
+      *          APPROVING MOVES CH-LIMIT-REQ INTO CH-LIMIT; DENYING
+      *          JUST CLEARS THE REQUEST. NEITHER TOUCHES CH-BAL.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-U-LIMITAPPR IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+       COPY WS-AUDIT.
+
+       01  WS-CH-EOF                   PIC X VALUE SPACES.
+       01  LK-EMAIL-TO                 PIC X(35) VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-U-LIMITAPPR.
+       COPY SCREEN-AUDIT-OPERATOR.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-U-LIMITAPPR' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
+       OPEN I-O CH-FILE.
+       MOVE ZERO TO CH-ID.
+       START CH-FILE KEY NOT LESS THAN CH-ID
+           INVALID KEY
+               MOVE 'Y' TO WS-CH-EOF
+       END-START.
+       PERFORM UNTIL WS-CH-EOF = 'Y'
+           READ CH-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CH-EOF
+               NOT AT END
+                   IF CH-LIMIT-REQ-PENDING
+                       PERFORM 200-REVIEW
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CH-FILE.
+       DISPLAY DONESCREEN.
+       ACCEPT  DONESCREEN.
+       EXIT PROGRAM.
+      ******************************************************************
+       200-REVIEW.
+       MOVE CH-ID      TO CAP1-ORIG-ID.
+       MOVE CH-FNAME   TO CAP1-ORIG-F-NAME.
+       MOVE CH-LNAME   TO CAP1-ORIG-L-NAME.
+       MOVE CH-LIMIT     TO CAP1-ORIG-LIMIT.
+       MOVE CH-LIMIT-REQ TO CAP1-ORIG-LIMIT-REQ.
+       MOVE SPACES TO CAP1-CHECK.
+       DISPLAY APPRSCREEN.
+       ACCEPT  APPR.
+       EVALUATE CAP1-CHECK
+           WHEN 'A'
+           WHEN 'a'
+               MOVE CH-LIMIT-REQ TO CH-LIMIT
+               MOVE ZERO TO CH-LIMIT-REQ
+               REWRITE CH-REC
+               MOVE 'LIMAPP' TO WS-AUD-ACTION
+               MOVE CH-ID TO WS-AUD-KEY
+               CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                       WS-AUD-ACTION, WS-AUD-KEY
+               MOVE CH-EMAIL TO LK-EMAIL-TO
+               MOVE SPACES TO LK-EMAIL-SUBJECT
+               STRING 'CREDIT LIMIT INCREASE APPROVED FOR ACCOUNT ',
+                       CH-ID DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT
+               CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT
+           WHEN 'D'
+           WHEN 'd'
+               MOVE ZERO TO CH-LIMIT-REQ
+               REWRITE CH-REC
+               MOVE 'LIMDEN' TO WS-AUD-ACTION
+               MOVE CH-ID TO WS-AUD-KEY
+               CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG, WS-OPERATOR-ID,
+                       WS-AUD-ACTION, WS-AUD-KEY
+               MOVE CH-EMAIL TO LK-EMAIL-TO
+               MOVE SPACES TO LK-EMAIL-SUBJECT
+               STRING 'CREDIT LIMIT INCREASE DENIED FOR ACCOUNT ',
+                       CH-ID DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT
+               CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
