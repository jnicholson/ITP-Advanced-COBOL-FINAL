@@ -0,0 +1,97 @@
+      ******************************************************************
+      *PROGRAM:  Capital One Credit Limit Increase Request
+      *AUTHOR:   Henry Hurlocker
+      *DATE:     10/17/2014
+      *ABSTRACT: LETS A CARDHOLDER REQUEST A HIGHER CREDIT LIMIT ON AN
+      *          EXISTING ACTIVE CAP1 ACCOUNT. THE REQUEST IS HELD ON
+      *          THE ACCOUNT AS CH-LIMIT-REQ UNTIL AN OPERATOR APPROVES
+      *          OR DENIES IT WITH G3-CAP1-U-LIMITAPPR; CH-LIMIT ITSELF
+      *          IS NOT CHANGED HERE.
+      ******************************************************************
+       PROGRAM-ID. G3-CAP1-U-LIMITREQ IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-CHOLD.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-CHOLD.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-CAP1.
+       COPY WS-AUDIT.
+
+       01  LK-EMAIL-TO                 PIC X(35) VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY SCREEN-CAP1-U-LIMITREQ.
+       COPY SCREEN-AUDIT-OPERATOR.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-CAP1-U-LIMITREQ' TO CAP1-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
+       OPEN I-O CH-FILE.
+       PERFORM 100-LOOKUP.
+       CLOSE CH-FILE.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-LOOKUP.
+       MOVE SPACES TO CAP1-MSG.
+       DISPLAY IDSCREEN.
+       ACCEPT CHOOSEID.
+       IF CAP1-SEARCH = '99999999'
+           EXIT PROGRAM
+       END-IF.
+       MOVE CAP1-SEARCH TO CH-ID-KEY.
+       READ CH-FILE
+           INVALID KEY
+               MOVE 'INVALID ID' TO CAP1-MSG
+               PERFORM 100-LOOKUP
+           NOT INVALID KEY
+               PERFORM 200-REQUEST
+       END-READ.
+      ******************************************************************
+       200-REQUEST.
+       IF NOT CH-STAT-ACTIVE
+           MOVE 'ACCOUNT IS NOT ACTIVE' TO CAP1-MSG
+           DISPLAY RESULTSCREEN
+           ACCEPT  RESULTSCREEN
+       ELSE
+           MOVE CH-LIMIT     TO CAP1-ORIG-LIMIT
+           MOVE CH-LIMIT-REQ TO CAP1-ORIG-LIMIT-REQ
+           MOVE ZERO         TO CAP1-EDIT-LIMIT-REQ
+           MOVE SPACES       TO CAP1-MSG
+           DISPLAY REQSCREEN
+           ACCEPT  REQ
+           IF CAP1-EDIT-LIMIT-REQ = ZERO
+               MOVE 'REQUEST CANCELLED' TO CAP1-MSG
+           ELSE
+               IF CAP1-EDIT-LIMIT-REQ NOT > CH-LIMIT
+                   MOVE 'MUST EXCEED CURRENT LIMIT' TO CAP1-MSG
+               ELSE
+                   IF CAP1-EDIT-LIMIT-REQ > CAP1-LIMITREQ-CEILING
+                       MOVE 'EXCEEDS MAXIMUM ALLOWED' TO CAP1-MSG
+                   ELSE
+                       MOVE CAP1-EDIT-LIMIT-REQ TO CH-LIMIT-REQ
+                       REWRITE CH-REC
+                       MOVE 'LIMREQ' TO WS-AUD-ACTION
+                       MOVE CH-ID TO WS-AUD-KEY
+                       CALL 'G3-AUDIT-LOG' USING CAP1-M-PROG,
+                               WS-OPERATOR-ID, WS-AUD-ACTION, WS-AUD-KEY
+                       MOVE CH-EMAIL TO LK-EMAIL-TO
+                       MOVE SPACES TO LK-EMAIL-SUBJECT
+                       STRING 'CREDIT LIMIT INCREASE REQUESTED FOR ',
+                               'ACCOUNT ', CH-ID DELIMITED BY SIZE
+                               INTO LK-EMAIL-SUBJECT
+                       CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO,
+                               LK-EMAIL-SUBJECT
+                       MOVE 'REQUEST SUBMITTED' TO CAP1-MSG
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY RESULTSCREEN
+           ACCEPT  RESULTSCREEN
+       END-IF.
