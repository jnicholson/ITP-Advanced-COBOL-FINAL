@@ -1,33 +1,82 @@
        program-id. G3_DATA_BUILD as "G3_DATA_BUILD".
-      *----------------------------------------------------------------- 
+      *MODIFICATION HISTORY:
+      *  8/8    - THE CONFIRMATION PROMPT NEVER CHECKED WS-RESP; THE
+      *           REBUILD RAN NO MATTER WHAT WAS TYPED. NOW GATED ON
+      *           WS-RESP = 'Y'.
+      *  8/8    - ADDED A SUBSYSTEM CHOICE SO A SINGLE BAD LOAD DOESN'T
+      *           REQUIRE RERUNNING THE WHOLE CHAIN: V=VUFLIX, I=VISA,
+      *           A=ALL.
+      *-----------------------------------------------------------------
        environment division.
        configuration section.
       *-----------------------------------------------------------------
        data division.
        working-storage section.
-       
+
        01  MISC.
            03  WS-RESP                         PIC X.
+           03  WS-SUBSYS                       PIC X.
            SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
-       
+
       *-----------------------------------------------------------------
        procedure division.
-
-       DISPLAY 'About to rebuild all ISAM Files, press Y and ENTER to 
-      - 'continue'.
-       ACCEPT WS-RESP.
+       000-MAIN.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY "SELECT SUBSYSTEM TO REBUILD:".
+       DISPLAY "  V = VUFLIX FILES".
+       DISPLAY "  I = VISA FILES".
+       DISPLAY "  A = ALL FILES".
+       DISPLAY "  X = CANCEL".
+       ACCEPT WS-SUBSYS.
        DISPLAY BLANK-SCREEN.
 
-       
-       CALL 'G3-BUILD-VUFLIX-MOVIE-LIST'.
-       CALL 'G3-BUILD-VUFLIX-WISHLIST'.
-       CALL 'G3-BUILD-VUFLIX-PURCHASED'.
-       CALL 'G3-BUILD-VISA-ISSUER'.
-       CALL 'G3-BUILD-VISA-MERCHANT-LOCATION'.
-       CALL 'G3-BUILD-VISA-MERCHANT'.
-       CALL 'G3-BUILD-VUFLIX-MEMBER'.
-       
+       EVALUATE WS-SUBSYS
+           WHEN 'V' WHEN 'v'
+               PERFORM 100-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 110-REBUILD-VUFLIX
+               END-IF
+           WHEN 'I' WHEN 'i'
+               PERFORM 100-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 120-REBUILD-VISA
+               END-IF
+           WHEN 'A' WHEN 'a'
+               PERFORM 100-CONFIRM
+               IF WS-RESP = 'Y' OR 'y'
+                   PERFORM 110-REBUILD-VUFLIX
+                   PERFORM 120-REBUILD-VISA
+               END-IF
+           WHEN OTHER
+               DISPLAY "            REBUILD CANCELLED"
+               DISPLAY "            PRESS ENTER TO CONTINUE"
+               ACCEPT WS-RESP
+       END-EVALUATE.
+
        EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-CONFIRM.
+       DISPLAY 'About to rebuild the selected ISAM Files, press Y and
+      - 'ENTER to continue'.
+       ACCEPT WS-RESP.
+       DISPLAY BLANK-SCREEN.
+       IF WS-RESP NOT = 'Y' AND WS-RESP NOT = 'y'
+           DISPLAY "            REBUILD CANCELLED"
+           DISPLAY "            PRESS ENTER TO CONTINUE"
+           ACCEPT WS-RESP
+       END-IF.
+      *-----------------------------------------------------------------
+       110-REBUILD-VUFLIX.
+           CALL 'G3-BUILD-VUFLIX-MOVIE-LIST'
+           CALL 'G3-BUILD-VUFLIX-WISHLIST'
+           CALL 'G3-BUILD-VUFLIX-PURCHASED'
+           CALL 'G3-BUILD-VUFLIX-MEMBER'.
+      *-----------------------------------------------------------------
+       120-REBUILD-VISA.
+           CALL 'G3-BUILD-VISA-ISSUER'
+           CALL 'G3-BUILD-VISA-MERCHANT-LOCATION'
+           CALL 'G3-BUILD-VISA-MERCHANT'.
+      *-----------------------------------------------------------------
        end program G3_DATA_BUILD.
