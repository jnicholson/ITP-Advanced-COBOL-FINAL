@@ -35,7 +35,11 @@
                INVALID KEY
                    MOVE 'N' TO LK-COMPLETED
                NOT INVALID KEY
-                   PERFORM 200-CHECK-LIMIT
+                   IF CH-STAT-ACTIVE
+                       PERFORM 200-CHECK-LIMIT
+                   ELSE
+                       MOVE 'N' TO LK-COMPLETED
+                   END-IF
            END-READ
        CLOSE CH-FILE
              CC-TRAN-FILE
