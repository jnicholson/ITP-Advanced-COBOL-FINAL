@@ -18,14 +18,17 @@
        LINKAGE SECTION.
        01  LK-CC-ID                PIC 9(8).
        01  LK-PRICE                PIC 99V99.
-       01  LK-COMPLETED            PIC X.
-       
-       PROCEDURE DIVISION USING LK-CC-ID, LK-PRICE.
+       01  LK-ITEM                 PIC X(25).
+       01  LK-MER-ID               PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-CC-ID, LK-PRICE, LK-ITEM, LK-MER-ID.
        100-MAIN.
            OPEN I-O CC-TRAN-FILE
            MOVE LK-CC-ID TO CC-ID
            MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP.
            MOVE LK-PRICE TO CC-TRAN-PRICE.
-           WRITE CC-TRAN.
+           MOVE LK-ITEM TO CC-TRAN-ITEM.
+           MOVE LK-MER-ID TO CC-MER-ID.
+           WRITE CC-TRAN-REC.
            CLOSE CC-TRAN-FILE.
        EXIT PROGRAM.
\ No newline at end of file
