@@ -2,7 +2,13 @@
       *PROGRAM:  Group 3 semester project main menu
       *AUTHOR:   Henry Hurlocker
       *DATE:     4/5/2014   
-      *ABSTRACT: Main menu app to navigate through all main pages. 
+      *ABSTRACT: Main menu app to navigate through all main pages.
+      *MODIFICATION HISTORY:
+      *  8/9    - OPTIONS 4 AND 5 CALLED G3-ADMIN-MAIN AND G3-BUILD-MAIN,
+      *           NEITHER OF WHICH EXISTS. THE TWO WERE MERGED INTO A
+      *           SINGLE "FILE ADMIN/BUILD" OPTION THAT CALLS THE REAL
+      *           REBUILD PROGRAM, G3_BLD, WHICH ALREADY PROMPTS FOR THE
+      *           SUBSYSTEM TO REBUILD.
       ******************************************************************
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. G3_MAIN AS "G3_MAIN" IS INITIAL.
@@ -16,7 +22,7 @@
        SCREEN SECTION.
        01  MENUSCREEN.
            03  BLANK SCREEN.
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 01 COL 01 VALUE "MAIN MENU".
                05  LINE 01 COL 37 VALUE "TEAM 3".
                05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
@@ -31,8 +37,7 @@
                05  LINE 10 COL 31 VALUE "   1) VISA          ".
                05  LINE 11 COL 31 VALUE "   2) Capital One   ".
                05  LINE 12 COL 31 VALUE "   3) Vuflix        ".
-               05  LINE 13 COL 31 VALUE "   4) File Admin    ".
-               05  LINE 14 COL 31 VALUE "   5) Build ISAMs   ".
+               05  LINE 13 COL 31 VALUE "   4) File Admin/Build".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO WS-SEL AUTO.
                
@@ -53,8 +58,7 @@
                    WHEN '1' CALL 'G3-VISA-MAIN'
                    WHEN '2' CALL 'G3-CAP1-MAIN'
                    WHEN '3' CALL 'G3-VUFL-MAIN'
-                   WHEN '4' CALL 'G3-ADMIN-MAIN'
-                   WHEN '5' CALL 'G3-BUILD-MAIN'
+                   WHEN '4' CALL 'G3_BLD'
                END-EVALUATE
            END-PERFORM
            
