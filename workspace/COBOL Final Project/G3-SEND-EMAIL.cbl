@@ -0,0 +1,46 @@
+      ******************************************************************
+      *PROGRAM:  Group 3 Cross-Subsystem Email Notifier
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     8/1/2014
+      *ABSTRACT: Appends one line to the shared outbound mail queue
+      *          (EMAIL.TXT) for every confirmation notice raised
+      *          anywhere in CAP1, VISA, or VFX, recording who the
+      *          notice went to and its subject line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-SEND-EMAIL IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-EMAIL.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-EMAIL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TSTAMP.
+           03  WS-YEAR                 PIC XXXX.
+           03  WS-MONTH                PIC XX.
+           03  WS-DAY                  PIC XX.
+           03  WS-HOUR                 PIC XX.
+           03  WS-MINUTE               PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-EMAIL-TO                 PIC X(35).
+       01  LK-EMAIL-SUBJECT            PIC X(40).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-EMAIL-TO, LK-EMAIL-SUBJECT.
+       100-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           OPEN EXTEND EMAIL-FILE.
+           MOVE WS-YEAR         TO EMAIL-YEAR.
+           MOVE WS-MONTH        TO EMAIL-MONTH.
+           MOVE WS-DAY          TO EMAIL-DAY.
+           MOVE WS-HOUR         TO EMAIL-HOUR.
+           MOVE WS-MINUTE       TO EMAIL-MINUTE.
+           MOVE LK-EMAIL-TO     TO EMAIL-TO.
+           MOVE LK-EMAIL-SUBJECT TO EMAIL-SUBJECT.
+           WRITE EMAIL-REC.
+           CLOSE EMAIL-FILE.
+           EXIT PROGRAM.
