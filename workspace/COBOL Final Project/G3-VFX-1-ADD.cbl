@@ -1,8 +1,13 @@
       ******************************************************************
       *PROGRAM:  Vuflix New Account Page
       *AUTHOR:   Jarrod Lee
-      *DATE:     4/17/2014   
-      *ABSTRACT: 
+      *DATE:     4/17/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - RE-DERIVES THE NEXT ID AND RETRIES THE WRITE ON A
+      *           DUPLICATE KEY SO TWO SIGNUPS RACING FOR THE SAME ID
+      *           CAN'T CRASH ONE OF THEM.
+      *  8/9    - NEW MEMBERS NOW DEFAULT TO AN ACTIVE VM-STATUS.
       ******************************************************************
        PROGRAM-ID. G3-VFX-1-ADD IS INITIAL.
       ******************************************************************
@@ -14,17 +19,23 @@
        FILE SECTION.
        COPY FD-VFX-MBR.
        COPY FD-ZIP.
-       
+
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+       COPY WS-AUDIT.
+
+       01  WS-ID-OK                    PIC X VALUE 'N'.
+
        SCREEN SECTION.
        COPY SCREEN-VFX-1-ADD.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VFX-1-ADD' TO VFX-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O VM-FILE.
        PERFORM 300-GET-ID.
        PERFORM 100-ACCEPT.
@@ -60,7 +71,6 @@
        DISPLAY 'ADDING NEW MEMBER...'.
        DISPLAY "PRESS 'ENTER' TO CONTINUE".
        ACCEPT VFX-1-RESP.
-       MOVE VFX-1-NEW-ID       TO VM-ID-KEY.
        MOVE VFX-1-NEW-FNAME    TO VM-FNAME.
        MOVE VFX-1-NEW-LNAME    TO VM-LNAME-KEY.
        MOVE VFX-1-NEW-ADDRESS  TO VM-ADDRESS.
@@ -68,7 +78,21 @@
        MOVE VFX-1-NEW-EMAIL    TO VM-EMAIL.
        MOVE VFX-1-NEW-ZIP      TO VM-ZIP.
        MOVE VFX-1-NEW-CC       TO VM-CC.
-       WRITE VM-REC.
+       MOVE 'A' TO VM-STATUS.
+       MOVE 'N' TO WS-ID-OK.
+       PERFORM UNTIL WS-ID-OK = 'Y'
+           MOVE VFX-1-NEW-ID TO VM-ID-KEY
+           WRITE VM-REC
+               INVALID KEY
+                   COMPUTE VFX-1-NEW-ID = VFX-1-NEW-ID - 1
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ID-OK
+           END-WRITE
+       END-PERFORM.
+       MOVE 'ADD' TO WS-AUD-ACTION.
+       MOVE VM-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING VFX-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO VUFLIX MENU'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
