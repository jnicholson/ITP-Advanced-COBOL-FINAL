@@ -0,0 +1,95 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Wishlist Staleness Report
+      *AUTHOR:   Jarrod Lee
+      *DATE:     9/18/2014
+      *ABSTRACT: LISTS EVERY VW-FILE ENTRY WISHLISTED ON OR BEFORE AN
+      *          OPERATOR-SUPPLIED CUTOFF DATE, WITH THE OPTION TO
+      *          PRUNE STALE ENTRIES.
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, VFX-10-EOF-FLAG/VFX-10-FOUND/
+      *           VFX-10-CTR WERE NEVER RESET SO A SECOND RUN IN THE
+      *           SAME SESSION SILENTLY SHOWED STALE RESULTS. MARKED
+      *           IS INITIAL SO WORKING-STORAGE REINITIALIZES ON EVERY
+      *           CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-10-WISH-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-WISH.
+       COPY SELECT-VFX-MOV.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-WISH.
+       COPY FD-VFX-MOV.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+       01  VFX-10-EOF-FLAG             PIC X       VALUE 'N'.
+           88  VFX-10-EOF                          VALUE 'Y'.
+       COPY SCREEN-VFX-10-WISH-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-10-WISH-RPT' TO VFX-M-PROG.
+       DISPLAY CUTOFFSCREEN.
+       ACCEPT  CUTOFFSCREEN.
+       OPEN I-O   VW-FILE.
+       OPEN INPUT VML-FILE.
+       DISPLAY PTSCREEN-HEADER.
+       DISPLAY SPACES.
+       PERFORM UNTIL VFX-10-EOF
+           READ VW-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-10-EOF-FLAG
+               NOT AT END
+                   PERFORM 100-CHECK
+           END-READ
+       END-PERFORM.
+       CLOSE VW-FILE
+             VML-FILE.
+       IF VFX-10-FOUND-ANY
+           DISPLAY CONT-FILE
+           ACCEPT  CONT-FILE
+       ELSE
+           DISPLAY NONESCREEN
+           ACCEPT  NONESCREEN
+       END-IF.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-CHECK.
+       IF VW-DATE-NUM NOT GREATER THAN VFX-10-CUTOFF
+           MOVE 'Y' TO VFX-10-FOUND
+           PERFORM 200-DISPLAY
+       END-IF.
+      ******************************************************************
+       200-DISPLAY.
+       ADD 1 TO VFX-10-CTR.
+       IF VFX-10-CTR GREATER THAN 15
+           DISPLAY SPACES
+           DISPLAY 'PRESS ENTER TO CONTINUE'
+           ACCEPT VFX-10-RESP
+           DISPLAY PTSCREEN-HEADER
+           DISPLAY SPACES
+           MOVE 1 TO VFX-10-CTR
+       END-IF.
+
+       MOVE VW-VM-ID   TO VFX-10-VM-ID.
+       MOVE VW-DATE-NUM TO VFX-10-DATE.
+       MOVE VW-VML-ID-KEY TO VML-ID-KEY.
+       READ VML-FILE KEY VML-ID
+           INVALID KEY
+               MOVE 'TITLE NOT FOUND' TO VFX-10-TITLE
+           NOT INVALID KEY
+               MOVE VML-TITLE TO VFX-10-TITLE
+       END-READ.
+
+       DISPLAY VFX-10-VW-LINE.
+       DISPLAY PRUNESCREEN.
+       ACCEPT  PRUNESCREEN.
+       IF VFX-10-PRUNE = 'Y' OR 'y'
+           DELETE VW-FILE RECORD
+       END-IF.
+       MOVE SPACES TO VFX-10-PRUNE.
