@@ -17,14 +17,18 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VFX-2-EDIT.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VFX-2-EDIT' TO VFX-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O    VM-FILE
                    ZIP-MST-OUT.
        PERFORM 100-CHECK.
@@ -128,6 +132,10 @@
            MOVE VFX-2-EDIT-CC TO VM-CC
        END-IF.
        REWRITE VM-REC.
+       MOVE 'EDIT' TO WS-AUD-ACTION.
+       MOVE VM-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING VFX-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO VUFLIX MENU'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
