@@ -3,8 +3,13 @@
       *AUTHOR:   Jarrod Lee, KATIE TRAN
       *DATE:     4/7/2014   
       *ABSTRACT: 
-      *THINGS TO DO: CURRENTLY ONLY DISPLAYS TITLES. NEEDS WAY TO 
+      *THINGS TO DO: CURRENTLY ONLY DISPLAYS TITLES. NEEDS WAY TO
       *              PURCHASE TITLES. NEED TO FINISH SORT SYSTEM.
+      *MODIFICATION HISTORY:
+      *  8/9    - SENDS A PURCHASE CONFIRMATION NOTICE TO THE MEMBER'S
+      *           EMAIL ON FILE ONCE A TITLE PURCHASE COMPLETES.
+      *  8/9    - A SUSPENDED MEMBER (VM-STATUS) IS BOUNCED BACK TO THE
+      *           ID SCREEN INSTEAD OF BEING LET INTO THE PURCHASE MENU.
       ******************************************************************
        PROGRAM-ID. G3-VFX-3-PUR IS INITIAL.
       ******************************************************************
@@ -24,7 +29,13 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+       01  WS-ZIP-STAT                 PIC XX.
+       01  LK-COMPLETED                PIC X       VALUE SPACE.
+       01  LK-PURITEM                  PIC X(25)   VALUE SPACES.
+       01  LK-MER-ID                   PIC 9(8)    VALUE ZERO.
+       01  LK-EMAIL-TO                 PIC X(35)   VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40)   VALUE SPACES.
+
        SCREEN SECTION.
        COPY SCREEN-VFX-3-PUR.
       ******************************************************************
@@ -67,8 +78,12 @@
                INVALID KEY
                    MOVE 'INVALID ID' TO VFX-2-MSG
                NOT INVALID KEY
-                   MOVE SPACES TO VFX-2-MSG
-                   PERFORM 200-MOVE
+                   IF VM-STAT-SUSPENDED
+                       MOVE 'SUSPENDED' TO VFX-2-MSG
+                   ELSE
+                       MOVE SPACES TO VFX-2-MSG
+                       PERFORM 200-MOVE
+                   END-IF
            END-READ
            IF VFX-3-RESP = 'C' OR 'c'
                CONTINUE
@@ -279,14 +294,46 @@
        CLOSE VW-FILE.
       *----------------------------------------------------------------- 
        400-PURCHASE.
-       OPEN I-O VTP-FILE. 
+       OPEN I-O VTP-FILE.
        PERFORM 500-GET-VTP.
+       MOVE VFX-3-VML-ID       TO VML-ID-KEY.
+       START   VML-FILE KEY NOT LESS THAN  VML-ID-KEY.
+       READ    VML-FILE KEY IS             VML-ID-KEY.
+       CALL 'G3-LINK-CC-CHECK' USING VFX-3-ORIG-CC, VML-PRICE,
+                               LK-COMPLETED.
+       IF LK-COMPLETED = 'N'
+           MOVE SPACES TO LK-COMPLETED
+           DISPLAY PTSCREEN-HEADER
+           DISPLAY 'YOU HAVE INSUFFICIENT FUNDS...'
+           DISPLAY 'COME BACK WHEN YOU GET PAID...'
+           DISPLAY 'RETURNING TO VUFLIX MENU...'
+           DISPLAY "PRESS 'ENTER' TO CONTINUE"
+           ACCEPT VFX-3-RESP
+           CLOSE VTP-FILE
+           GOBACK
+       ELSE
+       IF LK-COMPLETED = 'Y'
+           MOVE SPACES TO LK-COMPLETED
+       END-IF.
+       MOVE SPACES TO LK-PURITEM.
+       STRING 'VFX:', VML-TITLE DELIMITED BY SIZE INTO LK-PURITEM.
+       CALL 'G3-LINK-CC-TRANS' USING VFX-3-ORIG-CC, VML-PRICE,
+                               LK-PURITEM, LK-MER-ID.
        MOVE VFX-3-VTP-ID       TO VTP-ID-KEY.
        MOVE VFX-3-SEARCH-ID    TO VTP-VM-ID-KEY.
        MOVE VFX-3-VML-ID       TO VTP-VML-ID-KEY.
+       MOVE VML-PRICE          TO VTP-PRICE.
+       MOVE WS-YEAR            TO VTP-YEAR.
+       MOVE WS-MONTH           TO VTP-MONTH.
+       MOVE WS-DAY             TO VTP-DAY.
        WRITE VTP-REC.
        CLOSE VTP-FILE.
        MOVE 'P' TO VFX-3-ALPUR.
+       MOVE VFX-3-ORIG-EMAIL TO LK-EMAIL-TO.
+       MOVE SPACES TO LK-EMAIL-SUBJECT.
+       STRING 'PURCHASE CONFIRMATION: ', VML-TITLE
+               DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT.
+       CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT.
        DISPLAY PURCHASED.
       *-----------------------------------------------------------------
        400-WISHLIST.
@@ -295,6 +342,9 @@
        MOVE VFX-3-VW-ID       TO VW-ID-KEY.
        MOVE VFX-3-SEARCH-ID    TO VW-VM-ID-KEY.
        MOVE VFX-3-VML-ID       TO VW-VML-ID-KEY.
+       MOVE WS-YEAR            TO VW-YEAR.
+       MOVE WS-MONTH           TO VW-MONTH.
+       MOVE WS-DAY             TO VW-DAY.
        WRITE VW-REC.
        CLOSE VW-FILE.
        MOVE 'W' TO VFX-3-ALWSH.
