@@ -69,9 +69,12 @@
                        MOVE VML-ID     TO VFX-4-ID
                        MOVE VML-TITLE  TO VFX-4-TITLE
                        MOVE VML-GENRE  TO VFX-4-GENRE
-                       MOVE VML-PRICE  TO VFX-4-PRICE
                END-READ
            END-IF
+           MOVE VTP-PRICE          TO VFX-4-PRICE
+           MOVE VTP-MONTH          TO VFX-4-DATE-MONTH
+           MOVE VTP-DAY            TO VFX-4-DATE-DAY
+           MOVE VTP-YEAR           TO VFX-4-DATE-YEAR
            IF VFX-4-LOOP = 'O'
                CONTINUE
            ELSE
