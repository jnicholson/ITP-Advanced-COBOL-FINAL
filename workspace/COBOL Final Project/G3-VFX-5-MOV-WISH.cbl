@@ -2,7 +2,12 @@
       *PROGRAM:  Vuflix MOVIE WISHLIST PAGE
       *AUTHOR:   Jarrod Lee
       *DATE:     4/9/2014   
-      *ABSTRACT: 
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - A SUSPENDED MEMBER (VM-STATUS) IS BOUNCED BACK TO THE
+      *           ID SCREEN INSTEAD OF BEING LET INTO THE WISHLIST.
+      *  8/9    - 400-PURCHASE NOW SENDS THE SAME PURCHASE CONFIRMATION
+      *           EMAIL AS G3-VFX-3-PUR AFTER WRITING VTP-REC.
       ******************************************************************
        PROGRAM-ID. G3-VFX-5-MOV-WISH IS INITIAL.
       ******************************************************************
@@ -23,7 +28,13 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+       01  WS-ZIP-STAT                 PIC XX.
+       01  LK-COMPLETED                PIC X       VALUE SPACE.
+       01  LK-PURITEM                  PIC X(25)   VALUE SPACES.
+       01  LK-MER-ID                   PIC 9(8)    VALUE ZERO.
+       01  LK-EMAIL-TO                 PIC X(35)   VALUE SPACES.
+       01  LK-EMAIL-SUBJECT            PIC X(40)   VALUE SPACES.
+
        SCREEN SECTION.
        COPY SCREEN-VFX-5-MOV-WISH.
       ******************************************************************
@@ -100,8 +111,12 @@
                INVALID KEY
                    MOVE 'INVALID ID' TO VFX-2-MSG
                NOT INVALID KEY
-                   MOVE SPACES TO VFX-2-MSG
-                   PERFORM 200-MOVE
+                   IF VM-STAT-SUSPENDED
+                       MOVE 'SUSPENDED' TO VFX-2-MSG
+                   ELSE
+                       MOVE SPACES TO VFX-2-MSG
+                       PERFORM 200-MOVE
+                   END-IF
            END-READ
            IF VFX-5-RESP = 'C'
                CONTINUE
@@ -197,12 +212,12 @@
                                LK-COMPLETED.
        IF LK-COMPLETED = 'N'
            MOVE SPACES TO LK-COMPLETED
-           DISPLAY BLANK-SCREEN
+           DISPLAY PTSCREEN-HEADER
            DISPLAY 'YOU HAVE INSUFFICIENT FUNDS...'
            DISPLAY 'COME BACK WHEN YOU GET PAID...'
            DISPLAY 'RETURNING TO VUFLIX MENU...'
            DISPLAY "PRESS 'ENTER' TO CONTINUE"
-           ACCEPT VFX-3-RESP
+           ACCEPT VFX-5-RESP
            CLOSE   VTP-FILE
                    VW-FILE
                    VM-FILE
@@ -213,19 +228,28 @@
        IF LK-COMPLETED = 'Y'
            MOVE SPACES TO LK-COMPLETED
        END-IF.
-       
+
        MOVE SPACES TO LK-PURITEM.
-       
+
        STRING 'VFX:', VML-TITLE DELIMITED BY SIZE INTO LK-PURITEM.
-       CALL 'G3-LINK-CC-TRANS' USING VFX-3-ORIG-CC, VML-PRICE,
-                               LK-PURITEM.
-       
+       CALL 'G3-LINK-CC-TRANS' USING VFX-5-ORIG-CC, VML-PRICE,
+                               LK-PURITEM, LK-MER-ID.
+
        MOVE VFX-5-VTP-ID       TO VTP-ID-KEY.
        MOVE VFX-5-SEARCH-ID    TO VTP-VM-ID-KEY.
        MOVE VFX-5-VML-ID       TO VTP-VML-ID-KEY.
+       MOVE VML-PRICE          TO VTP-PRICE.
+       MOVE WS-YEAR            TO VTP-YEAR.
+       MOVE WS-MONTH           TO VTP-MONTH.
+       MOVE WS-DAY             TO VTP-DAY.
        WRITE VTP-REC.
        CLOSE VTP-FILE.
        MOVE 'P' TO VFX-5-ALPUR.
+       MOVE VFX-5-ORIG-EMAIL TO LK-EMAIL-TO.
+       MOVE SPACES TO LK-EMAIL-SUBJECT.
+       STRING 'PURCHASE CONFIRMATION: ', VML-TITLE
+               DELIMITED BY SIZE INTO LK-EMAIL-SUBJECT.
+       CALL 'G3-SEND-EMAIL' USING LK-EMAIL-TO, LK-EMAIL-SUBJECT.
        DISPLAY PURCHASED.
       ******************************************************************
        500-GET-ID.
@@ -233,10 +257,10 @@
                START VTP-FILE KEY NOT LESS THAN VTP-ID
            INVALID KEY
                DISPLAY 'OOPS'
-               ACCEPT VFX-3-RESP
+               ACCEPT VFX-5-RESP
            NOT INVALID KEY
                READ VTP-FILE NEXT RECORD
                COMPUTE VTP-ID = VTP-ID - 1
-               MOVE VTP-ID TO VFX-3-VTP-ID
+               MOVE VTP-ID TO VFX-5-VTP-ID
        END-START.
        
\ No newline at end of file
