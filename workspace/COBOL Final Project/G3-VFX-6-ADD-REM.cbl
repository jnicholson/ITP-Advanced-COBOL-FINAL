@@ -15,14 +15,18 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VFX-6-ADD-REM.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VFX-6-ADD-REM' TO VFX-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O VML-FILE.
        MOVE SPACES TO VFX-6-SEL.
        MOVE SPACES TO VFX-6-RESP.
@@ -33,6 +37,7 @@
            EVALUATE VFX-6-SEL
                WHEN '1' PERFORM 100-ADD
                WHEN '2' PERFORM 100-EDIT
+               WHEN '3' PERFORM 100-DELETE
            END-EVALUATE
        END-PERFORM.
        CLOSE VML-FILE.
@@ -105,6 +110,44 @@
       *         GOBACK
            END-IF
        END-PERFORM.
+      ******************************************************************
+       100-DELETE.
+       MOVE SPACES TO VFX-6-RESP.
+       DISPLAY PTSCREEN-EDIT.
+       ACCEPT  PTSCREEN-EDIT.
+       MOVE VFX-6-VML-ID TO VML-ID-KEY.
+       READ VML-FILE KEY VML-ID
+           INVALID KEY
+               DISPLAY 'OOPS'
+               ACCEPT VFX-6-RESP
+           NOT INVALID KEY
+               PERFORM 200-DELETE
+       END-READ.
+      ******************************************************************
+       200-DELETE.
+       MOVE SPACES     TO VFX-6-CHECK.
+       MOVE VML-ID      TO VFX-6-ORIG-ID.
+       MOVE VML-TITLE   TO VFX-6-ORIG-TITLE.
+       MOVE VML-GENRE   TO VFX-6-ORIG-GENRE.
+       MOVE VML-PRICE   TO VFX-6-ORIG-PRICE.
+       DISPLAY DELETESCREEN.
+       ACCEPT  CONFIRM-DEL.
+       IF VFX-6-CHECK = 'Y' OR 'y'
+           DELETE VML-FILE RECORD
+           MOVE 'DELETE' TO WS-AUD-ACTION
+           MOVE VFX-6-ORIG-ID TO WS-AUD-KEY
+           CALL 'G3-AUDIT-LOG' USING VFX-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'MOVIE REMOVED!'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+           ACCEPT VFX-6-RESP
+       ELSE
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'REMOVE CANCELLED'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+           ACCEPT VFX-6-RESP
+       END-IF.
       ******************************************************************
        200-EDIT.
        MOVE SPACES TO VFX-6-CHECK.
@@ -144,6 +187,10 @@
        MOVE VFX-6-NEW-PRICE    TO VML-PRICE.
        MOVE VFX-6-NEW-SH       TO VML-SH.
        WRITE VML-REC.
+       MOVE 'ADD' TO WS-AUD-ACTION.
+       MOVE VML-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING VFX-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'MOVIE ADDED!'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
