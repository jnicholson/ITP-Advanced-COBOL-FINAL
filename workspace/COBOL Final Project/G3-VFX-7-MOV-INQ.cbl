@@ -0,0 +1,155 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Member Inquiry
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     4/8/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WORKING-STORAGE FLAGS WERE NEVER
+      *           RESET SO A SECOND RUN IN THE SAME SESSION COULD
+      *           SILENTLY SHOW STALE RESULTS. MARKED IS INITIAL SO
+      *           WORKING-STORAGE REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-7-MOV-INQ IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MBR.
+       COPY SELECT-ZIP.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MBR.
+       COPY FD-ZIP.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+       01  WS-ZIP-STAT                 PIC XX.
+       01  VFX-7-EOF-FLAG              PIC X       VALUE 'N'.
+           88  VFX-7-EOF                           VALUE 'Y'.
+       COPY SCREEN-VFX-7-MBR-INQ.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-7-MOV-INQ' TO VFX-M-PROG.
+       OPEN INPUT VM-FILE
+                  ZIP-MST-OUT.
+       PERFORM UNTIL VFX-M-SEL = 'X' OR 'x'
+           DISPLAY MENUSCREEN
+           ACCEPT  MENUSCREEN
+           EVALUATE VFX-M-SEL
+               WHEN '1' PERFORM 100-SEARCH-ID
+               WHEN '2' PERFORM 200-SEARCH-LNAME
+               WHEN '3' PERFORM 300-SEARCH-EMAIL
+           END-EVALUATE
+       END-PERFORM.
+       CLOSE VM-FILE
+             ZIP-MST-OUT.
+       GOBACK.
+      ******************************************************************
+       100-SEARCH-ID.
+       DISPLAY IDSCREEN.
+       ACCEPT  CHOOSEID.
+       MOVE VFX-7-SEARCH-ID TO VM-ID.
+       READ VM-FILE
+           INVALID KEY
+               DISPLAY ERRORSCREEN
+               ACCEPT  WS-RESP
+           NOT INVALID KEY
+               PERFORM 500-DISPLAY-MEMBER
+       END-READ.
+      ******************************************************************
+       200-SEARCH-LNAME.
+       MOVE 'N' TO VFX-7-EOF-FLAG.
+       MOVE ZERO TO COUNTER.
+       DISPLAY LNAMESCREEN.
+       ACCEPT  CHOOSELNAME.
+       DISPLAY DISPLAY-SCREEN.
+       MOVE VFX-7-LNAME TO VM-LNAME.
+       START VM-FILE KEY NOT LESS THAN VM-LNAME-KEY
+           INVALID KEY
+               MOVE 'Y' TO VFX-7-EOF-FLAG
+       END-START.
+       PERFORM UNTIL VFX-7-EOF
+           READ VM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+               NOT AT END
+                   IF VM-LNAME NOT EQUAL VFX-7-LNAME
+                       MOVE 'Y' TO VFX-7-EOF-FLAG
+                   ELSE
+                       PERFORM 210-SHOW-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       DISPLAY END-FILE.
+       ACCEPT  WS-RESP.
+       IF WS-RESP = 'V' OR 'v'
+           PERFORM 900-PICK-MEMBER
+       END-IF.
+      ******************************************************************
+       210-SHOW-LINE.
+       ADD 1 TO COUNTER.
+       IF COUNTER GREATER THAN 10
+           DISPLAY CONT-FILE
+           ACCEPT  WS-RESP
+           IF WS-RESP = 'V' OR 'v'
+               PERFORM 900-PICK-MEMBER
+           END-IF
+           DISPLAY DISPLAY-SCREEN
+           MOVE 1 TO COUNTER
+       END-IF.
+       MOVE VM-ID     TO MBR-ID.
+       MOVE VM-LNAME  TO MBR-LNAME.
+       MOVE VM-FNAME  TO MBR-FNAME.
+       MOVE VM-EMAIL  TO MBR-EMAIL.
+       DISPLAY DISP-REC.
+      ******************************************************************
+       300-SEARCH-EMAIL.
+       MOVE 'N' TO VFX-7-EOF-FLAG.
+       MOVE ZERO TO COUNTER.
+       DISPLAY EMAILSCREEN.
+       ACCEPT  CHOOSEEMAIL.
+       DISPLAY DISPLAY-SCREEN.
+       MOVE ZEROS TO VM-ID.
+       START VM-FILE KEY NOT LESS THAN VM-ID-KEY
+           INVALID KEY
+               MOVE 'Y' TO VFX-7-EOF-FLAG
+       END-START.
+       PERFORM UNTIL VFX-7-EOF
+           READ VM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-7-EOF-FLAG
+               NOT AT END
+                   IF FUNCTION UPPER-CASE(VM-EMAIL) =
+                           FUNCTION UPPER-CASE(VFX-7-EMAIL)
+                       PERFORM 210-SHOW-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       DISPLAY END-FILE.
+       ACCEPT  WS-RESP.
+       IF WS-RESP = 'V' OR 'v'
+           PERFORM 900-PICK-MEMBER
+       END-IF.
+      ******************************************************************
+       500-DISPLAY-MEMBER.
+       MOVE VM-ZIP TO ZIP-KEY.
+       START ZIP-MST-OUT KEY NOT LESS THAN ZIP-KEY.
+       READ  ZIP-MST-OUT KEY IS ZIP-KEY.
+       MOVE ZIP-CITYO  TO VFX-7-CITY.
+       MOVE ZIP-STATEO TO VFX-7-STATE.
+       DISPLAY MBRSCREEN.
+       ACCEPT  WS-RESP.
+      ******************************************************************
+       900-PICK-MEMBER.
+       DISPLAY PTSCREEN-EDIT.
+       ACCEPT  PTSCREEN-EDIT.
+       MOVE VFX-7-MBR-ID TO VM-ID.
+       READ VM-FILE
+           INVALID KEY
+               DISPLAY ERRORSCREEN
+               ACCEPT  WS-RESP
+           NOT INVALID KEY
+               PERFORM 500-DISPLAY-MEMBER
+       END-READ.
