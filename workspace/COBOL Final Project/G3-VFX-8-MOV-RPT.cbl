@@ -0,0 +1,76 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Movie Catalog Report
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/14/2014
+      *ABSTRACT: SORTS THE MOVIE CATALOG BY TITLE AND WRITES A
+      *          PRINTABLE FLAT-FILE EXTRACT USING THE SORT-FILE/
+      *          VML-SORTED-FILE-TXT DEFINITIONS ALREADY CARRIED IN
+      *          FD-VFX-MOV.
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WORKING-STORAGE FLAGS AND COUNTERS
+      *           WERE NEVER RESET SO A SECOND RUN IN THE SAME SESSION
+      *           COULD SILENTLY SHOW STALE RESULTS. MARKED IS
+      *           INITIAL SO WORKING-STORAGE REINITIALIZES ON EVERY
+      *           CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-8-MOV-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MOV.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MOV.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+       01  VFX-8-EOF-FLAG              PIC X       VALUE 'N'.
+           88  VFX-8-EOF                           VALUE 'Y'.
+       COPY SCREEN-VFX-8-MOV-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-8-MOV-RPT' TO VFX-M-PROG.
+       DISPLAY RPTSCREEN-WORKING.
+
+       SORT SORT-FILE
+           ON ASCENDING KEY SORT-TITLE-TXT
+           INPUT PROCEDURE  100-RELEASE-LOOP
+           OUTPUT PROCEDURE 200-BUILD-LOOP.
+
+       DISPLAY RPTSCREEN-END.
+       ACCEPT  RPTSCREEN-END.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-RELEASE-LOOP.
+       OPEN INPUT VML-FILE.
+       PERFORM UNTIL VFX-8-EOF
+           READ VML-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-8-EOF-FLAG
+               NOT AT END
+                   MOVE VML-ID     TO SORT-ID-TXT
+                   MOVE VML-TITLE  TO SORT-TITLE-TXT
+                   MOVE VML-GENRE  TO SORT-GENRE-TXT
+                   MOVE VML-PRICE  TO SORT-PRICE-TXT
+                   RELEASE SORT-REC
+           END-READ
+       END-PERFORM.
+       CLOSE VML-FILE.
+      ******************************************************************
+       200-BUILD-LOOP.
+       MOVE 'N' TO VFX-8-EOF-FLAG.
+       OPEN OUTPUT VML-SORTED-FILE-TXT.
+       PERFORM UNTIL VFX-8-EOF
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'Y' TO VFX-8-EOF-FLAG
+               NOT AT END
+                   MOVE SORT-REC TO VML-SORTED-REC-TXT
+                   WRITE VML-SORTED-REC-TXT
+                   ADD 1 TO VFX-8-CTR
+           END-RETURN
+       END-PERFORM.
+       CLOSE VML-SORTED-FILE-TXT.
