@@ -0,0 +1,76 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Hidden Titles Report
+      *AUTHOR:   Jarrod Lee
+      *DATE:     8/21/2014
+      *ABSTRACT: LISTS EVERY VML-FILE TITLE CURRENTLY HIDDEN FROM THE
+      *          PURCHASE SCREEN (VML-SH NOT EQUAL 'S').
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, VFX-9-EOF-FLAG WAS NEVER RESET SO A
+      *           SECOND RUN IN THE SAME SESSION SILENTLY SKIPPED THE
+      *           WHOLE REPORT. MARKED IS INITIAL SO WORKING-STORAGE
+      *           REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VFX-9-HID-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-VFX-MOV.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MOV.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-VFX.
+       01  VFX-9-EOF-FLAG              PIC X       VALUE 'N'.
+           88  VFX-9-EOF                           VALUE 'Y'.
+       COPY SCREEN-VFX-9-HID-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VFX-9-HID-RPT' TO VFX-M-PROG.
+       OPEN INPUT VML-FILE.
+       DISPLAY PTSCREEN-HEADER.
+       DISPLAY SPACES.
+       PERFORM UNTIL VFX-9-EOF
+           READ VML-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-9-EOF-FLAG
+               NOT AT END
+                   PERFORM 100-CHECK
+           END-READ
+       END-PERFORM.
+       CLOSE VML-FILE.
+       IF VFX-9-FOUND-ANY
+           DISPLAY CONT-FILE
+           ACCEPT  CONT-FILE
+       ELSE
+           DISPLAY NONESCREEN
+           ACCEPT  NONESCREEN
+       END-IF.
+       EXIT PROGRAM.
+      ******************************************************************
+       100-CHECK.
+       IF VML-SH NOT = 'S' AND VML-SH NOT = 's'
+           MOVE 'Y' TO VFX-9-FOUND
+           PERFORM 200-DISPLAY
+       END-IF.
+      ******************************************************************
+       200-DISPLAY.
+       ADD 1 TO VFX-9-CTR.
+       IF VFX-9-CTR GREATER THAN 15
+           DISPLAY SPACES
+           DISPLAY 'PRESS ENTER TO CONTINUE'
+           ACCEPT VFX-9-RESP
+           DISPLAY PTSCREEN-HEADER
+           DISPLAY SPACES
+           MOVE 1 TO VFX-9-CTR
+       END-IF.
+
+       MOVE VML-ID     TO VFX-9-ID.
+       MOVE VML-TITLE  TO VFX-9-TITLE.
+       MOVE VML-GENRE  TO VFX-9-GENRE.
+       MOVE VML-PRICE  TO VFX-9-PRICE.
+
+       DISPLAY VFX-9-VML-LINE.
