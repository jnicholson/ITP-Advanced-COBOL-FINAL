@@ -1,9 +1,13 @@
       ******************************************************************
       *PROGRAM:  Vuflix main menu
       *AUTHOR:   Henry Hurlocker
-      *DATE:     4/5/2014   
-      *ABSTRACT: 
-      ******************************************************************       
+      *DATE:     4/5/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/8    - ADDED OPTION 8, CATALOG REPORT.
+      *  8/8    - ADDED OPTION 9, HIDDEN TITLES REPORT.
+      *  8/9    - ADDED OPTION 0, WISHLIST STALENESS REPORT.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. G3-VUFL-MAIN AS "G3-VUFL-MAIN".
       ******************************************************************
@@ -30,6 +34,9 @@
                WHEN '5' CALL 'G3-VFX-5-MOV-WISH'
                WHEN '6' CALL 'G3-VFX-6-ADD-REM'
                WHEN '7' CALL 'G3-VFX-7-MOV-INQ'
+               WHEN '8' CALL 'G3-VFX-8-MOV-RPT'
+               WHEN '9' CALL 'G3-VFX-9-HID-RPT'
+               WHEN '0' CALL 'G3-VFX-10-WISH-RPT'
            END-EVALUATE
        END-PERFORM.
        GOBACK.
