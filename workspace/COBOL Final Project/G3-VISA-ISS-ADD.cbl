@@ -16,33 +16,44 @@
       *******************************************************************
         
        ENVIRONMENT DIVISION.
-       
+
        COPY SELECT-ISS.
-       
+       COPY SELECT-ZIP.
+
       ******************************************************************* 
        
        DATA DIVISION.
-       
+
        COPY FD-ISS.
-       
+       COPY FD-ZIP.
+
       *=================================================================*
        
        WORKING-STORAGE SECTION.
-       
+
        COPY WS-ISS.
-       
+       01  WS-ZIP-STAT              PIC XX.
+       01  WS-ZIP-VALID             PIC X     VALUE SPACE.
+       01  WS-ZIP-PAUSE             PIC X.
+       COPY WS-AUDIT.
+
       *=================================================================*
-           
+
        SCREEN SECTION.
-       
+
        COPY SCREEN-ISS.
-       
+       COPY SCREEN-AUDIT-OPERATOR.
+
       *******************************************************************
-           
+
        PROCEDURE DIVISION.
-       
+
        100-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-TIME-LOG.
+           IF WS-OPERATOR-ID = SPACES
+               DISPLAY SCRN-AUDIT-OPERATOR
+               ACCEPT SCRN-AUDIT-OPERATOR
+           END-IF.
            PERFORM UNTIL WS-ACTION-SELECTION = 'B' OR'b'
                DISPLAY SCREEN-TITLE
                DISPLAY SCREEN-MENU-TITLE
@@ -74,7 +85,8 @@
                WHEN '3' PERFORM 230-SEARCH-STATE
                WHEN '4' PERFORM 240-SEARCH-EMAIL
                WHEN '5' PERFORM 250-SEARCH-PHONE
-               WHEN '6' GOBACK
+               WHEN '6' PERFORM 260-SEARCH-ZIP
+               WHEN '0' GOBACK
            END-EVALUATE.
       
       *-----------------------------------------------------------------*
@@ -85,19 +97,17 @@
            DISPLAY SCREEN-SEARCH-ID.
            ACCEPT SCREEN-SEARCH-ID.
            OPEN INPUT ISS-FILE.
-           MOVE 'N' TO WS-EOF-FLAGGER.
            MOVE 'N' TO WS-FILE-FOUND.
-           PERFORM UNTIL WS-EOF
-               READ ISS-FILE NEXT RECORD
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAGGER
-                   NOT AT END
-                       PERFORM 1010-SEARCHER-ID
-               END-READ
-           END-PERFORM.
+           MOVE WS-ORIG-ID TO ISS-ID.
+           READ ISS-FILE KEY IS ISS-ID-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 1010-SEARCHER-ID
+           END-READ.
            CLOSE ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                DISPLAY SCREEN-SEARCH-DISPLAY-REC
                ACCEPT SCREEN-SEARCH-DISPLAY-REC
            ELSE
@@ -129,7 +139,7 @@
            END-PERFORM.
            CLOSE ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                DISPLAY SCREEN-SEARCH-DISPLAY-REC
                ACCEPT SCREEN-SEARCH-DISPLAY-REC
            ELSE
@@ -161,7 +171,7 @@
            END-PERFORM.
            CLOSE ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                DISPLAY SCREEN-SEARCH-DISPLAY-REC
                ACCEPT SCREEN-SEARCH-DISPLAY-REC
            ELSE
@@ -193,7 +203,7 @@
            END-PERFORM.
            CLOSE ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                DISPLAY SCREEN-SEARCH-DISPLAY-REC
                ACCEPT SCREEN-SEARCH-DISPLAY-REC
            ELSE
@@ -225,7 +235,7 @@
            END-PERFORM.
            CLOSE ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                DISPLAY SCREEN-SEARCH-DISPLAY-REC
                ACCEPT SCREEN-SEARCH-DISPLAY-REC
            ELSE
@@ -236,12 +246,42 @@
                WHEN '1' PERFORM 100-MAIN
                WHEN '2' PERFORM 200-SEARCH-ISSUER
            END-EVALUATE.
-      
+
+      *-----------------------------------------------------------------*
+
+       260-SEARCH-ZIP.
+           DISPLAY SCREEN-TITLE.
+           MOVE ZEROS TO WS-ISS-ORIG.
+           DISPLAY SCREEN-SEARCH-ZIP.
+           ACCEPT SCREEN-SEARCH-ZIP.
+           OPEN INPUT ISS-FILE.
+           MOVE 'N' TO WS-EOF-FLAGGER.
+           MOVE 'N' TO WS-FILE-FOUND.
+           PERFORM UNTIL WS-EOF
+               READ ISS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAGGER
+                   NOT AT END
+                       PERFORM 1060-SEARCHER-ZIP
+               END-READ
+           END-PERFORM.
+           CLOSE ISS-FILE.
+           DISPLAY SCREEN-SEARCH-CLEAR.
+           IF WS-FILE-FOUND = 'Y'
+               DISPLAY SCREEN-SEARCH-DISPLAY-REC
+               ACCEPT SCREEN-SEARCH-DISPLAY-REC
+           ELSE
+               DISPLAY SCREEN-SEARCH-NOT-FOUND-ZIP
+               ACCEPT SCREEN-SEARCH-NOT-FOUND-ZIP
+           END-IF.
+           EVALUATE WS-ACTION-SELECTION
+               WHEN '1' PERFORM 100-MAIN
+               WHEN '2' PERFORM 200-SEARCH-ISSUER
+           END-EVALUATE.
+
       *=================================================================*
-       
+
        300-ADD-ISSUER.
-           MOVE 1 TO WS-X.
-           MOVE 1 TO WS-Y.
            DISPLAY SCREEN-TITLE.
            MOVE 'N' TO WS-FILE-FOUND.
            MOVE 'N' TO WS-EOF-FLAGGER.
@@ -252,40 +292,55 @@
                        MOVE ISS-ID TO WS-ORIG-ID
                        MOVE 'Y' TO WS-EOF-FLAGGER
                    NOT AT END
-                       MOVE ISS-REC TO WS-TEMP-FILE-STORAGE(WS-X)
-                       ADD 1 TO WS-X
+                       CONTINUE
                END-READ
            END-PERFORM.
            CLOSE ISS-FILE.
            ADD 1 TO WS-ORIG-ID.
            DISPLAY SCREEN-ISSUER-ADD-TITLE.
            DISPLAY SCREEN-ISSUER-ADD-DISPLAY.
-           DISPLAY SCREEN-ISSUER-ADD-NAME.
-           ACCEPT  SCREEN-ISSUER-ADD-NAME.
-           DISPLAY SCREEN-ISSUER-ADD-STREET.
-           ACCEPT  SCREEN-ISSUER-ADD-STREET.
-           DISPLAY SCREEN-ISSUER-ADD-CITY.
-           ACCEPT  SCREEN-ISSUER-ADD-CITY.
-           DISPLAY SCREEN-ISSUER-ADD-ZIP.
-           ACCEPT  SCREEN-ISSUER-ADD-ZIP.
+           OPEN INPUT ZIP-MST-OUT.
+           MOVE SPACE TO WS-ZIP-VALID.
+           PERFORM 310-ADD-ISSUER-ENTRY UNTIL WS-ZIP-VALID = 'Y'.
+           CLOSE ZIP-MST-OUT.
            DISPLAY SCREEN-ISSUER-ADD-STATE.
            ACCEPT  SCREEN-ISSUER-ADD-STATE.
            DISPLAY SCREEN-ISSUER-ADD-EMAIL.
            ACCEPT  SCREEN-ISSUER-ADD-EMAIL.
            DISPLAY SCREEN-ISSUER-ADD-PHONE.
            ACCEPT  SCREEN-ISSUER-ADD-PHONE.
-           DISPLAY SCREEN-ISSUER-ADD-ACCEPT.      
+           DISPLAY SCREEN-ISSUER-ADD-ACCEPT.
            ACCEPT  SCREEN-ISSUER-ADD-ACCEPT.
-           OPEN OUTPUT ISS-FILE.
-           PERFORM UNTIL WS-Y = WS-X
-               MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO ISS-REC
-               WRITE ISS-REC
-               ADD 1 TO WS-Y
-           END-PERFORM.
+           OPEN I-O ISS-FILE.
            MOVE WS-ISS-ORIG TO ISS-REC.
            WRITE ISS-REC.
+           MOVE 'ADD' TO WS-AUD-ACTION.
+           MOVE WS-ORIG-ID TO WS-AUD-KEY.
+           CALL 'G3-AUDIT-LOG' USING 'G3-VISA-ISS-ADD', WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY.
            CLOSE ISS-FILE.
-      
+
+      *=================================================================*
+       310-ADD-ISSUER-ENTRY.
+           DISPLAY SCREEN-ISSUER-ADD-NAME.
+           ACCEPT  SCREEN-ISSUER-ADD-NAME.
+           DISPLAY SCREEN-ISSUER-ADD-STREET.
+           ACCEPT  SCREEN-ISSUER-ADD-STREET.
+           DISPLAY SCREEN-ISSUER-ADD-CITY.
+           ACCEPT  SCREEN-ISSUER-ADD-CITY.
+           DISPLAY SCREEN-ISSUER-ADD-ZIP.
+           ACCEPT  SCREEN-ISSUER-ADD-ZIP.
+           MOVE WS-ORIG-ZIP TO ZIP-KEY.
+           READ ZIP-MST-OUT
+               INVALID KEY
+                   MOVE SPACE TO WS-ZIP-VALID
+                   DISPLAY 'INVALID ZIP CODE - NOT ON FILE'
+                   DISPLAY "PRESS 'ENTER' TO TRY AGAIN"
+                   ACCEPT WS-ZIP-PAUSE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ZIP-VALID
+           END-READ.
+
       *=================================================================*
        
        400-EDIT-ISSUER.
@@ -330,7 +385,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                MOVE WS-ORIG-ID TO WS-EDIT-ID
                DISPLAY SCREEN-ISSUER-EDIT-TITLE
@@ -383,7 +438,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                MOVE WS-ORIG-ID TO WS-EDIT-ID
                DISPLAY SCREEN-ISSUER-EDIT-TITLE
@@ -436,7 +491,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                MOVE WS-ORIG-ID TO WS-EDIT-ID
                DISPLAY SCREEN-ISSUER-EDIT-TITLE
@@ -489,7 +544,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                MOVE WS-ORIG-ID TO WS-EDIT-ID
                DISPLAY SCREEN-ISSUER-EDIT-TITLE
@@ -542,7 +597,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                MOVE WS-ORIG-ID TO WS-EDIT-ID
                DISPLAY SCREEN-ISSUER-EDIT-TITLE
@@ -612,7 +667,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                DISPLAY SCREEN-ISSUER-DELETE-TITLE
                DISPLAY SCREEN-ISSUER-DELETE-DISPLAY
@@ -656,7 +711,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                DISPLAY SCREEN-ISSUER-DELETE-TITLE
                DISPLAY SCREEN-ISSUER-DELETE-DISPLAY
@@ -700,7 +755,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                DISPLAY SCREEN-ISSUER-DELETE-TITLE
                DISPLAY SCREEN-ISSUER-DELETE-DISPLAY
@@ -744,7 +799,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                DISPLAY SCREEN-ISSUER-DELETE-TITLE
                DISPLAY SCREEN-ISSUER-DELETE-DISPLAY
@@ -788,7 +843,7 @@
            CLOSE ISS-FILE.
            OPEN OUTPUT ISS-FILE.
            DISPLAY SCREEN-SEARCH-CLEAR.
-           IF WS-FILE-FOUND EQUALS 'Y'
+           IF WS-FILE-FOUND = 'Y'
                MOVE WS-TEMP-FILE-STORAGE(WS-Y) TO WS-ISS-ORIG
                DISPLAY SCREEN-ISSUER-DELETE-TITLE
                DISPLAY SCREEN-ISSUER-DELETE-DISPLAY
@@ -821,7 +876,7 @@
       *-----------------------------------------------------------------*
             
        1020-SEARCHER-NAME.
-           IF FUNCTION UPPER-CASE(ISS-NAME) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-NAME) =
                            FUNCTION UPPER-CASE(WS-ORIG-NAME)
                MOVE ISS-REC TO WS-ISS-ORIG
                MOVE 'Y' TO WS-FILE-FOUND
@@ -831,7 +886,7 @@
       *-----------------------------------------------------------------*
             
        1030-SEARCHER-STATE.
-           IF FUNCTION UPPER-CASE(ISS-STATE) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-STATE) =
                            FUNCTION UPPER-CASE(WS-ORIG-STATE)
                MOVE ISS-REC TO WS-ISS-ORIG
                MOVE 'Y' TO WS-FILE-FOUND
@@ -841,7 +896,7 @@
       *-----------------------------------------------------------------*
        
        1040-SEARCHER-EMAIL.
-           IF FUNCTION UPPER-CASE(ISS-EMAIL) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-EMAIL) =
                            FUNCTION UPPER-CASE(WS-ORIG-EMAIL)
                MOVE ISS-REC TO WS-ISS-ORIG
                MOVE 'Y' TO WS-FILE-FOUND
@@ -856,7 +911,16 @@
                MOVE 'Y' TO WS-FILE-FOUND
                MOVE 'Y' TO WS-EOF-FLAGGER
            END-IF.
-      
+
+      *-----------------------------------------------------------------*
+
+       1060-SEARCHER-ZIP.
+           IF WS-ORIG-ZIP = ISS-ZIP
+               MOVE ISS-REC TO WS-ISS-ORIG
+               MOVE 'Y' TO WS-FILE-FOUND
+               MOVE 'Y' TO WS-EOF-FLAGGER
+           END-IF.
+
       *=================================================================*
          
        1100-WRITE-OUT.
@@ -864,8 +928,12 @@
                IF WS-Y = WS-Z
                    MOVE WS-ISS-EDIT TO ISS-REC
                    WRITE ISS-REC
+                   MOVE 'EDIT' TO WS-AUD-ACTION
+                   MOVE WS-EDIT-ID TO WS-AUD-KEY
+                   CALL 'G3-AUDIT-LOG' USING 'G3-VISA-ISS-ADD',
+                           WS-OPERATOR-ID, WS-AUD-ACTION, WS-AUD-KEY
                    ADD 1 TO WS-Z
-               ELSE 
+               ELSE
                    MOVE WS-TEMP-FILE-STORAGE(WS-Z) TO ISS-REC
                    WRITE ISS-REC
                    ADD 1 TO WS-Z
@@ -889,7 +957,7 @@
       *-----------------------------------------------------------------*
            
        1120-SEARCHER-NAME.
-           IF FUNCTION UPPER-CASE(ISS-NAME) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-NAME) =
                        FUNCTION UPPER-CASE(WS-ORIG-NAME)
               MOVE ISS-REC TO WS-TEMP-FILE-STORAGE(WS-X)
               MOVE WS-X TO WS-Y
@@ -903,7 +971,7 @@
       *-----------------------------------------------------------------*
             
        1130-SEARCHER-STATE.
-           IF FUNCTION UPPER-CASE(ISS-STATE) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-STATE) =
                        FUNCTION UPPER-CASE(WS-ORIG-STATE)
                MOVE ISS-REC TO WS-TEMP-FILE-STORAGE(WS-X)
                MOVE WS-X TO WS-Y
@@ -917,7 +985,7 @@
       *-----------------------------------------------------------------*
             
        1140-SEARCHER-EMAIL.
-           IF FUNCTION UPPER-CASE(ISS-EMAIL) EQUALS
+           IF FUNCTION UPPER-CASE(ISS-EMAIL) =
                        FUNCTION UPPER-CASE(WS-ORIG-EMAIL)
                MOVE ISS-REC TO WS-TEMP-FILE-STORAGE(WS-X)
                MOVE WS-X TO WS-Y
@@ -944,6 +1012,10 @@
       *=================================================================*
            
        1200-DELETE.
+           MOVE 'DELETE' TO WS-AUD-ACTION.
+           MOVE WS-ORIG-ID TO WS-AUD-KEY.
+           CALL 'G3-AUDIT-LOG' USING 'G3-VISA-ISS-ADD', WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY.
            PERFORM UNTIL WS-Z = WS-X
                IF WS-Z = WS-Y
                    DISPLAY "TEST3"
