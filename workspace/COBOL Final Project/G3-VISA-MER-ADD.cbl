@@ -1,8 +1,12 @@
       ******************************************************************
       *PROGRAM:  Merchant Add Page
       *AUTHOR:   Jesse Nicholson
-      *DATE:     4/7/2014   
-      *ABSTRACT: 
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - RE-DERIVES THE NEXT ID AND RETRIES THE WRITE ON A
+      *           DUPLICATE KEY SO TWO SIGNUPS RACING FOR THE SAME ID
+      *           CAN'T CRASH ONE OF THEM.
       ******************************************************************
        PROGRAM-ID. G3-VISA-MER-ADD.
       ******************************************************************
@@ -16,12 +20,13 @@
                ALTERNATE RECORD KEY IS MER-EMAIL-KEY
                ALTERNATE RECORD KEY IS MER-PHONE-KEY
                FILE STATUS IS WS-STAT.
+       COPY SELECT-ZIP.
       ******************************************************************
        DATA DIVISION.
-       FD  MER-FILE.		   
-       01  MER-REC.	
-           03 
-        MER-ID-KEY.
+       COPY FD-ZIP.
+       FD  MER-FILE.
+       01  MER-REC.
+           03  MER-ID-KEY.
                05  MER-ID	PIC 9(8).
            03  MER-NAME-KEY.
                05  MER-NAME	   PIC X(25).
@@ -33,46 +38,88 @@
                05 MER-EMAIL    PIC X(30).
            03  MER-ACCOUNT	   PIC 9(10).
            03  MER-ROUTE	   PIC 9(9).
-       
+           03  MER-CATEGORY   PIC X(10)   VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        COPY WS-MER.
-       
+       01  WS-ZIP-STAT              PIC XX.
+       01  WS-ZIP-VALID          PIC X     VALUE SPACE.
+       01  WS-ID-OK                 PIC X     VALUE 'N'.
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MER-ADD.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP
            MOVE "G3-VISA-MER-ADD" TO VISA-M-PROG
+           DISPLAY SCRN-AUDIT-OPERATOR
+           ACCEPT SCRN-AUDIT-OPERATOR
            OPEN I-O MER-FILE
+           OPEN INPUT ZIP-MST-OUT
            PERFORM 300-GET-ID.
+           MOVE SPACE TO WS-ZIP-VALID.
+           PERFORM 150-COLLECT UNTIL WS-ZIP-VALID = 'Y'
+           PERFORM 200-ADD
+           CLOSE MER-FILE.
+           CLOSE ZIP-MST-OUT.
+           EXIT PROGRAM..
+      ******************************************************************
+       150-COLLECT.
+           MOVE SPACE TO VISA-M-SEL.
            DISPLAY SIGNUPSCREEN
        PERFORM UNTIL VISA-M-SEL = 's' OR 'S'
            ACCEPT  E-NAME
            ACCEPT  E-ADDRESS
            ACCEPT  E-ZIP
            ACCEPT  E-PHONE
+           ACCEPT  E-EMAIL
            ACCEPT  E-ACCOUNT
            ACCEPT  E-ROUTE
+           ACCEPT  E-CAT
            ACCEPT  E-SEL
        END-PERFORM
-           PERFORM 200-ADD
-           CLOSE MER-FILE.
-           EXIT PROGRAM..
+           MOVE VISA-MER-EDIT-ZIP TO ZIP-KEY
+           READ ZIP-MST-OUT
+               INVALID KEY
+                   MOVE SPACE TO WS-ZIP-VALID
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY 'INVALID ZIP CODE - NOT ON FILE'
+                   DISPLAY "PRESS 'ENTER' TO TRY AGAIN"
+                   ACCEPT VISA-MER-RESP
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ZIP-VALID
+           END-READ.
       ******************************************************************
        200-ADD.
            DISPLAY BLANK-SCREEN.
            DISPLAY 'CREATING...'
            DISPLAY "PRESS 'ENTER' TO CONTINUE".
            ACCEPT VISA-MER-RESP.
-           MOVE VISA-MER-EDIT-ID TO MER-ID
            MOVE VISA-MER-EDIT-NAME TO MER-NAME
            MOVE VISA-MER-EDIT-ADDRESS TO MER-ADDRESS
            MOVE VISA-MER-EDIT-ZIP TO MER-ZIP
            MOVE VISA-MER-EDIT-PHONE TO MER-PHONE
+           MOVE VISA-MER-EDIT-EMAIL TO MER-EMAIL
            MOVE VISA-MER-EDIT-ACCT TO MER-ACCOUNT
            MOVE VISA-MER-EDIT-ROUTE TO MER-ROUTE
-           WRITE MER-REC.
+           MOVE VISA-MER-EDIT-CAT TO MER-CATEGORY
+           MOVE 'N' TO WS-ID-OK
+           PERFORM UNTIL WS-ID-OK = 'Y'
+               MOVE VISA-MER-EDIT-ID TO MER-ID
+               WRITE MER-REC
+                   INVALID KEY
+                       COMPUTE VISA-MER-EDIT-ID = VISA-MER-EDIT-ID + 1
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ID-OK
+               END-WRITE
+           END-PERFORM.
+           MOVE 'ADD' TO WS-AUD-ACTION.
+           MOVE MER-ID TO WS-AUD-KEY.
+           CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY.
            DISPLAY BLANK-SCREEN.
            DISPLAY 'RETURNING TO VISA MENU'.
            DISPLAY "PRESS 'ENTER' TO RETURN".
@@ -84,4 +131,6 @@
                        MOVE 'Y' TO VISA-M-EOF
                        COMPUTE VISA-MER-EDIT-ID = MER-ID + 1
                    NOT AT END
+                       CONTINUE
+               END-READ
            END-PERFORM.
\ No newline at end of file
