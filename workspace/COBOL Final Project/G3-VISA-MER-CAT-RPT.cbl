@@ -0,0 +1,154 @@
+      ******************************************************************
+      *PROGRAM:  Merchant Category Spend Report
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     8/7/2014
+      *ABSTRACT: Rolls CC-TRAN-FILE up by merchant category, using
+      *          MER-CATEGORY on MER-FILE to group the spend.
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WS-CAT-COUNT WAS NEVER RESET SO A
+      *           SECOND RUN IN THE SAME SESSION KEPT ACCUMULATING
+      *           INTO THE PRIOR RUN'S TABLE. MARKED IS INITIAL SO
+      *           WORKING-STORAGE REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VISA-MER-CAT-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+       COPY SELECT-CC-TRAN.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-MER.
+       COPY FD-CC-TRAN.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-MER.
+
+       01 WS-MER-EOF                PIC X     VALUE SPACES.
+       01 WS-TRAN-EOF                PIC X     VALUE SPACES.
+       01 WS-MER-TOTAL               PIC 9(7)V99 VALUE ZERO.
+       01 WS-MER-KEY-CAT             PIC X(10).
+
+       01 WS-CAT-COUNT               PIC 99    VALUE ZERO.
+       01 WS-CAT-IDX                 PIC 99    VALUE ZERO.
+       01 WS-CAT-FOUND               PIC X     VALUE 'N'.
+           88  WS-CAT-WAS-FOUND                VALUE 'Y'.
+       01 WS-CAT-OVERFLOW            PIC X     VALUE 'N'.
+           88  WS-CAT-TABLE-FULL               VALUE 'Y'.
+
+       01 WS-CAT-TABLE.
+           03  WS-CAT-ENTRY OCCURS 30 TIMES.
+               05  VISA-CAT-NAME    PIC X(10).
+               05  VISA-CAT-CTR     PIC 9(5).
+               05  VISA-CAT-TOTAL   PIC 9(7)V99.
+
+       01 OUT-CAT-LINE.
+           03 OUT-CAT-NAME          PIC X(10).
+           03 FILLER                PIC X(5).
+           03 OUT-CAT-CTR           PIC ZZZZ9.
+           03 FILLER                PIC X(5).
+           03 OUT-CAT-TOTAL         PIC ZZ,ZZZ,ZZ9.99.
+
+       SCREEN SECTION.
+       COPY SCREEN-VISA-MER-CAT-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE 'G3-VISA-MER-CAT-RPT' TO VISA-M-PROG.
+           OPEN INPUT MER-FILE.
+           OPEN INPUT CC-TRAN-FILE.
+           PERFORM 200-BUILD-TABLE.
+           CLOSE MER-FILE.
+           CLOSE CC-TRAN-FILE.
+           DISPLAY CATRPTSCREEN.
+           IF WS-CAT-COUNT = ZERO
+               DISPLAY CATRPT-NONE
+           ELSE
+               PERFORM 400-DISPLAY-TABLE VARYING WS-CAT-IDX
+                       FROM 1 BY 1 UNTIL WS-CAT-IDX > WS-CAT-COUNT
+           END-IF.
+           DISPLAY CATRPT-CONT.
+           ACCEPT CATRPT-CONT.
+           EXIT PROGRAM.
+      ******************************************************************
+       200-BUILD-TABLE.
+           MOVE ZERO TO MER-ID.
+           MOVE SPACES TO WS-MER-EOF.
+           START MER-FILE KEY NOT LESS THAN MER-ID-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-MER-EOF
+           END-START.
+           PERFORM UNTIL WS-MER-EOF = 'Y'
+               READ MER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-MER-EOF
+                   NOT AT END
+                       PERFORM 300-ACCUM-MERCHANT
+               END-READ
+           END-PERFORM.
+      ******************************************************************
+       300-ACCUM-MERCHANT.
+           MOVE ZERO TO WS-MER-TOTAL.
+           MOVE SPACES TO WS-TRAN-EOF.
+           MOVE MER-ID TO CC-ID.
+           MOVE LOW-VALUES TO CC-TRAN-TSTAMP.
+           START CC-TRAN-FILE KEY NOT LESS THAN CC-TRAN-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRAN-EOF
+           END-START.
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+               READ CC-TRAN-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRAN-EOF
+                   NOT AT END
+                       IF CC-MER-ID = MER-ID AND NOT CC-IS-DISPUTED
+                           COMPUTE WS-MER-TOTAL =
+                               WS-MER-TOTAL + CC-TRAN-PRICE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-MER-TOTAL NOT EQUAL ZERO
+               MOVE MER-CATEGORY TO WS-MER-KEY-CAT
+               IF WS-MER-KEY-CAT EQUAL SPACES
+                   MOVE 'UNCODED' TO WS-MER-KEY-CAT
+               END-IF
+               PERFORM 350-FIND-CAT
+               IF NOT WS-CAT-TABLE-FULL
+                   ADD 1 TO VISA-CAT-CTR (WS-CAT-IDX)
+                   COMPUTE VISA-CAT-TOTAL (WS-CAT-IDX) =
+                           VISA-CAT-TOTAL (WS-CAT-IDX) + WS-MER-TOTAL
+               END-IF
+           END-IF.
+      ******************************************************************
+       350-FIND-CAT.
+           MOVE 'N' TO WS-CAT-FOUND.
+           MOVE ZERO TO WS-CAT-IDX.
+           PERFORM 360-SEARCH-CAT VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+                       OR WS-CAT-WAS-FOUND.
+           IF NOT WS-CAT-WAS-FOUND
+               IF WS-CAT-COUNT < 30
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-CAT-COUNT TO WS-CAT-IDX
+                   MOVE WS-MER-KEY-CAT TO VISA-CAT-NAME (WS-CAT-IDX)
+                   MOVE ZERO TO VISA-CAT-CTR (WS-CAT-IDX)
+                   MOVE ZERO TO VISA-CAT-TOTAL (WS-CAT-IDX)
+               ELSE
+                   IF NOT WS-CAT-TABLE-FULL
+                       DISPLAY 'CATEGORY TABLE FULL, CATEGORIES OMITTED'
+                   END-IF
+                   MOVE 'Y' TO WS-CAT-OVERFLOW
+               END-IF
+           END-IF.
+      ******************************************************************
+       360-SEARCH-CAT.
+           IF VISA-CAT-NAME (WS-CAT-IDX) EQUAL WS-MER-KEY-CAT
+               MOVE 'Y' TO WS-CAT-FOUND
+           END-IF.
+      ******************************************************************
+       400-DISPLAY-TABLE.
+           MOVE VISA-CAT-NAME (WS-CAT-IDX)  TO OUT-CAT-NAME.
+           MOVE VISA-CAT-CTR (WS-CAT-IDX)   TO OUT-CAT-CTR.
+           MOVE VISA-CAT-TOTAL (WS-CAT-IDX) TO OUT-CAT-TOTAL.
+           DISPLAY OUT-CAT-LINE.
