@@ -8,30 +8,38 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-MER.
+       COPY SELECT-MERLOC.
       ******************************************************************
        DATA DIVISION.
        COPY FD-MER.
-       
+       COPY FD-MERLOC.
+
        WORKING-STORAGE SECTION.
        COPY WS-MER.
-       
+
        01 WS-CTR    PIC 99.
        01 WS-SCTR    PIC 99.
        01 WS-BLANKS  PIC X(25) VALUE SPACES.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MER-CHECK.
        COPY SCREEN-VISA-MER-ID.
        COPY SCREEN-VISA-MER-DEL.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VISA-MER-DEL' TO VISA-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O MER-FILE.
+       OPEN INPUT MERLOC-FILE.
        PERFORM 100-CHECK.
        PERFORM 300-DELETE.
        CLOSE MER-FILE.
+       CLOSE MERLOC-FILE.
        EXIT PROGRAM.
       ******************************************************************
        100-CHECK.
@@ -66,6 +74,7 @@
                MOVE SPACES TO VISA-MER-CHECK
                MOVE SPACES TO VISA-MER-DELETE
                CLOSE MER-FILE
+               CLOSE MERLOC-FILE
                PERFORM 000-MAIN
            END-IF
        END-PERFORM.
@@ -88,13 +97,36 @@
            MOVE SPACES TO VISA-MER-RESP
            PERFORM 100-CHECK
        END-IF.
+      ******************************************************************
+       250-CHECK-LOCATIONS.
+       MOVE SPACES TO VISA-MER-HAS-LOC.
+       MOVE MER-ID TO MERLOC-ID.
+       READ MERLOC-FILE
+           INVALID KEY
+               MOVE 'N' TO VISA-MER-HAS-LOC
+           NOT INVALID KEY
+               MOVE 'Y' TO VISA-MER-HAS-LOC
+       END-READ.
       ******************************************************************
        300-DELETE.
-       DISPLAY BLANK-SCREEN.
-       DISPLAY 'DELETING...'
-       DISPLAY "PRESS 'ENTER' TO CONTINUE".
-       ACCEPT VISA-MER-RESP.
-       DELETE  MER-FILE.
-       DISPLAY BLANK-SCREEN.
-       DISPLAY 'RETURNING TO VISA MENU'.
-       DISPLAY "PRESS 'ENTER' TO RETURN".
\ No newline at end of file
+       PERFORM 250-CHECK-LOCATIONS.
+       IF VISA-MER-HAS-LOC = 'Y'
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'CANNOT DELETE - LOCATIONS STILL EXIST'
+           DISPLAY 'UNDER THIS MERCHANT ID'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+           ACCEPT VISA-MER-RESP
+       ELSE
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'DELETING...'
+           DISPLAY "PRESS 'ENTER' TO CONTINUE"
+           ACCEPT VISA-MER-RESP
+           DELETE  MER-FILE
+           MOVE 'DELETE' TO WS-AUD-ACTION
+           MOVE VISA-MER-ORIG-ID TO WS-AUD-KEY
+           CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'RETURNING TO VISA MENU'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+       END-IF.
\ No newline at end of file
