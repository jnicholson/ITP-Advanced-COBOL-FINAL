@@ -1,8 +1,10 @@
       ******************************************************************
       *PROGRAM:  Merchant Edit Page
       *AUTHOR:   Jesse Nicholson
-      *DATE:     4/7/2014   
-      *ABSTRACT: 
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - ADDED EMAIL AND CATEGORY TO THE EDIT SCREEN.
       ******************************************************************
        PROGRAM-ID. G3-VISA-MER-EDIT.
       ******************************************************************
@@ -14,20 +16,24 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-MER.
-       
+
        01 WS-CTR    PIC 99.
        01 WS-SCTR    PIC 99.
        01 WS-BLANKS  PIC X(25) VALUE SPACES.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MER-CHECK.
        COPY SCREEN-VISA-MER-ID.
        COPY SCREEN-VISA-MER-EDIT.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
         PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VISA-MER-EDIT' TO VISA-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O MER-FILE.
        PERFORM 100-CHECK.
        PERFORM 300-EDIT.
@@ -68,6 +74,7 @@
            ACCEPT  E-EMAIL
            ACCEPT  E-ACCOUNT
            ACCEPT  E-ROUTE
+           ACCEPT  E-CAT
            ACCEPT  E-SEL
            IF VISA-MER-CHECK = 'R' OR 'r'
                MOVE SPACES TO VISA-MER-CHECK
@@ -86,7 +93,8 @@
        MOVE MER-ZIP        TO VISA-MER-ORIG-ZIP.
        MOVE MER-EMAIL      TO VISA-MER-ORIG-EMAIL.
        MOVE MER-ACCOUNT    TO VISA-MER-ORIG-ACCT.
-       MOVE MER-ROUTE      TO VISA-MER-ORIG-ROUTE
+       MOVE MER-ROUTE      TO VISA-MER-ORIG-ROUTE.
+       MOVE MER-CATEGORY   TO VISA-MER-ORIG-CAT
        DISPLAY CHECKSCREEN.
        ACCEPT CHECK.
        IF VISA-MER-CHECK = 'Y' OR 'y'
@@ -122,7 +130,14 @@
        IF VISA-MER-EDIT-ROUTE NOT EQUAL SPACES
            MOVE VISA-MER-EDIT-ROUTE TO MER-ROUTE
        END-IF.
+       IF VISA-MER-EDIT-CAT NOT EQUAL SPACES
+           MOVE VISA-MER-EDIT-CAT TO MER-CATEGORY
+       END-IF.
        REWRITE MER-REC.
+       MOVE 'EDIT' TO WS-AUD-ACTION.
+       MOVE MER-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO VISA MENU'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
@@ -131,18 +146,18 @@
        INSPECT FUNCTION REVERSE(MER-NAME) 
        TALLYING WS-CTR FOR LEADING SPACES.                        
        COMPUTE WS-SCTR = 25 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), MER-NAME(1:WS-SCTR) INTO 
-       VISA-MER-ORIG-NAME.
+       STRING WS-BLANKS(1:WS-CTR), MER-NAME(1:WS-SCTR) INTO
+                                   VISA-MER-ORIG-NAME.
        MOVE ZERO TO WS-CTR.
        INSPECT FUNCTION REVERSE(MER-ADDRESS) 
        TALLYING WS-CTR FOR LEADING SPACES.                        
        COMPUTE WS-SCTR = 25 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), MER-ADDRESS(1:WS-SCTR) INTO 
-       VISA-MER-ORIG-ADDRESS.
+       STRING WS-BLANKS(1:WS-CTR), MER-ADDRESS(1:WS-SCTR) INTO
+                                   VISA-MER-ORIG-ADDRESS.
        MOVE ZERO TO WS-CTR.
        INSPECT FUNCTION REVERSE(MER-EMAIL) 
        TALLYING WS-CTR FOR LEADING SPACES.                        
        COMPUTE WS-SCTR = 30 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), MER-EMAIL(1:WS-SCTR) INTO 
-       VISA-MER-ORIG-EMAIL.
+       STRING WS-BLANKS(1:WS-CTR), MER-EMAIL(1:WS-SCTR) INTO
+                                   VISA-MER-ORIG-EMAIL.
        MOVE ZERO TO WS-CTR.
