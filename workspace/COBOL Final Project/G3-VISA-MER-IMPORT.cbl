@@ -0,0 +1,80 @@
+      ******************************************************************
+      *PROGRAM:  Merchant Batch Import
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     7/24/2014
+      *ABSTRACT: Appends new rows from MER.TXT onto the live MER-FILE
+      *          on demand, without touching any record already on
+      *          file - unlike a full G3-BLD rebuild, existing
+      *          merchants are left alone and only unseen MER-IDs are
+      *          added.
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WS-ADDED-CTR/WS-SKIPPED-CTR AND
+      *           VISA-M-EOF WERE NEVER RESET SO A SECOND RUN IN THE
+      *           SAME SESSION SILENTLY DID NOTHING AND REDISPLAYED
+      *           STALE COUNTS. MARKED IS INITIAL SO WORKING-STORAGE
+      *           REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-VISA-MER-IMPORT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-MER.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-MER.
+       COPY WS-AUDIT.
+
+       01  WS-ADDED-CTR                PIC 9(4) VALUE ZERO.
+       01  WS-SKIPPED-CTR              PIC 9(4) VALUE ZERO.
+
+       SCREEN SECTION.
+       COPY SCREEN-AUDIT-OPERATOR.
+
+       01  SCRN-IMPORT-DONE.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 25 VALUE "MERCHANT BATCH IMPORT COMPLETE".
+           03  LINE 12 COL 25 VALUE "NEW MERCHANTS ADDED:".
+           03  LINE 12 COL 47 PIC 9(4) FROM WS-ADDED-CTR.
+           03  LINE 13 COL 25 VALUE "DUPLICATE IDS SKIPPED:".
+           03  LINE 13 COL 47 PIC 9(4) FROM WS-SKIPPED-CTR.
+           03  LINE 15 COL 25 VALUE "PRESS 'ENTER' TO RETURN".
+           03  LINE 15 COL 50 PIC X TO VISA-M-EXIT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VISA-MER-IMPORT' TO VISA-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
+       OPEN INPUT MER-FILE-TXT.
+       OPEN I-O MER-FILE.
+       PERFORM 200-IMPORT UNTIL VISA-M-EOF = 'Y'.
+       CLOSE MER-FILE-TXT.
+       CLOSE MER-FILE.
+       DISPLAY SCRN-IMPORT-DONE.
+       ACCEPT SCRN-IMPORT-DONE.
+       EXIT PROGRAM.
+      ******************************************************************
+       200-IMPORT.
+       READ MER-FILE-TXT
+           AT END
+               MOVE 'Y' TO VISA-M-EOF
+           NOT AT END
+               MOVE MER-ID-TXT TO MER-ID
+               READ MER-FILE
+                   INVALID KEY
+                       WRITE MER-REC FROM MER-REC-TXT
+                       ADD 1 TO WS-ADDED-CTR
+                       MOVE 'ADD' TO WS-AUD-ACTION
+                       MOVE MER-ID TO WS-AUD-KEY
+                       CALL 'G3-AUDIT-LOG' USING VISA-M-PROG,
+                               WS-OPERATOR-ID, WS-AUD-ACTION, WS-AUD-KEY
+                   NOT INVALID KEY
+                       ADD 1 TO WS-SKIPPED-CTR
+               END-READ
+       END-READ.
+      ******************************************************************
