@@ -25,6 +25,9 @@
            03 FILLER               PIC X.
            03 OUT-PHONE            PIC X(11).
 
+       01 WS-SORT-SEL              PIC X.
+       01 WS-SORT-VAL              PIC X(30).
+
 
        SCREEN SECTION.
        COPY SCREEN-VISA-MER-LIST.
@@ -34,16 +37,10 @@
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VISA-MER-LIST' TO VISA-M-PROG.
        OPEN I-O MER-FILE.
-       MOVE ZERO TO MER-ID.
+       PERFORM 050-SORT-PROMPT.
        DISPLAY LISTSCREEN
        DISPLAY MER-LIST-LABEL
-       START MER-FILE KEY NOT LESS THAN MER-ID                                             
-           INVALID KEY
-               DISPLAY 'OOPS'
-           NOT INVALID KEY
-               READ MER-FILE NEXT RECORD
-               PERFORM 100-DISPLAY
-       END-START.
+       PERFORM 060-START-FILE.
        PERFORM UNTIL VISA-MER-CHECK = 'Q'
            READ MER-FILE NEXT RECORD
                AT END
@@ -55,6 +52,49 @@
        END-PERFORM.
        PERFORM 400-LIST-END UNTIL VISA-MER-RESP = 'X' OR 'x'
        EXIT PROGRAM.
+      ******************************************************************
+       050-SORT-PROMPT.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY 'SORT/SEARCH MERCHANT LIST BY:'.
+       DISPLAY '  1) MERCHANT ID (DEFAULT)'.
+       DISPLAY '  2) NAME'.
+       DISPLAY '  3) EMAIL'.
+       DISPLAY '  4) PHONE'.
+       MOVE SPACES TO WS-SORT-SEL.
+       ACCEPT WS-SORT-SEL.
+       MOVE SPACES TO WS-SORT-VAL.
+       IF WS-SORT-SEL = '2' OR '3'
+           DISPLAY 'ENTER SEARCH VALUE (BLANK FOR ALL): '
+           ACCEPT WS-SORT-VAL
+       END-IF.
+      ******************************************************************
+       060-START-FILE.
+       EVALUATE WS-SORT-SEL
+           WHEN '2'
+               MOVE WS-SORT-VAL TO MER-NAME
+               START MER-FILE KEY NOT LESS THAN MER-NAME-KEY
+                   INVALID KEY
+                       DISPLAY 'OOPS'
+               END-START
+           WHEN '3'
+               MOVE WS-SORT-VAL TO MER-EMAIL
+               START MER-FILE KEY NOT LESS THAN MER-EMAIL-KEY
+                   INVALID KEY
+                       DISPLAY 'OOPS'
+               END-START
+           WHEN '4'
+               MOVE ZERO TO MER-PHONE
+               START MER-FILE KEY NOT LESS THAN MER-PHONE-KEY
+                   INVALID KEY
+                       DISPLAY 'OOPS'
+               END-START
+           WHEN OTHER
+               MOVE ZERO TO MER-ID
+               START MER-FILE KEY NOT LESS THAN MER-ID
+                   INVALID KEY
+                       DISPLAY 'OOPS'
+               END-START
+       END-EVALUATE.
       ******************************************************************
        100-DISPLAY.
            ADD 1 TO VISA-M-CTR.
