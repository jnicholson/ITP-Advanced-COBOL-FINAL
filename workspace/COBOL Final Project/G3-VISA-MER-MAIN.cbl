@@ -3,7 +3,9 @@
       *AUTHOR:   Jesse Nicholson
       *DATE:     4/5/2014   
       *ABSTRACT: self exp.
-      ******************************************************************       
+      *MODIFICATION HISTORY:
+      *  8/9    - ADDED OPTION 8, MERCHANT CATEGORY SPEND REPORT.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. G3-VISA-MER-MAIN.
       ******************************************************************
@@ -18,7 +20,7 @@
        SCREEN SECTION.
        01  MENUSCREEN.
            03  BLANK SCREEN.
-           03  MENU.
+           03  MENU-GROUP.
                05  LINE 01 COL 01 PIC X(20) FROM WS-FILE.
                05  LINE 01 COL 37 VALUE "TEAM 3".
                05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
@@ -34,6 +36,10 @@
                05  LINE 11 COL 31 VALUE "   2) Merchant Edit    ".
                05  LINE 12 COL 31 VALUE "   3) Add Merchant Locations".
                05  LINE 13 COL 31 VALUE "   4) Merchant Locations Edit".
+               05  LINE 14 COL 31 VALUE "   5) Settlement Report".
+               05  LINE 15 COL 31 VALUE "   6) Locations Rollup Report".
+               05  LINE 16 COL 31 VALUE "   7) Batch Import Merchants".
+               05  LINE 17 COL 31 VALUE "   8) Category Spend Report".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO WS-SEL AUTO.
                
@@ -50,6 +56,10 @@
                WHEN '2' CALL 'G3-VISA-MER-EDIT'
                WHEN '3' CALL 'G3-VISA-MERLOC-ADD'
                WHEN '4' CALL 'G3-VISA-MERLOC-EDIT'
+               WHEN '5' CALL 'G3-VISA-MER-SETTLE'
+               WHEN '6' CALL 'G3-VISA-MERLOC-RPT'
+               WHEN '7' CALL 'G3-VISA-MER-IMPORT'
+               WHEN '8' CALL 'G3-VISA-MER-CAT-RPT'
            END-EVALUATE
        END-PERFORM
        EXIT PROGRAM.
