@@ -0,0 +1,86 @@
+      ******************************************************************
+      *PROGRAM:  Merchant Settlement Report
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WS-SETTLE-EOF/WS-SETTLE-CTR WERE
+      *           NEVER RESET SO A SECOND RUN IN THE SAME SESSION
+      *           SILENTLY SHOWED STALE RESULTS. MARKED IS INITIAL SO
+      *           WORKING-STORAGE REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VISA-MER-SETTLE IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+       COPY SELECT-CC-TRAN.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-MER.
+       COPY FD-CC-TRAN.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-MER.
+
+       01 WS-SETTLE-EOF            PIC X     VALUE SPACES.
+       01 WS-SETTLE-TOTAL          PIC S9(7)V99 VALUE ZERO.
+       01 WS-SETTLE-CTR            PIC 9(5)  VALUE ZERO.
+
+       SCREEN SECTION.
+       COPY SCREEN-VISA-MER-ID.
+       COPY SCREEN-VISA-MER-SETTLE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE 'G3-VISA-MER-SETTLE' TO VISA-M-PROG.
+           OPEN INPUT MER-FILE.
+           OPEN INPUT CC-TRAN-FILE.
+           PERFORM UNTIL VISA-MER-SEARCH-ID = '99999999'
+               MOVE SPACES TO VISA-MER-MSG
+               DISPLAY IDSCREEN
+               ACCEPT CHOOSEID
+               IF VISA-MER-SEARCH-ID NOT EQUAL '99999999'
+                   MOVE VISA-MER-SEARCH-ID TO MER-ID
+                   READ MER-FILE
+                       INVALID KEY
+                           MOVE 'INVALID ID' TO VISA-MER-MSG
+                       NOT INVALID KEY
+                           PERFORM 200-SETTLE
+                           DISPLAY SETTLESCREEN
+                           ACCEPT SETTLESCREEN
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE MER-FILE.
+           CLOSE CC-TRAN-FILE.
+           EXIT PROGRAM.
+      ******************************************************************
+       200-SETTLE.
+           MOVE SPACES TO VISA-MER-ORIG.
+           MOVE MER-ID      TO VISA-MER-ORIG-ID.
+           MOVE MER-NAME    TO VISA-MER-ORIG-NAME.
+           MOVE MER-ACCOUNT TO VISA-MER-ORIG-ACCT.
+           MOVE MER-ROUTE   TO VISA-MER-ORIG-ROUTE.
+           MOVE ZERO TO WS-SETTLE-TOTAL.
+           MOVE ZERO TO WS-SETTLE-CTR.
+           MOVE SPACES TO WS-SETTLE-EOF.
+           MOVE ZERO TO CC-ID.
+           MOVE LOW-VALUES TO CC-TRAN-TSTAMP.
+           START CC-TRAN-FILE KEY NOT LESS THAN CC-TRAN-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-SETTLE-EOF
+           END-START.
+           PERFORM UNTIL WS-SETTLE-EOF = 'Y'
+               READ CC-TRAN-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SETTLE-EOF
+                   NOT AT END
+                       IF CC-MER-ID = MER-ID AND NOT CC-IS-DISPUTED
+                           COMPUTE WS-SETTLE-TOTAL =
+                               WS-SETTLE-TOTAL + CC-TRAN-PRICE
+                           ADD 1 TO WS-SETTLE-CTR
+                       END-IF
+               END-READ
+           END-PERFORM.
