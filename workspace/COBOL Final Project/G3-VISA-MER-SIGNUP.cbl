@@ -1,32 +1,110 @@
       ******************************************************************
       *PROGRAM:  Merchant Signup Account Page
       *AUTHOR:   Jesse Nicholson
-      *DATE:     4/7/2014   
-      *ABSTRACT: 
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - 200-ADD DID A BARE WRITE MER-REC WITH NO INVALID KEY
+      *           CLAUSE, SO TWO SIGNUPS RACING FOR THE ID 300-GET-ID
+      *           COMPUTED COULD ABEND ONE OF THEM ON A DUPLICATE KEY.
+      *           NOW RE-DERIVES THE NEXT ID AND RETRIES THE WRITE ON
+      *           A DUPLICATE KEY, MATCHING THE FIX ALREADY MADE TO
+      *           G3-VISA-MER-ADD.
       ******************************************************************
        PROGRAM-ID. G3-VISA-MER-SIGNUP.
       ******************************************************************
        ENVIRONMENT DIVISION.
-       COPY SELECT-MERCHANT.
+       COPY SELECT-MER.
+       COPY SELECT-ZIP.
       ******************************************************************
        DATA DIVISION.
-       COPY FD-MERCHANT.
-       
+       COPY FD-MER.
+       COPY FD-ZIP.
+
        WORKING-STORAGE SECTION.
-       COPY WS-MERCHANT-EDIT.
-       
-       01 WS-FILE      PIC X(20) VALUE "G3-VISA-MER-SIGNUP".
-       
+       COPY WS-MER.
+       01  WS-ZIP-STAT              PIC XX.
+       01  WS-ZIP-VALID             PIC X     VALUE SPACE.
+       01  WS-ID-OK                 PIC X     VALUE 'N'.
+
        SCREEN SECTION.
-       COPY SCREEN-MERCHANT-SIGNUP.
+       COPY SCREEN-VISA-MER-ADD.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
-           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP
+           MOVE "G3-VISA-MER-SIGNUP" TO VISA-M-PROG
+           OPEN I-O MER-FILE
+           OPEN INPUT ZIP-MST-OUT
+           PERFORM 300-GET-ID
+           MOVE SPACE TO WS-ZIP-VALID
+           PERFORM 150-COLLECT UNTIL WS-ZIP-VALID = 'Y'
+           PERFORM 200-ADD
+           CLOSE MER-FILE.
+           CLOSE ZIP-MST-OUT.
+           EXIT PROGRAM.
+      ******************************************************************
+       150-COLLECT.
+           MOVE SPACE TO VISA-M-SEL.
            DISPLAY SIGNUPSCREEN
-           ACCEPT  WS-EDIT-ID
-           ACCEPT  WS-EDIT-NAME
-           ACCEPT  WS-EDIT-ADDRESS
-           ACCEPT  WS-EDIT-ZIP
-           ACCEPT SIGNUPSCREEN.
-           
\ No newline at end of file
+       PERFORM UNTIL VISA-M-SEL = 'S' OR 's'
+           ACCEPT  E-NAME
+           ACCEPT  E-ADDRESS
+           ACCEPT  E-ZIP
+           ACCEPT  E-PHONE
+           ACCEPT  E-ACCOUNT
+           ACCEPT  E-ROUTE
+           ACCEPT  E-SEL
+       END-PERFORM
+           MOVE VISA-MER-EDIT-ZIP TO ZIP-KEY
+           READ ZIP-MST-OUT
+               INVALID KEY
+                   MOVE SPACE TO WS-ZIP-VALID
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY 'INVALID ZIP CODE - NOT ON FILE'
+                   DISPLAY "PRESS 'ENTER' TO TRY AGAIN"
+                   ACCEPT VISA-MER-RESP
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ZIP-VALID
+           END-READ.
+      ******************************************************************
+       200-ADD.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY 'CREATING...'
+           DISPLAY "PRESS 'ENTER' TO CONTINUE".
+           ACCEPT VISA-MER-RESP.
+           MOVE VISA-MER-EDIT-NAME TO MER-NAME
+           MOVE VISA-MER-EDIT-ADDRESS TO MER-ADDRESS
+           MOVE VISA-MER-EDIT-ZIP TO MER-ZIP
+           MOVE VISA-MER-EDIT-PHONE TO MER-PHONE
+           MOVE VISA-MER-EDIT-ACCT TO MER-ACCOUNT
+           MOVE VISA-MER-EDIT-ROUTE TO MER-ROUTE
+           MOVE 'N' TO WS-ID-OK
+           PERFORM UNTIL WS-ID-OK = 'Y'
+               MOVE VISA-MER-EDIT-ID TO MER-ID
+               WRITE MER-REC
+                   INVALID KEY
+                       COMPUTE VISA-MER-EDIT-ID = VISA-MER-EDIT-ID + 1
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-ID-OK
+               END-WRITE
+           END-PERFORM.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY 'RETURNING TO VISA MENU'.
+           DISPLAY "PRESS 'ENTER' TO RETURN".
+      ******************************************************************
+       300-GET-ID.
+           MOVE ZERO TO MER-ID.
+           START MER-FILE KEY NOT LESS THAN MER-ID-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VISA-M-EOF
+           END-START.
+           PERFORM UNTIL VISA-M-EOF = 'Y'
+               READ MER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO VISA-M-EOF
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+           COMPUTE VISA-MER-EDIT-ID = MER-ID + 1.
