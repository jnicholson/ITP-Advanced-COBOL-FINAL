@@ -4,7 +4,7 @@
       *DATE:     4/7/2014   
       *ABSTRACT: 
       ******************************************************************
-       PROGRAM-ID. G3-VISA-MER-ADD.
+       PROGRAM-ID. G3-VISA-MERLOC-ADD.
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-MERLOC.
@@ -14,18 +14,23 @@
        
        WORKING-STORAGE SECTION.
        COPY WS-MERLOC.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MERLOC-ADD.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
            MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP
            MOVE "G3-VISA-MERLOC-ADD" TO VISA-M-PROG
+           DISPLAY SCRN-AUDIT-OPERATOR
+           ACCEPT SCRN-AUDIT-OPERATOR
            OPEN I-O MERLOC-FILE
            DISPLAY SIGNUPSCREEN
        PERFORM UNTIL VISA-M-SEL = 's' OR 'S'
            ACCEPT  E-ID
+           ACCEPT  E-MER-ID
            ACCEPT  E-NAME
            ACCEPT  E-ADDRESS
            ACCEPT  E-ZIP
@@ -44,6 +49,7 @@
            DISPLAY "PRESS 'ENTER' TO CONTINUE".
            ACCEPT VISA-MERLOC-RESP.
            MOVE VISA-MERLOC-EDIT-ID TO MERLOC-ID
+           MOVE VISA-MERLOC-EDIT-MER-ID TO MERLOC-MER-ID
            MOVE VISA-MERLOC-EDIT-NAME TO MERLOC-NAME
            MOVE VISA-MERLOC-EDIT-ADDRESS TO MERLOC-ADDRESS
            MOVE VISA-MERLOC-EDIT-ZIP TO MERLOC-ZIP
@@ -51,6 +57,10 @@
            MOVE VISA-MERLOC-EDIT-ACCT TO MERLOC-ACCOUNT
            MOVE VISA-MERLOC-EDIT-ROUTE TO MERLOC-ROUTE
            WRITE MERLOC-REC.
+           MOVE 'ADD' TO WS-AUD-ACTION.
+           MOVE MERLOC-ID TO WS-AUD-KEY.
+           CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY.
            DISPLAY BLANK-SCREEN.
            DISPLAY 'RETURNING TO VISA MENU'.
            DISPLAY "PRESS 'ENTER' TO RETURN".
