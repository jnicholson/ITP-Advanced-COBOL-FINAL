@@ -1,37 +1,58 @@
       ***************************************************************** *
       *PROGRAM:  Merchant LOCATION Delete Page
       *AUTHOR:   Jesse Nicholson
-      *DATE:     4/13/2014   
-      *ABSTRACT: 
+      *DATE:     4/13/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - VISA-M-PROG WAS BEING STAMPED WITH A NON-EXISTENT
+      *           PROGRAM NAME; CORRECTED TO THIS PROGRAM'S OWN
+      *           PROGRAM-ID.
+      *  8/9    - 250-CHECK-SETTLEMENT WAS LOOKING UP MER-FILE BY THE
+      *           LOCATION'S OWN ID INSTEAD OF ITS OWNING MERCHANT'S
+      *           ID, SO THE "LAST LOCATION" WARNING WAS MEANINGLESS.
+      *           NOW COUNTS MERLOC-FILE ROWS SHARING THIS LOCATION'S
+      *           MERLOC-MER-ID VIA MERLOC-MER-ID-KEY AND WARNS ONLY
+      *           WHEN THIS IS THE ONLY ONE.
       ******************************************************************
        PROGRAM-ID. G3-VISA-MERLOC-DEL.
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-MERLOC.
+       COPY SELECT-MER.
       ******************************************************************
        DATA DIVISION.
        COPY FD-MERLOC.
-       
+       COPY FD-MER.
+
        WORKING-STORAGE SECTION.
        COPY WS-MERLOC.
-       
+
        01 WS-CTR    PIC 99.
        01 WS-SCTR    PIC 99.
        01 WS-BLANKS  PIC X(25) VALUE SPACES.
-       
+       01 WS-SETTLE-LOC-ID  PIC 9(8).
+       01 WS-SETTLE-MER-ID  PIC 9(8).
+       01 WS-SETTLE-EOF     PIC X     VALUE SPACES.
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MERLOC-CHECK.
        COPY SCREEN-VISA-MERLOC-ID.
        COPY SCREEN-VISA-MERLOC-DEL.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
-       MOVE 'G3-VISA-MER-DEL' TO VISA-M-PROG.
+       MOVE 'G3-VISA-MERLOC-DEL' TO VISA-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O MERLOC-FILE.
+       OPEN INPUT MER-FILE.
        PERFORM 100-CHECK.
        PERFORM 300-DELETE.
        CLOSE MERLOC-FILE.
+       CLOSE MER-FILE.
        EXIT PROGRAM.
       ******************************************************************
        100-CHECK.
@@ -66,6 +87,7 @@
                MOVE SPACES TO VISA-MERLOC-CHECK
                MOVE SPACES TO VISA-MERLOC-DELETE
                CLOSE MERLOC-FILE
+               CLOSE MER-FILE
                PERFORM 000-MAIN
            END-IF
        END-PERFORM.
@@ -88,13 +110,66 @@
            MOVE SPACES TO VISA-MERLOC-RESP
            PERFORM 100-CHECK
        END-IF.
+      ******************************************************************
+       250-CHECK-SETTLEMENT.
+       MOVE SPACES TO VISA-MERLOC-LAST-CONFIRM.
+       MOVE MERLOC-ID     TO WS-SETTLE-LOC-ID.
+       MOVE MERLOC-MER-ID TO WS-SETTLE-MER-ID.
+       MOVE ZERO   TO WS-SCTR.
+       MOVE SPACES TO WS-SETTLE-EOF.
+       MOVE WS-SETTLE-MER-ID TO MERLOC-MER-ID.
+       START MERLOC-FILE KEY NOT LESS THAN MERLOC-MER-ID-KEY
+           INVALID KEY
+               MOVE 'Y' TO WS-SETTLE-EOF
+       END-START.
+       PERFORM UNTIL WS-SETTLE-EOF = 'Y'
+           READ MERLOC-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SETTLE-EOF
+               NOT AT END
+                   IF MERLOC-MER-ID = WS-SETTLE-MER-ID
+                       ADD 1 TO WS-SCTR
+                   ELSE
+                       MOVE 'Y' TO WS-SETTLE-EOF
+                   END-IF
+           END-READ
+       END-PERFORM.
+       IF WS-SCTR = 1
+           MOVE 'Y' TO VISA-MERLOC-LAST-CONFIRM
+       END-IF.
+       MOVE WS-SETTLE-LOC-ID TO MERLOC-ID.
+       READ MERLOC-FILE
+           INVALID KEY
+               CONTINUE
+       END-READ.
       ******************************************************************
        300-DELETE.
-       DISPLAY BLANK-SCREEN.
-       DISPLAY 'DELETING...'
-       DISPLAY "PRESS 'ENTER' TO CONTINUE".
-       ACCEPT VISA-MERLOC-RESP.
-       DELETE  MERLOC-FILE.
-       DISPLAY BLANK-SCREEN.
-       DISPLAY 'RETURNING TO VISA MENU'.
-       DISPLAY "PRESS 'ENTER' TO RETURN".
\ No newline at end of file
+       PERFORM 250-CHECK-SETTLEMENT.
+       MOVE 'Y' TO VISA-MERLOC-DELETE.
+       IF VISA-MERLOC-LAST-CONFIRM = 'Y'
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'WARNING - THIS IS THE LAST LOCATION ON FILE'
+           DISPLAY 'FOR THIS MERCHANT; ITS SETTLEMENT ACCOUNT'
+           DISPLAY 'WILL BE ORPHANED IF YOU CONTINUE.'
+           DISPLAY 'DELETE ANYWAY? (Y/N)'
+           ACCEPT VISA-MERLOC-DELETE
+       END-IF.
+       IF VISA-MERLOC-DELETE = 'Y' OR 'y'
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'DELETING...'
+           DISPLAY "PRESS 'ENTER' TO CONTINUE"
+           ACCEPT VISA-MERLOC-RESP
+           DELETE  MERLOC-FILE
+           MOVE 'DELETE' TO WS-AUD-ACTION
+           MOVE VISA-MERLOC-ORIG-ID TO WS-AUD-KEY
+           CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+                   WS-AUD-ACTION, WS-AUD-KEY
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'RETURNING TO VISA MENU'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+       ELSE
+           DISPLAY BLANK-SCREEN
+           DISPLAY 'DELETE CANCELLED'
+           DISPLAY "PRESS 'ENTER' TO RETURN"
+           ACCEPT VISA-MERLOC-RESP
+       END-IF.
\ No newline at end of file
