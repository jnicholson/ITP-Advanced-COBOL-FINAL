@@ -8,30 +8,38 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-MERLOC.
+       COPY SELECT-MER.
       ******************************************************************
        DATA DIVISION.
        COPY FD-MERLOC.
-       
+       COPY FD-MER.
+
        WORKING-STORAGE SECTION.
        COPY WS-MERLOC.
-       
+
        01 WS-CTR    PIC 99.
        01 WS-SCTR    PIC 99.
        01 WS-BLANKS  PIC X(25) VALUE SPACES.
-       
+       COPY WS-AUDIT.
+
        SCREEN SECTION.
        COPY SCREEN-VISA-MERLOC-CHECK.
        COPY SCREEN-VISA-MERLOC-ID.
        COPY SCREEN-VISA-MERLOC-EDIT.
+       COPY SCREEN-AUDIT-OPERATOR.
       ******************************************************************
         PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VISA-MERLOC-EDIT' TO VISA-M-PROG.
+       DISPLAY SCRN-AUDIT-OPERATOR.
+       ACCEPT SCRN-AUDIT-OPERATOR.
        OPEN I-O MERLOC-FILE.
+       OPEN INPUT MER-FILE.
        PERFORM 100-CHECK.
        PERFORM 300-EDIT.
        CLOSE MERLOC-FILE.
+       CLOSE MER-FILE.
        EXIT PROGRAM.
       ******************************************************************
        100-CHECK.
@@ -67,10 +75,12 @@
            ACCEPT  E-PHONE
            ACCEPT  E-ACCOUNT
            ACCEPT  E-ROUTE
+           ACCEPT  E-MER-ID
            ACCEPT  E-SEL
            IF VISA-MERLOC-CHECK = 'R' OR 'r'
                MOVE SPACES TO VISA-MERLOC-CHECK
                CLOSE MERLOC-FILE
+               CLOSE MER-FILE
                PERFORM 000-MAIN
            END-IF
        END-PERFORM.
@@ -79,6 +89,7 @@
        MOVE 'C'         TO VISA-MERLOC-RESP.
        MOVE SPACES      TO VISA-MERLOC-ORIG.
        MOVE MERLOC-ID      TO VISA-MERLOC-ORIG-ID.
+       MOVE MERLOC-MER-ID  TO VISA-MERLOC-ORIG-MER-ID.
        MOVE MERLOC-NAME    TO VISA-MERLOC-ORIG-NAME.
        MOVE MERLOC-ADDRESS    TO VISA-MERLOC-ORIG-ADDRESS.
        MOVE MERLOC-PHONE      TO VISA-MERLOC-ORIG-PHONE.
@@ -117,21 +128,42 @@
        IF VISA-MERLOC-EDIT-ROUTE NOT EQUAL SPACES
            MOVE VISA-MERLOC-EDIT-ROUTE TO MERLOC-ROUTE
        END-IF.
+       IF VISA-MERLOC-EDIT-MER-ID NOT EQUAL SPACES AND
+               VISA-MERLOC-EDIT-MER-ID NOT EQUAL ZERO AND
+               VISA-MERLOC-EDIT-MER-ID NOT EQUAL VISA-MERLOC-ORIG-MER-ID
+           PERFORM 350-TRANSFER
+       END-IF.
        REWRITE MERLOC-REC.
+       MOVE 'EDIT' TO WS-AUD-ACTION.
+       MOVE MERLOC-ID TO WS-AUD-KEY.
+       CALL 'G3-AUDIT-LOG' USING VISA-M-PROG, WS-OPERATOR-ID,
+               WS-AUD-ACTION, WS-AUD-KEY.
        DISPLAY BLANK-SCREEN.
        DISPLAY 'RETURNING TO VISA MENU'.
        DISPLAY "PRESS 'ENTER' TO RETURN".
+      ******************************************************************
+       350-TRANSFER.
+       MOVE VISA-MERLOC-EDIT-MER-ID TO MER-ID.
+       READ MER-FILE
+           INVALID KEY
+               DISPLAY BLANK-SCREEN
+               DISPLAY 'NEW MERCHANT ID NOT FOUND - TRANSFER SKIPPED'
+               DISPLAY "PRESS 'ENTER' TO CONTINUE"
+               ACCEPT VISA-MERLOC-RESP
+           NOT INVALID KEY
+               MOVE VISA-MERLOC-EDIT-MER-ID TO MERLOC-MER-ID
+       END-READ.
       ******************************************************************
        400-EDIT-LOAD.
-       INSPECT FUNCTION REVERSE(MERLOC-NAME) 
-       TALLYING WS-CTR FOR LEADING SPACES.                        
+       INSPECT FUNCTION REVERSE(MERLOC-NAME)
+       TALLYING WS-CTR FOR LEADING SPACES.
        COMPUTE WS-SCTR = 25 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), MERLOC-NAME(1:WS-SCTR) INTO 
-       VISA-MERLOC-ORIG-NAME.
+       STRING WS-BLANKS(1:WS-CTR), MERLOC-NAME(1:WS-SCTR) INTO
+                                   VISA-MERLOC-ORIG-NAME.
        MOVE ZERO TO WS-CTR.
-       INSPECT FUNCTION REVERSE(MERLOC-ADDRESS) 
-       TALLYING WS-CTR FOR LEADING SPACES.                        
+       INSPECT FUNCTION REVERSE(MERLOC-ADDRESS)
+       TALLYING WS-CTR FOR LEADING SPACES.
        COMPUTE WS-SCTR = 25 - WS-CTR.
-       STRING WS-BLANKS(1:WS-CTR), MERLOC-ADDRESS(1:WS-SCTR) INTO 
-       VISA-MERLOC-ORIG-ADDRESS.
+       STRING WS-BLANKS(1:WS-CTR), MERLOC-ADDRESS(1:WS-SCTR) INTO
+                                   VISA-MERLOC-ORIG-ADDRESS.
        MOVE ZERO TO WS-CTR.
