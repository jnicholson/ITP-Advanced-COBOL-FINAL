@@ -0,0 +1,103 @@
+      ******************************************************************
+      *PROGRAM:  Merchant Locations Rollup Report
+      *AUTHOR:   Jesse Nicholson
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/9    - CALLED REPEATEDLY FROM THE MENU LOOP WITHOUT THE RUN
+      *           UNIT RESTARTING, WS-ROLLUP-EOF/WS-ROLLUP-CTR WERE
+      *           NEVER RESET SO A SECOND RUN IN THE SAME SESSION
+      *           SILENTLY SHOWED STALE RESULTS. MARKED IS INITIAL SO
+      *           WORKING-STORAGE REINITIALIZES ON EVERY CALL.
+      ******************************************************************
+       PROGRAM-ID. G3-VISA-MERLOC-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       COPY SELECT-MER.
+       COPY SELECT-MERLOC.
+      ******************************************************************
+       DATA DIVISION.
+       COPY FD-MER.
+       COPY FD-MERLOC.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-MER.
+
+       01 OUT-LOC-LINE.
+           03 OUT-LOC-ID            PIC X(8).
+           03 FILLER                PIC X.
+           03 OUT-LOC-NAME          PIC X(25).
+           03 FILLER                PIC X.
+           03 OUT-LOC-ADDRESS       PIC X(25).
+           03 FILLER                PIC X.
+           03 OUT-LOC-ZIP           PIC X(5).
+
+       01 WS-ROLLUP-CTR             PIC 9(5)  VALUE ZERO.
+       01 WS-ROLLUP-EOF             PIC X     VALUE SPACES.
+
+       SCREEN SECTION.
+       COPY SCREEN-VISA-MER-ID.
+       COPY SCREEN-VISA-MERLOC-RPT.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+           MOVE 'G3-VISA-MERLOC-RPT' TO VISA-M-PROG.
+           OPEN INPUT MER-FILE.
+           OPEN INPUT MERLOC-FILE.
+           PERFORM UNTIL VISA-MER-SEARCH-ID = '99999999'
+               MOVE SPACES TO VISA-MER-MSG
+               DISPLAY IDSCREEN
+               ACCEPT CHOOSEID
+               IF VISA-MER-SEARCH-ID NOT EQUAL '99999999'
+                   MOVE VISA-MER-SEARCH-ID TO MER-ID
+                   READ MER-FILE
+                       INVALID KEY
+                           DISPLAY RPT-NOT-FOUND
+                           ACCEPT RPT-NOT-FOUND
+                       NOT INVALID KEY
+                           PERFORM 200-ROLLUP
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE MER-FILE.
+           CLOSE MERLOC-FILE.
+           EXIT PROGRAM.
+      ******************************************************************
+       200-ROLLUP.
+           MOVE SPACES TO VISA-MER-ORIG.
+           MOVE MER-ID   TO VISA-MER-ORIG-ID.
+           MOVE MER-NAME TO VISA-MER-ORIG-NAME.
+           MOVE ZERO TO WS-ROLLUP-CTR.
+           MOVE SPACES TO WS-ROLLUP-EOF.
+           DISPLAY RPTSCREEN.
+           MOVE MER-ID TO MERLOC-MER-ID.
+           START MERLOC-FILE KEY NOT LESS THAN MERLOC-MER-ID-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-ROLLUP-EOF
+           END-START.
+           PERFORM UNTIL WS-ROLLUP-EOF = 'Y'
+               READ MERLOC-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-ROLLUP-EOF
+                   NOT AT END
+                       IF MERLOC-MER-ID NOT EQUAL MER-ID
+                           MOVE 'Y' TO WS-ROLLUP-EOF
+                       ELSE
+                           PERFORM 210-DISPLAY-LOC
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ROLLUP-CTR = ZERO
+               DISPLAY RPT-NO-LOCATIONS
+           END-IF.
+           DISPLAY RPT-TOTAL-LINE.
+           ACCEPT RPT-TOTAL-LINE.
+      ******************************************************************
+       210-DISPLAY-LOC.
+           ADD 1 TO WS-ROLLUP-CTR.
+           MOVE MERLOC-ID      TO OUT-LOC-ID.
+           MOVE MERLOC-NAME    TO OUT-LOC-NAME.
+           MOVE MERLOC-ADDRESS TO OUT-LOC-ADDRESS.
+           MOVE MERLOC-ZIP     TO OUT-LOC-ZIP.
+           DISPLAY OUT-LOC-LINE.
