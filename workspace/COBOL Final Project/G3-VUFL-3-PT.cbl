@@ -1,58 +1,97 @@
       ******************************************************************
       *PROGRAM:  Vuflix Purchase titles
       *AUTHOR:   KATIE TRAN
-      *DATE:     4/7/2014   
-      *ABSTRACT: 
-      *THINGS TO DO: CURRENTLY ONLY DISPLAYS TITLES. NEEDS WAY TO 
-      *              PURCHASE TITLES  
+      *DATE:     4/7/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/8    - ADDED MEMBER LOOKUP AND ACTUAL TITLE PURCHASE FLOW,
+      *           CHARGING THE MEMBER'S CARD ON FILE.
       ******************************************************************
        PROGRAM-ID. G3-VUFL-3-PT.
       ******************************************************************
        ENVIRONMENT DIVISION.
        COPY SELECT-VUFLIX-MOVIE-LIST.
+       COPY SELECT-VUFLIX-MEMBER.
+       COPY SELECT-VUFLIX-PURCHASED.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
        COPY FD-VUFLIX-MOVIE-LIST.
-       
+       COPY FD-VUFLIX-MEMBER.
+       COPY FD-VUFLIX-PURCHASED.
+
        WORKING-STORAGE SECTION.
        COPY WS-VUFLIX-PT.
-       
+
        SCREEN SECTION.
+       COPY SCREEN-VUFLIX-ID.
+       COPY SCREEN-VUFLIX-CHECK.
        COPY SCREEN-VUFLIX-PT.
       ******************************************************************
        PROCEDURE DIVISION.
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
+       MOVE 'G3-VUFL-3-PT' TO WS-PROG.
+       OPEN I-O VM-FILE.
+       PERFORM 100-CHECK.
+       CLOSE VM-FILE.
        OPEN I-O VML-FILE-TXT.
        DISPLAY PTSCREEN.
        DISPLAY SPACES
        PERFORM UNTIL WS-EOF
-               READ VML-FILE-TXT      
-                   AT END                
-                       MOVE 'Y' TO WS-EOF-FLAG 
+               READ VML-FILE-TXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        PERFORM 200-DISPLAY
            END-PERFORM.
 
            CLOSE VML-FILE-TXT.
-      
+
+           OPEN INPUT VML-FILE.
+           PERFORM 400-PURCHASE-LOOP UNTIL WS-VML-ID = '99999999'.
+           CLOSE VML-FILE.
+
            DISPLAY END-FILE.
            ACCEPT  WS-RESP.
            EXIT PROGRAM.
            STOP RUN.
-      *-----------------------------------------------------------------\
+      *-----------------------------------------------------------------
        100-READFILE.
-       
-      
+
+
+      *-----------------------------------------------------------------
+       100-CHECK.
+       DISPLAY IDSCREEN.
+       ACCEPT CHOOSEID.
+       IF WS-SEARCH-ID = '99999999'
+           GOBACK
+       END-IF.
+       PERFORM UNTIL WS-CHECK = 'Y' OR 'y'
+           MOVE SPACES TO WS-CHECK
+           MOVE WS-SEARCH-ID TO VM-ID
+           READ VM-FILE
+               INVALID KEY
+                   MOVE SPACES TO WS-RESP
+               NOT INVALID KEY
+                   PERFORM 200-MOVE
+           END-READ
+           IF WS-RESP = 'C' OR 'c'
+               CONTINUE
+           ELSE
+               DISPLAY IDSCREEN
+               ACCEPT CHOOSEID
+           END-IF
+       END-PERFORM.
       *-----------------------------------------------------------------
        200-DISPLAY.
            ADD  1          TO WS-CTR
            IF WS-CTR GREATER THAN 10
-      
+
                DISPLAY CONT-FILE
                ACCEPT WS-RESP
                DISPLAY PTSCREEN
-      
+
                DISPLAY SPACES
                MOVE 1 TO WS-CTR.
 
@@ -61,6 +100,112 @@
            MOVE VML-GENRE-TXT  TO WS-GENRE.
            MOVE VML-PRICE-TXT  TO WS-PRICE.
            DISPLAY WS-VML-LINE.
+      *-----------------------------------------------------------------
+       200-MOVE.
+       MOVE 'C'        TO WS-RESP.
+       MOVE SPACES     TO WS-ORIG.
+       MOVE VM-ID      TO WS-ORIG-ID.
+       MOVE VM-FNAME   TO WS-ORIG-FNAME.
+       MOVE VM-LNAME   TO WS-ORIG-LNAME.
+       MOVE VM-ADDRESS TO WS-ORIG-ADDRESS.
+       MOVE VM-PHONE   TO WS-ORIG-PHONE.
+       MOVE VM-EMAIL   TO WS-ORIG-EMAIL.
+       MOVE VM-ZIP     TO WS-ORIG-ZIP.
+       MOVE VM-CC      TO WS-ORIG-CC.
+       DISPLAY CHECKSCREEN.
+       ACCEPT CHECK.
+       IF WS-CHECK = 'Y' OR 'y'
+           CONTINUE
+       ELSE
+           MOVE SPACES TO WS-RESP
+           PERFORM 100-CHECK
+       END-IF.
+      *-----------------------------------------------------------------
+       300-CHECK-PURCHASE.
+       MOVE SPACES TO WS-ALPUR.
+       OPEN INPUT VTP-FILE.
+       PERFORM UNTIL WS-RESP = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-RESP
+               NOT AT END
+                   IF VTP-VM-ID = WS-SEARCH-ID
+                       IF VTP-VML-ID = WS-VML-ID
+                           DISPLAY ALPUR
+                           MOVE 'P' TO WS-ALPUR
+                           MOVE 'Y' TO WS-RESP
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE VTP-FILE.
+      *-----------------------------------------------------------------
+       400-PURCHASE-LOOP.
+       DISPLAY PTSCREEN-PURCHASE.
+       ACCEPT  PTSCREEN-PURCHASE.
+       IF WS-VML-ID NOT EQUAL '99999999'
+           PERFORM 300-CHECK-PURCHASE
+           IF WS-ALPUR NOT EQUAL 'P'
+               PERFORM 500-PURCHASE
+           END-IF
+       END-IF.
+      *-----------------------------------------------------------------
+       500-PURCHASE.
+       OPEN I-O VTP-FILE.
+       PERFORM 500-GET-VTP.
+       MOVE WS-VML-ID TO VML-ID-KEY.
+       READ VML-FILE KEY IS VML-ID-KEY
+           INVALID KEY
+               DISPLAY 'INVALID MOVIE ID...'
+               ACCEPT WS-RESP
+               CLOSE VTP-FILE
+               GOBACK
+       END-READ.
+       CALL 'G3-LINK-CC-CHECK' USING WS-ORIG-CC, VML-PRICE,
+                               LK-COMPLETED.
+       IF LK-COMPLETED = 'N'
+           MOVE SPACES TO LK-COMPLETED
+           DISPLAY PTSCREEN
+           DISPLAY 'YOU HAVE INSUFFICIENT FUNDS...'
+           DISPLAY 'COME BACK WHEN YOU GET PAID...'
+           DISPLAY "PRESS 'ENTER' TO CONTINUE"
+           ACCEPT WS-RESP
+           CLOSE VTP-FILE
+           GOBACK
+       ELSE
+       IF LK-COMPLETED = 'Y'
+           MOVE SPACES TO LK-COMPLETED
+       END-IF.
+       MOVE SPACES TO LK-PURITEM.
+       STRING 'VUFL:', VML-TITLE DELIMITED BY SIZE INTO LK-PURITEM.
+       CALL 'G3-LINK-CC-TRANS' USING WS-ORIG-CC, VML-PRICE,
+                               LK-PURITEM, LK-MER-ID.
+       PERFORM 500-STAMP.
+       WRITE VTP-REC.
+       CLOSE VTP-FILE.
+       MOVE 'P' TO WS-ALPUR.
+       DISPLAY PURCHASED.
+      *-----------------------------------------------------------------
+       500-STAMP.
+       MOVE WS-VTP-ID      TO VTP-ID.
+       MOVE WS-SEARCH-ID   TO VTP-VM-ID.
+       MOVE WS-VML-ID      TO VTP-VML-ID.
+       MOVE VML-PRICE      TO VTP-PRICE.
+       MOVE WS-YEAR        TO VTP-YEAR.
+       MOVE WS-MONTH       TO VTP-MONTH.
+       MOVE WS-DAY         TO VTP-DAY.
+      *-----------------------------------------------------------------
+       500-GET-VTP.
+       MOVE ZERO TO VTP-ID.
+       START VTP-FILE KEY NOT LESS THAN VTP-ID
+           INVALID KEY
+               DISPLAY 'OOPS'
+               ACCEPT WS-RESP
+           NOT INVALID KEY
+               READ VTP-FILE NEXT RECORD
+               COMPUTE VTP-ID = VTP-ID - 1
+               MOVE VTP-ID TO WS-VTP-ID
+       END-START.
       *----------------------------------------------------------------- 
 
        
