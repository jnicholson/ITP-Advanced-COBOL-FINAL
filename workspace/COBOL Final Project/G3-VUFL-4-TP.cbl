@@ -1,8 +1,12 @@
       ******************************************************************
       *PROGRAM:  Vuflix TITLES PURCHASED PAGE
       *AUTHOR:   Jarrod Lee
-      *DATE:     4/9/2014   
-      *ABSTRACT: 
+      *DATE:     4/9/2014
+      *ABSTRACT:
+      *MODIFICATION HISTORY:
+      *  8/8    - RE-ENABLED THE VTP-FILE READ SO THE DISPLAY LOOP
+      *           ACTUALLY REACHES END OF FILE INSTEAD OF HANGING, AND
+      *           WIRED UP THE PURCHASE-RECORD FIELDS ON THE LIST LINE.
       ******************************************************************
        PROGRAM-ID. G3-VUFL-4-TP.
       ******************************************************************
@@ -12,10 +16,10 @@
        DATA DIVISION.
        FILE SECTION.
        COPY FD-VUFLIX-PURCHASED.
-       
+
        WORKING-STORAGE SECTION.
        COPY WS-VUFLIX.
-       
+
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -25,14 +29,20 @@
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VUFL-4-TP' TO WS-PROG.
        OPEN INPUT VTP-FILE.
+       DISPLAY BLANK-SCREEN.
+       DISPLAY 'VUFLIX TITLES PURCHASED'.
+       DISPLAY SPACES.
        PERFORM UNTIL WS-CHECK = 'Y' OR 'y'
-      *     READ VTP-FILE
-      *         AT END
-      *             MOVE 'Y' TO WS-CHECK
-      *         NOT AT END
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CHECK
+               NOT AT END
                    PERFORM 100-DISPLAY
        END-PERFORM.
        CLOSE VTP-FILE.
+       DISPLAY SPACES.
+       DISPLAY 'PRESS ENTER TO EXIT'.
+       ACCEPT WS-RESP.
        EXIT PROGRAM.
       ******************************************************************
        100-DISPLAY.
@@ -42,13 +52,15 @@
            DISPLAY 'PRESS ENTER TO CONTINUE'
            ACCEPT WS-RESP
            DISPLAY BLANK-SCREEN
-           DISPLAY 'ISAM-5-LIST (ID)'
+           DISPLAY 'VUFLIX TITLES PURCHASED'
            DISPLAY SPACES
            MOVE 1 TO WS-CTR.
 
-      * MOVE STU-ID     TO WS-ID.
-      * MOVE STU-FNAME  TO WS-FNAME.
-      * MOVE STU-LNAME  TO WS-LNAME.
-      * MOVE STU-STREET TO WS-STREET.
-      * MOVE STU-CITY   TO WS-CITY.
-      * MOVE STU-ST     TO WS-ST.
\ No newline at end of file
+       MOVE VTP-ID     TO WS-ID.
+       MOVE VTP-VM-ID  TO WS-VM-ID.
+       MOVE VTP-VML-ID TO WS-VML-ID.
+       MOVE VTP-PRICE  TO WS-PRICE.
+       MOVE VTP-MONTH  TO WS-DATE-MONTH.
+       MOVE VTP-DAY    TO WS-DATE-DAY.
+       MOVE VTP-YEAR   TO WS-DATE-YEAR.
+       DISPLAY WS-VTP-LINE.
\ No newline at end of file
