@@ -3,6 +3,12 @@
       *AUTHOR  : JARROD LEE                                            *
       *DATE    : 04-07-2014                                            *
       *ABSTRACT:                                                       *
+      *MODIFICATION HISTORY:                                           *
+      *  8/8    - MENU CALLED PROGRAM-IDS THAT DO NOT EXIST ANYWHERE    *
+      *           IN THE PROJECT (VUFLIX-1-MSU, -2-ML, -3-MA);          *
+      *           REPOINTED THE MENU AT THE PROGRAM-IDS THAT ACTUALLY   *
+      *           EXIST (G3-VUFL-2-EA, -3-PT, -4-TP), SAME AS THE       *
+      *           OTHER VUFLIX MAIN MENU.                               *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU-VUFLIX.
@@ -24,9 +30,9 @@
            DISPLAY SCREEN-VUFLIX-MENU
            ACCEPT  SCREEN-VUFLIX-MENU
            EVALUATE WS-SEL
-               WHEN '1' CALL 'VUFLIX-1-MSU'
-               WHEN '2' CALL 'VUFLIX-2-ML'
-               WHEN '3' CALL 'VUFLIX-3-MA'
+               WHEN '1' CALL 'G3-VUFL-2-EA'
+               WHEN '2' CALL 'G3-VUFL-3-PT'
+               WHEN '3' CALL 'G3-VUFL-4-TP'
            END-EVALUATE
        END-PERFORM.
        STOP RUN.
\ No newline at end of file
