@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 6/18/2014
+       01  SCRN-AUDIT-OPERATOR.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 25 VALUE "ENTER YOUR OPERATOR ID: ".
+           03  LINE 10 COL 50 PIC X(8) TO WS-OPERATOR-ID.
