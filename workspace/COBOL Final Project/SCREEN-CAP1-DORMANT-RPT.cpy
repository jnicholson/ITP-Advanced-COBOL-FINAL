@@ -0,0 +1,23 @@
+      *Skeleton COBOL Copybook - Devin Leaman - 10/31/2014
+       01  DORMRPTSCREEN.
+           03  BLANK SCREEN.
+           03  DORMRPT-HEADER.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 27 VALUE "DORMANT ACCOUNT REPORT".
+               05  LINE 08 COL 01 VALUE "ID".
+               05  LINE 08 COL 12 VALUE "NAME".
+               05  LINE 08 COL 42 VALUE "LAST ACTIVITY".
+               05  LINE 08 COL 60 VALUE "BALANCE".
+       01  DORMRPT-NONE.
+           03  DORMRPT-NONE-LINE.
+               05  LINE 10 COL 24 VALUE "NO DORMANT ACCOUNTS FOUND".
+       01  DORMRPT-CONT.
+           03  DORMRPT-CONT-LINE.
+               05  LINE 22 COL 22 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 23 COL 40 PIC X TO CAP1-RESP AUTO.
