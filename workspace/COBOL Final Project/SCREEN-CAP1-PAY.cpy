@@ -1,28 +1,84 @@
-      *******************************************************************                                                                                            
-      *PROGRAM:  Capital One Account Payment                            *                                                                                            
-      *AUTHOR:   Devin Leaman                                           *                                                                                            
-      *DATE:     4/9/2014                                               *                                                                                            
-      *ABSTRACT: Account Payment                                        *                                                                                            
-      *******************************************************************                                                                                            
-       01  WS-PAY-INFO.
-           03  WS-ACCOUNT-NUM  PIC 9(8).
-           03  WS-ROUTING-NUM  PIC 9(9).
-           03  WS-PAYMENT      PIC 9(6).
-           03  WS-PAY-DATE.
-               05  WS-MONTH    PIC 99.
-               05  WS-DAY      PIC 99.
-               05  WS-YEAR     PIC 9999.
-               
-       SCREEN SECTION.
-       01  MAIN-SCREEN.
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-PAY                                 *
+      * AUTHOR        : DEVIN LEAMAN                                    *
+      * EDITED BY     : HENRY HURLOCKER - 5/02/14 - REAL PAYMENT ENTRY  *
+      * CREATION DATE : 4/9/14                                          *
+      * PURPOSE       : ACCOUNT PAYMENT SCREEN                          *
+      *******************************************************************
+
+       01  BLANK-SCREEN.
            03  BLANK SCREEN.
-           03  LINE 1 COL 1 VALUE "ACCOUNT NUMBER:".
-           03  LINE 1 COL 17 PIC 9(8).
-           03  LINE 2 COL 1 VALUE "ROUTING NUMBER:".
-           03  LINE 2 COL 17 PIC 9(9).
-           03  LINE 3 COL 1 VALUE "PAYMENT DATE:".
-           03  LINE 3 COL 14 PIC 99 TO WS-MONTH.
-           03  LINE 3 COL 16 VALUE "/".
-           03  LINE 3 COL 17 PIC 99 TO WS-DAY.
-           03  LINE 3 COL 19 VALUE "/".
-           03  LINE 3 COL 20 PIC 9999 TO WS-YEAR.
\ No newline at end of file
+
+       01  IDSCREEN.
+           03  BLANK SCREEN.
+           03  CHOOSEID.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 35 VALUE 'Capital One Payment'.
+               05  LINE 10 COL 19 VALUE 'Enter ID to continue'.
+               05  LINE 10 COL 40 PIC X(8)  TO CAP1-SEARCH
+                                            FULL REQUIRED.
+               05  LINE 10 COL 49 VALUE '(99999999 = Exit)'.
+               05  LINE 11 COL 35 PIC X(10) FROM CAP1-MSG.
+
+       01  CHECKSCREEN.
+           03  BLANK SCREEN.
+           03  CHECK.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 34 VALUE 'ACCOUNT TO PAY'.
+               05  LINE 08 COL 26 VALUE 'ID'.
+               05  LINE 08 COL 45 PIC X(8)  FROM CAP1-ORIG-ID.
+               05  LINE 09 COL 26 VALUE 'First Name'.
+               05  LINE 09 COL 45 PIC X(20) FROM CAP1-ORIG-F-NAME.
+               05  LINE 10 COL 26 VALUE 'Last Name'.
+               05  LINE 10 COL 45 PIC X(20) FROM CAP1-ORIG-L-NAME.
+               05  LINE 11 COL 26 VALUE 'Current Balance'.
+               05  LINE 11 COL 45 PIC 9(4).99 FROM CAP1-ORIG-BAL.
+               05  LINE 19 COL 28 VALUE 'Is this your information?'.
+               05  LINE 21 COL 30 PIC X     TO CAP1-CHECK AUTO.
+               05  LINE 21 COL 32 VALUE "Press 'Y' to confirm".
+
+       01  PAYSCREEN.
+           03  BLANK SCREEN.
+           03  PAY-HEAD.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 33 VALUE 'MAKE A PAYMENT'.
+           03  PAY-FORM.
+               05  FORM-ROUTING.
+                   07  LINE 10 COL 17 VALUE 'ROUTING NUMBER:'.
+                   07  LINE 10 COL 38 PIC 9(9) TO WS-ROUTING-NUM.
+               05  FORM-PAYMENT.
+                   07  LINE 11 COL 17 VALUE 'PAYMENT AMOUNT:'.
+                   07  LINE 11 COL 38 PIC 99.99 TO WS-PAYMENT.
+               05  FORM-DATE.
+                   07  LINE 12 COL 17 VALUE 'PAYMENT DATE:'.
+                   07  LINE 12 COL 38 PIC 99 TO WS-PAY-MONTH.
+                   07  LINE 12 COL 40 VALUE '/'.
+                   07  LINE 12 COL 41 PIC 99 TO WS-PAY-DAY.
+                   07  LINE 12 COL 43 VALUE '/'.
+                   07  LINE 12 COL 44 PIC 9999 TO WS-PAY-YEAR.
+               05  FORM-AUTOPAY.
+                   07  LINE 13 COL 17 VALUE 'ENROLL IN AUTOPAY (Y/N):'.
+                   07  LINE 13 COL 42 PIC X TO WS-AUTOPAY-SEL.
+           03  PAY-SEL.
+               05  LINE 20 COL 23 PIC X TO CAP1-CHECK AUTO.
+               05  LINE 20 COL 25 VALUE "Press 'S' to SAVE ".
+               05  LINE 20 COL 43 VALUE "or 'R' to RETURN".
+               05  LINE 21 COL 29 VALUE '(all other keys start over)'.
