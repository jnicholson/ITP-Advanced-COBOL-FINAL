@@ -0,0 +1,71 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-STATEMENT                           *
+      * AUTHOR        : DEVIN LEAMAN                                    *
+      * CREATION DATE : 4/9/14                                          *
+      * PURPOSE       : ACCOUNT STATEMENT SCREEN                        *
+      *******************************************************************
+
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  MAIN-SCREEN.
+           03  BLANK SCREEN.
+           03  HEADER.
+               05  LINE 01 COL 01 VALUE 'G3-CAP1-STATEMENT'.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 33 VALUE 'Capital One Statement'.
+           03  ID-INQ.
+               05  LINE 10 COL 30 VALUE 'Enter ID number: '.
+               05  LINE 10 COL 46 PIC X(8)  TO CAP1-SEARCH
+                                            FULL REQUIRED AUTO.
+               05  LINE 10 COL 55 VALUE '(99999999 = Exit)'.
+               05  LINE 12 COL 30 PIC X(20) FROM CAP1-MSG.
+
+       01  STMT-SCREEN.
+           03  BLANK SCREEN.
+           03  STMT-HEADER.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-STMT-BANK-NAME.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 03 COL 30 VALUE 'ACCOUNT STATEMENT'.
+           03  STMT-NAME.
+               05  LINE 05 COL 01 PIC X(20) FROM WS-FNAME.
+               05  LINE 05 COL 21 PIC X(20) FROM WS-LNAME.
+           03  STMT-ADDRESS.
+               05  LINE 06 COL 01 PIC X(20) FROM WS-ADDRESS.
+               05  LINE 07 COL 01 PIC X(20) FROM WS-CITY.
+               05  LINE 07 COL 21 VALUE ','.
+               05  LINE 07 COL 23 PIC XX    FROM WS-STATE.
+               05  LINE 07 COL 26 PIC 9(5)  FROM WS-ZIP.
+           03  STMT-ACCT.
+               05  LINE 09 COL 01 VALUE 'ACCOUNT NUMBER:'.
+               05  LINE 09 COL 17 PIC 9(8)  FROM WS-ACCNT-NUM.
+               05  LINE 09 COL 30 VALUE 'CREDIT LIMIT:'.
+               05  LINE 09 COL 44 PIC 9,999 FROM WS-LIMIT.
+           03  STMT-PREV.
+               05  LINE 11 COL 01 VALUE 'PREVIOUS BALANCE:'.
+               05  LINE 11 COL 20 PIC Z,ZZ9.99
+                                        FROM CAP1-STMT-PREV-BAL.
+           03  STMT-CHG.
+               05  LINE 12 COL 01 VALUE 'CHARGES THIS PERIOD:'.
+               05  LINE 12 COL 23 PIC Z,ZZ9.99
+                                        FROM CAP1-STMT-CHARGES.
+           03  STMT-PAY.
+               05  LINE 13 COL 01 VALUE 'PAYMENTS APPLIED:'.
+               05  LINE 13 COL 20 PIC Z,ZZ9.99
+                                        FROM CAP1-STMT-PAYMENT.
+           03  STMT-NEW.
+               05  LINE 15 COL 01 VALUE 'NEW BALANCE:'.
+               05  LINE 15 COL 14 PIC Z,ZZ9.99
+                                        FROM CAP1-STMT-NEW-BAL.
+           03  STMT-CONT.
+               05  LINE 21 COL 01 VALUE "PRESS 'ENTER' TO CONTINUE".
