@@ -33,6 +33,7 @@
            03  LINE 10 COL 35 VALUE 'Type              '.
            03  LINE 10 COL 41 VALUE 'Total             '.
            03  LINE 10 COL 50 VALUE 'Description       '.
+           03  LINE 10 COL 76 VALUE 'Disp'.
            03  TRANS-REC.
                05  LINE WS-CTR COL 18 PIC XX FROM CC-TRAN-MONTH.
                05  LINE WS-CTR COL 20 VALUE '/'.
@@ -46,10 +47,34 @@
                05  LINE WS-CTR COL 41 VALUE '$'.
                05  LINE WS-CTR COL 42 PIC 99.99 FROM CC-TRAN-PRICE.
                05  LINE WS-CTR COL 49 PIC X(25) FROM CC-TRAN-ITEM.
+               05  LINE WS-CTR COL 77 PIC X FROM CC-DISPUTED.
        01  NEXT-PAGE.
            03  LINE 23 COL 33 VALUE 'Next page? (Y/N)'.
            03  LINE 23 COL 50 PIC X TO WS-EOR-FLAG.
-       
+
+       01  DISPUTE-PROMPT.
+           03  LINE 24 COL 01 VALUE 'Mark a transaction disputed? (Y/N)'.
+           03  LINE 24 COL 37 PIC X TO WS-DISPUTE-SEL AUTO.
+
+       01  DISPUTE-SCREEN.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+           03  LINE 06 COL 35 VALUE 'Capital One       '.
+           03  LINE 08 COL 28 VALUE 'Mark Transaction Disputed'.
+           03  LINE 10 COL 20 VALUE 'Enter the transaction''s'.
+           03  LINE 11 COL 20 VALUE 'Date/Time as shown above:'.
+           03  LINE 13 COL 20 VALUE 'MM: '.
+           03  LINE 13 COL 24 PIC XX TO WS-D-MONTH.
+           03  LINE 13 COL 30 VALUE 'DD: '.
+           03  LINE 13 COL 34 PIC XX TO WS-D-DAY.
+           03  LINE 13 COL 40 VALUE 'YYYY: '.
+           03  LINE 13 COL 46 PIC X(4) TO WS-D-YEAR.
+           03  LINE 14 COL 20 VALUE 'HH: '.
+           03  LINE 14 COL 24 PIC XX TO WS-D-HOUR.
+           03  LINE 14 COL 30 VALUE 'MM: '.
+           03  LINE 14 COL 34 PIC XX TO WS-D-MIN.
+           03  LINE 16 COL 20 PIC X(25) FROM CAP1-MSG.
+
        01  CONFIRMATION.
            03  LINE 23 COL 33 VALUE 'Search another? (Y/N)'.
            03  LINE 23 COL 55 PIC X TO WS-FLAG.
\ No newline at end of file
