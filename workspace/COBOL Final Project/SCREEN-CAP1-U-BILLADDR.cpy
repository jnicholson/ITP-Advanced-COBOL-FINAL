@@ -0,0 +1,59 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-U-BILLADDR                          *
+      * AUTHOR        : DEVIN LEAMAN                                    *
+      * CREATION DATE : 10/10/2014                                      *
+      * PURPOSE       : SECOND BILLING ADDRESS MAINTENANCE SCREEN       *
+      *******************************************************************
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  IDSCREEN.
+           03  BLANK SCREEN.
+           03  CHOOSEID.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 28 VALUE 'Second Billing Address'.
+               05  LINE 10 COL 19 VALUE 'Enter ID to continue'.
+               05  LINE 10 COL 40 PIC X(8)  TO CAP1-SEARCH
+                                            FULL REQUIRED.
+               05  LINE 10 COL 49 VALUE '(99999999 = Exit)'.
+               05  LINE 11 COL 35 PIC X(20) FROM CAP1-MSG.
+
+       01  EDITSCREEN.
+           03  BLANK SCREEN.
+           03  EDIT.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 28 VALUE 'Second Billing Address'.
+               05  LINE 08 COL 16 VALUE 'Current'.
+               05  LINE 08 COL 60 VALUE 'Updated'.
+           03  E-ADDRESS.
+               05  LINE 10 COL 01 VALUE 'Address'.
+               05  LINE 10 COL 14 PIC X(20) FROM CAP1-ORIG-BILL-ADDRESS.
+               05  LINE 10 COL 42 VALUE 'Address'.
+               05  LINE 10 COL 60 PIC X(20) TO   CAP1-EDIT-BILL-ADDRESS.
+           03  E-ZIP.
+               05  LINE 11 COL 01 VALUE 'Zip'.
+               05  LINE 11 COL 14 PIC X(5)  FROM CAP1-ORIG-BILL-ZIP.
+               05  LINE 11 COL 42 VALUE 'Zip'.
+               05  LINE 11 COL 60 PIC X(5)  TO   CAP1-EDIT-BILL-ZIP.
+           03  E-USE2.
+               05  LINE 12 COL 01 VALUE 'Use For Statements (Y/N)'.
+               05  LINE 12 COL 26 PIC X(1)  FROM CAP1-ORIG-BILL-USE-2.
+               05  LINE 12 COL 42 VALUE 'Use For Statements (Y/N)'.
+               05  LINE 12 COL 68 PIC X(1)  TO   CAP1-EDIT-BILL-USE-2.
+           03  E-SEL.
+               05  LINE 21 COL 23 PIC X     TO CAP1-CHECK AUTO.
+               05  LINE 21 COL 25 VALUE "Press 'S' to SAVE ".
+               05  LINE 21 COL 43 VALUE "or 'R' to RETURN".
+               05  LINE 22 COL 29 VALUE '(all other keys start over)'.
