@@ -0,0 +1,36 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-U-CARD                              *
+      * AUTHOR        : DEVIN LEAMAN                                    *
+      * CREATION DATE : 9/5/2014                                        *
+      * PURPOSE       : ISSUE-SECOND-CARD SCREEN                        *
+      *******************************************************************
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  IDSCREEN.
+           03  BLANK SCREEN.
+           03  CHOOSEID.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 32 VALUE 'Issue Second Card'.
+               05  LINE 10 COL 19 VALUE 'Enter ID to continue'.
+               05  LINE 10 COL 40 PIC X(8)  TO CAP1-SEARCH
+                                            FULL REQUIRED.
+               05  LINE 10 COL 49 VALUE '(99999999 = Exit)'.
+               05  LINE 11 COL 35 PIC X(20) FROM CAP1-MSG.
+
+       01  RESULTSCREEN.
+           03  BLANK SCREEN.
+           03  LINE 06 COL 32 VALUE 'Issue Second Card'.
+           03  LINE 09 COL 20 VALUE 'Account ID'.
+           03  LINE 09 COL 40 PIC 9(8)  FROM CAP1-ORIG-ID.
+           03  LINE 11 COL 20 PIC X(30) FROM CAP1-MSG.
+           03  LINE 13 COL 20 VALUE 'New Card Number'.
+           03  LINE 13 COL 40 PIC 9(16) FROM CAP1-ORIG-CC-2.
+           03  LINE 21 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 21 COL 52 PIC X     TO CAP1-RESP AUTO.
