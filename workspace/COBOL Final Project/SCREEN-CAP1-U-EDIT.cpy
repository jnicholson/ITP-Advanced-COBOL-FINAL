@@ -8,7 +8,10 @@
        
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
-           
+
+       01  INVALID-MSG.
+           03 LINE 21 COL 29 FROM WS-ERROR.
+
        01  MAIN-SCREEN.
            03  BLANK SCREEN.
            03  LINE 01 COL 01 VALUE 'G3-CAP1-U-EDIT'.
@@ -126,6 +129,8 @@
                05  LINE 15 COL 45 PIC 9(4)  FROM CAP1-ORIG-LIMIT.
                05  LINE 16 COL 26 VALUE 'Balance'.
                05  LINE 16 COL 45 PIC 9(4).99 FROM CAP1-ORIG-BAL.
+               05  LINE 17 COL 26 VALUE 'Status'.
+               05  LINE 17 COL 45 PIC X(1)  FROM CAP1-ORIG-STATUS.
                05  LINE 19 COL 28 VALUE 'Is this your information?'.
                05  LINE 21 COL 30 PIC X     TO CAP1-CHECK AUTO.
                05  LINE 21 COL 32 VALUE "Press 'Y' to confirm".     
@@ -183,6 +188,11 @@
                05  LINE 17 COL 14 PIC 9(4) FROM CAP1-ORIG-LIMIT.
                05  LINE 17 COL 42 VALUE 'Limit'.
                05  LINE 17 COL 60 PIC 9(4) TO  CAP1-EDIT-LIMIT.
+           03  E-STATUS.
+               05  LINE 18 COL 01 VALUE 'Status'.
+               05  LINE 18 COL 14 PIC X(1) FROM CAP1-ORIG-STATUS.
+               05  LINE 18 COL 42 VALUE "Status (O/C/F)".
+               05  LINE 18 COL 60 PIC X(1) TO  CAP1-EDIT-STATUS.
 
            03  E-SEL.
                05  LINE 21 COL 23 PIC X     TO CAP1-CHECK AUTO.
