@@ -0,0 +1,35 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-U-LIMITAPPR                         *
+      * AUTHOR        : HENRY HURLOCKER                                 *
+      * CREATION DATE : 10/24/2014                                      *
+      * PURPOSE       : CREDIT LIMIT INCREASE APPROVAL SCREEN           *
+      *******************************************************************
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  DONESCREEN.
+           03  BLANK SCREEN.
+           03  DONE.
+               05  LINE 06 COL 22 VALUE 'Limit Increase Approvals'.
+               05  LINE 10 COL 01 VALUE 'NO PENDING REQUESTS REMAIN'.
+               05  LINE 12 COL 01 VALUE "PRESS 'ENTER' TO RETURN".
+               05  LINE 13 COL 01 PIC X TO CAP1-RESP.
+
+       01  APPRSCREEN.
+           03  BLANK SCREEN.
+           03  APPR.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 06 COL 22 VALUE 'Limit Increase Approvals'.
+               05  LINE 10 COL 01 VALUE 'Account ID'.
+               05  LINE 10 COL 20 PIC 9(8) FROM CAP1-ORIG-ID.
+               05  LINE 11 COL 01 VALUE 'Name'.
+               05  LINE 11 COL 20 PIC X(20) FROM CAP1-ORIG-F-NAME.
+               05  LINE 11 COL 41 PIC X(20) FROM CAP1-ORIG-L-NAME.
+               05  LINE 13 COL 01 VALUE 'Current Limit'.
+               05  LINE 13 COL 20 PIC 9(4) FROM CAP1-ORIG-LIMIT.
+               05  LINE 14 COL 01 VALUE 'Requested Limit'.
+               05  LINE 14 COL 20 PIC 9(4) FROM CAP1-ORIG-LIMIT-REQ.
+               05  LINE 21 COL 01 VALUE "Press 'A' Approve, 'D' Deny, ".
+               05  LINE 21 COL 31 VALUE "'S' Skip".
+               05  LINE 22 COL 01 PIC X TO CAP1-CHECK AUTO.
