@@ -0,0 +1,54 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-CAP1-U-LIMITREQ                          *
+      * AUTHOR        : HENRY HURLOCKER                                 *
+      * CREATION DATE : 10/17/2014                                      *
+      * PURPOSE       : CREDIT LIMIT INCREASE REQUEST SCREEN            *
+      *******************************************************************
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  IDSCREEN.
+           03  BLANK SCREEN.
+           03  CHOOSEID.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 25 VALUE 'Credit Limit Increase Request'.
+               05  LINE 10 COL 19 VALUE 'Enter ID to continue'.
+               05  LINE 10 COL 40 PIC X(8)  TO CAP1-SEARCH
+                                            FULL REQUIRED.
+               05  LINE 10 COL 49 VALUE '(99999999 = Exit)'.
+               05  LINE 11 COL 35 PIC X(20) FROM CAP1-MSG.
+
+       01  REQSCREEN.
+           03  BLANK SCREEN.
+           03  REQ.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 01 COL 71 PIC X(2)  FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE '/'.
+               05  LINE 01 COL 74 PIC X(2)  FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE '/'.
+               05  LINE 01 COL 77 PIC X(4)  FROM WS-YEAR.
+               05  LINE 06 COL 25 VALUE 'Credit Limit Increase Request'.
+               05  LINE 10 COL 01 VALUE 'Current Limit'.
+               05  LINE 10 COL 20 PIC 9(4) FROM CAP1-ORIG-LIMIT.
+               05  LINE 11 COL 01 VALUE 'Pending Request'.
+               05  LINE 11 COL 20 PIC 9(4) FROM CAP1-ORIG-LIMIT-REQ.
+               05  LINE 13 COL 01 VALUE 'Requested New Limit'.
+               05  LINE 13 COL 22 PIC 9(4) TO CAP1-EDIT-LIMIT-REQ.
+               05  LINE 15 COL 01 PIC X(20) FROM CAP1-MSG.
+
+       01  RESULTSCREEN.
+           03  BLANK SCREEN.
+           03  RESULT.
+               05  LINE 01 COL 01 PIC X(20) FROM CAP1-M-PROG.
+               05  LINE 01 COL 38 VALUE 'TEAM 3'.
+               05  LINE 06 COL 25 VALUE 'Credit Limit Increase Request'.
+               05  LINE 10 COL 01 PIC X(20) FROM CAP1-MSG.
+               05  LINE 12 COL 01 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 13 COL 01 PIC X TO CAP1-RESP.
