@@ -0,0 +1,10 @@
+      *******************************************************************
+      * PROGRAM       : SCREEN-EXIT                                     *
+      * AUTHOR        : HENRY HURLOCKER                                 *
+      * CREATION DATE : 4/5/14                                          *
+      * PURPOSE       : SHARED EXIT-CONFIRMATION SCREEN                 *
+      *******************************************************************
+
+       01  EXITSCREEN.
+           03  LINE 24 COL 33 VALUE "Confirm exit 'Y'".
+           03  LINE 24 COL 50 PIC X TO WS-EXIT AUTO.
