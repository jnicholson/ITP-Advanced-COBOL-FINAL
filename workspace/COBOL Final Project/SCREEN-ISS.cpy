@@ -63,7 +63,8 @@
                05  LINE 12 COL 31 VALUE "3) Search by State".
                05  LINE 13 COL 31 VALUE "4) Search by Email".
                05  LINE 14 COL 31 VALUE "5) Search by Phone".
-               05  LINE 15 COL 31 VALUE "0) Return to Previous Menu".
+               05  LINE 15 COL 31 VALUE "6) Search by ZIP".
+               05  LINE 16 COL 31 VALUE "0) Return to Previous Menu".
            03  SCREEN-SEARCH-NAVIGATION.                                
                05  LINE 22 COL 30 VALUE "SELECT ACTION:".                   
                05  LINE 22 COL 45 PIC X TO WS-ACTION-SELECTION AUTO.
@@ -87,6 +88,10 @@
                05  LINE 08 COL 33 VALUE "SEARCH BY EMAIL".
                05  LINE 10 COL 26 VALUE "Enter E-Mail:".
                05  LINE 10 COL 41 PIC X(20) TO WS-ORIG-EMAIL.
+           03  SCREEN-SEARCH-ZIP.
+               05  LINE 08 COL 34 VALUE "SEARCH BY ZIP".
+               05  LINE 10 COL 29 VALUE "Enter ZIP:".
+               05  LINE 10 COL 40 PIC 9(5) TO WS-ORIG-ZIP.
            03  SCREEN-SEARCH-PHONE.
                05  LINE 08 COL 33 VALUE "SEARCH BY PHONE".
                05  LINE 10 COL 34 VALUE "Enter Phone:".
@@ -164,10 +169,19 @@
       -                                 "e Num:".
                05  LINE 10 COL 50 PIC X(11) FROM WS-ORIG-PHONE.
                05  LINE 12 COL 25 VALUE "1) Return to Main Issuer Menu".
-               05  LINE 13 COL 25 VALUE "2) Return to Search Menu".                                                                 
-               05  LINE 22 COL 30 VALUE "SELECT ACTION:".                   
+               05  LINE 13 COL 25 VALUE "2) Return to Search Menu".
+               05  LINE 22 COL 30 VALUE "SELECT ACTION:".
                05  LINE 22 COL 45 PIC X TO WS-ACTION-SELECTION AUTO.
-               
+           03  SCREEN-SEARCH-NOT-FOUND-ZIP.
+               05  LINE 08 COL 34 VALUE "SEARCH BY ZIP".
+               05  LINE 10 COL 15 VALUE "Unable to Find Record With ZIP
+      -                                 ":".
+               05  LINE 10 COL 50 PIC 9(5) FROM WS-ORIG-ZIP.
+               05  LINE 12 COL 25 VALUE "1) Return to Main Issuer Menu".
+               05  LINE 13 COL 25 VALUE "2) Return to Search Menu".
+               05  LINE 22 COL 30 VALUE "SELECT ACTION:".
+               05  LINE 22 COL 45 PIC X TO WS-ACTION-SELECTION AUTO.
+
       *-----------------------------------------------------------------*
                
        01  SCREEN-ISSUER-ADD.
