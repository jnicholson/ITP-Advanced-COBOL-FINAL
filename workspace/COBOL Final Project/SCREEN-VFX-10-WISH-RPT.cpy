@@ -0,0 +1,52 @@
+      *Skeleton COBOL Copybook - Jarrod Lee - 9/18/2014
+       01  VFX-10-RESP                  PIC X       VALUE SPACES.
+       01  VFX-10-CTR                   PIC 99      VALUE ZERO.
+       01  VFX-10-FOUND                 PIC X       VALUE 'N'.
+           88  VFX-10-FOUND-ANY                     VALUE 'Y'.
+       01  VFX-10-CUTOFF                PIC 9(8)    VALUE ZERO.
+       01  VFX-10-PRUNE                 PIC X       VALUE SPACES.
+       01  VFX-10-VW-LINE.
+           03  VFX-10-VM-ID             PIC X(8).
+           03  FILLER                   PIC X       VALUE SPACES.
+           03  VFX-10-TITLE             PIC X(35).
+           03  FILLER                   PIC X       VALUE SPACES.
+           03  VFX-10-DATE              PIC 9(8).
+
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  PTSCREEN-HEADER.
+           03  BLANK SCREEN.
+           03  PURCHASETITLE.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 30 VALUE "WISHLIST STALENESS REPORT".
+               05  LINE 08 COL 01 VALUE "MEMBER ID".
+               05  LINE 08 COL 11 VALUE "TITLE".
+               05  LINE 08 COL 47 VALUE "DATE ADDED".
+
+       01  CUTOFFSCREEN.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 20 VALUE "SHOW STALE ITEMS AS OF".
+           03  LINE 12 COL 30 VALUE "CUTOFF DATE (YYYYMMDD): ".
+           03  LINE 12 COL 55 PIC 9(8) TO VFX-10-CUTOFF.
+
+       01  NONESCREEN.
+           03  BLANK SCREEN.
+           03  LINE 12 COL 20 VALUE "NO WISHLIST ITEMS ARE THAT STALE".
+           03  LINE 14 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 14 COL 52 PIC X       TO VFX-10-RESP AUTO.
+
+       01  CONT-FILE.
+           03  LINE 21 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 21 COL 52 PIC X       TO VFX-10-RESP AUTO.
+
+       01  PRUNESCREEN.
+           03  LINE 22 COL 20 VALUE "PRUNE THIS ENTRY? (Y/N): ".
+           03  LINE 22 COL 46 PIC X       TO VFX-10-PRUNE AUTO.
