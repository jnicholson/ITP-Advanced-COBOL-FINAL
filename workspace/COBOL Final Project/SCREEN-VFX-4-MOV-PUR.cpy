@@ -71,4 +71,5 @@
                05  LINE 10 COL 10 VALUE "TITLE".
                05  LINE 10 COL 46 VALUE "GENRE".
                05  LINE 10 COL 57 VALUE "PRICE".
+               05  LINE 10 COL 65 VALUE "DATE PURCHASED".
       
