@@ -19,6 +19,7 @@
                05  LINE 8 COL 31 VALUE "   Choose Wisely    ".
                05  LINE 10 COL 31 VALUE "   1) Add           ".
                05  LINE 11 COL 31 VALUE "   2) Edit          ".
+               05  LINE 12 COL 31 VALUE "   3) Remove        ".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO VFX-6-SEL AUTO.
                
@@ -125,5 +126,29 @@
                05  LINE 20 COL 23 PIC X TO VFX-6-CHECK AUTO.
                05  LINE 20 COL 25 VALUE "Press 'S' to SAVE ".
                05  LINE 20 COL 43 VALUE "or 'R' to RETURN".
-               05  LINE 21 COL 29 VALUE "(all other keys start over)".        
+               05  LINE 21 COL 29 VALUE "(all other keys start over)".
+
+       01  DELETESCREEN.
+           03  BLANK SCREEN.
+           03  CONFIRM-DEL.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 35 VALUE "REMOVE MOVIE".
+               05  LINE 08 COL 26 VALUE "ID".
+               05  LINE 08 COL 45 PIC X(8) FROM VFX-6-ORIG-ID.
+               05  LINE 09 COL 26 VALUE "Title".
+               05  LINE 09 COL 45 PIC X(35) FROM VFX-6-ORIG-TITLE.
+               05  LINE 10 COL 26 VALUE "Genre".
+               05  LINE 10 COL 45 PIC X(10) FROM VFX-6-ORIG-GENRE.
+               05  LINE 11 COL 26 VALUE "Price".
+               05  LINE 11 COL 44 VALUE "$".
+               05  LINE 11 COL 45 PIC 9(2).99 FROM VFX-6-ORIG-PRICE.
+               05  LINE 19 COL 28 VALUE "Remove this movie?".
+               05  LINE 21 COL 30 PIC X TO VFX-6-CHECK AUTO.
+               05  LINE 21 COL 32 VALUE "Press 'Y' to confirm".        
                
\ No newline at end of file
