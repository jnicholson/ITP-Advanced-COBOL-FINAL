@@ -30,7 +30,7 @@
                05  LINE 01 COL 74 PIC X(2)     FROM WS-DAY.
                05  LINE 01 COL 76 VALUE "/".
                05  LINE 01 COL 77 PIC X(4)     FROM WS-YEAR.
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 06 COL 38 VALUE 'Vuflix'.
                05  LINE 08 COL 34 VALUE 'MEMBER INQUIRY'.
                05  LINE 10 COL 31 VALUE "    1) Member ID   ".          
