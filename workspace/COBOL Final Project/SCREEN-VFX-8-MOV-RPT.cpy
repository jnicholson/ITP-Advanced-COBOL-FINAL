@@ -0,0 +1,20 @@
+      *Skeleton COBOL Copybook - Jarrod Lee - 8/14/2014
+       01  VFX-8-RESP                  PIC X       VALUE SPACES.
+       01  VFX-8-CTR                   PIC 9(5)    VALUE ZERO.
+
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  RPTSCREEN-WORKING.
+           03  BLANK SCREEN.
+           03  LINE 12 COL 26 VALUE "BUILDING MOVIE CATALOG REPORT...".
+
+       01  RPTSCREEN-END.
+           03  BLANK SCREEN.
+           03  LINE 10 COL 26 VALUE "CATALOG REPORT COMPLETE".
+           03  LINE 12 COL 26 VALUE "RECORDS WRITTEN".
+           03  LINE 12 COL 42 PIC ZZZ,ZZ9  FROM VFX-8-CTR.
+           03  LINE 14 COL 21 VALUE "REPORT FILE: VFX-MOV-SORTED.TXT".
+           03  LINE 16 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 16 COL 52 PIC X       TO VFX-8-RESP AUTO.
