@@ -0,0 +1,43 @@
+      *Skeleton COBOL Copybook - Jarrod Lee - 8/21/2014
+       01  VFX-9-RESP                  PIC X       VALUE SPACES.
+       01  VFX-9-CTR                   PIC 99      VALUE ZERO.
+       01  VFX-9-FOUND                 PIC X       VALUE 'N'.
+           88  VFX-9-FOUND-ANY                     VALUE 'Y'.
+       01  VFX-9-VML-LINE.
+           03  VFX-9-ID                PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  VFX-9-TITLE             PIC X(35).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  VFX-9-GENRE             PIC X(10).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  VFX-9-PRICE             PIC $Z9.99.
+
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  PTSCREEN-HEADER.
+           03  BLANK SCREEN.
+           03  PURCHASETITLE.
+               05  LINE 01 COL 01 PIC X(20) FROM VFX-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 33 VALUE "HIDDEN TITLES REPORT".
+               05  LINE 08 COL 01 VALUE "MOVIE ID".
+               05  LINE 08 COL 10 VALUE "TITLE".
+               05  LINE 08 COL 46 VALUE "GENRE".
+               05  LINE 08 COL 57 VALUE "PRICE".
+
+       01  NONESCREEN.
+           03  BLANK SCREEN.
+           03  LINE 12 COL 27 VALUE "NO TITLES ARE HIDDEN".
+           03  LINE 14 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 14 COL 52 PIC X       TO VFX-9-RESP AUTO.
+
+       01  CONT-FILE.
+           03  LINE 21 COL 20 VALUE "PRESS 'ENTER' TO RETURN TO MENU".
+           03  LINE 21 COL 52 PIC X       TO VFX-9-RESP AUTO.
