@@ -6,7 +6,7 @@
       ******************************************************************
        01  MENUSCREEN.
            03  BLANK SCREEN. 
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 01 COL 01 PIC X(15) FROM VFX-M-PROG.
                05  LINE 01 COL 37 VALUE "TEAM 3".
                05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
@@ -22,6 +22,9 @@
                05  LINE 14 COL 31 VALUE "   5) Movie Wishlist   ".
                05  LINE 15 COL 31 VALUE "   6) Add/Remove Movie ".
                05  LINE 16 COL 31 VALUE "   7) Member Inquiry   ".
+               05  LINE 17 COL 31 VALUE "   8) Catalog Report   ".
+               05  LINE 18 COL 31 VALUE "   9) Hidden Titles    ".
+               05  LINE 19 COL 31 VALUE "   0) Wishlist Report  ".
                05  LINE 22 COL 31 VALUE "Selection   (X=exit)".
                05  LINE 22 COL 41 PIC X TO VFX-M-SEL AUTO.
        01  EXITSCREEN.
