@@ -28,12 +28,18 @@
            03 E-PHONE.
                05  LINE 14 COL 17 VALUE "Phone".
                05  LINE 14 COL 32 PIC 9(11) TO VISA-MER-EDIT-PHONE.
+           03 E-EMAIL.
+               05  LINE 15 COL 17 VALUE "Email".
+               05  LINE 15 COL 32 PIC X(30) TO VISA-MER-EDIT-EMAIL.
            03 E-ACCOUNT.
-               05  LINE 15 COL 17 VALUE "Account".
-               05  LINE 15 COL 32 PIC 9(10) TO VISA-MER-EDIT-ACCT.
+               05  LINE 16 COL 17 VALUE "Account".
+               05  LINE 16 COL 32 PIC 9(10) TO VISA-MER-EDIT-ACCT.
            03 E-ROUTE.
-               05  LINE 16 COL 17 VALUE "Routing".
-               05  LINE 16 COL 32 PIC 9(9) TO  VISA-MER-EDIT-ROUTE.
+               05  LINE 17 COL 17 VALUE "Routing".
+               05  LINE 17 COL 32 PIC 9(9) TO  VISA-MER-EDIT-ROUTE.
+           03 E-CAT.
+               05  LINE 18 COL 17 VALUE "Category".
+               05  LINE 18 COL 32 PIC X(10) TO VISA-MER-EDIT-CAT.
            03 E-SEL.
                05  LINE 20 COL 27 PIC X TO VISA-M-SEL AUTO.
                05  LINE 20 COL 29 VALUE "Press 'S' to save changes".
