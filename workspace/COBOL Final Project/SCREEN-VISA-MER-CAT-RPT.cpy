@@ -0,0 +1,22 @@
+      *Skeleton COBOL Copybook - JESSE NICHOLSON - 4/7/2014
+       01  CATRPTSCREEN.
+           03  BLANK SCREEN.
+           03  CATRPT-HEADER.
+               05  LINE 01 COL 01 PIC X(20) FROM VISA-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 24 VALUE "SPEND BY MERCHANT CATEGORY".
+               05  LINE 08 COL 05 VALUE "CATEGORY".
+               05  LINE 08 COL 30 VALUE "TRANS".
+               05  LINE 08 COL 45 VALUE "TOTAL SPEND".
+       01  CATRPT-NONE.
+           03  CATRPT-NONE-LINE.
+               05  LINE 10 COL 22 VALUE "NO CATEGORY SPEND ON FILE".
+       01  CATRPT-CONT.
+           03  CATRPT-CONT-LINE.
+               05  LINE 22 COL 22 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 23 COL 40 PIC X TO VISA-MER-RESP AUTO.
