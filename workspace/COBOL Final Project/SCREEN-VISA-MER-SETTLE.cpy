@@ -0,0 +1,26 @@
+      *Skeleton COBOL Copybook - JESSE NICHOLSON - 4/7/2014
+       01  SETTLESCREEN.
+           03  BLANK SCREEN.
+           03  SETTLE.
+               05  LINE 01 COL 01 PIC X(20) FROM VISA-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 26 VALUE "MERCHANT SETTLEMENT REPORT".
+               05  LINE 08 COL 22 VALUE "Merchant ID".
+               05  LINE 08 COL 45 PIC 9(8) FROM VISA-MER-ORIG-ID.
+               05  LINE 09 COL 22 VALUE "Name".
+               05  LINE 09 COL 45 PIC X(25) FROM VISA-MER-ORIG-NAME.
+               05  LINE 10 COL 22 VALUE "Settlement Account".
+               05  LINE 10 COL 45 PIC 9(10) FROM VISA-MER-ORIG-ACCT.
+               05  LINE 11 COL 22 VALUE "Routing Number".
+               05  LINE 11 COL 45 PIC 9(9) FROM VISA-MER-ORIG-ROUTE.
+               05  LINE 13 COL 22 VALUE "Transaction Count".
+               05  LINE 13 COL 45 PIC ZZZZ9 FROM WS-SETTLE-CTR.
+               05  LINE 14 COL 22 VALUE "Amount Due".
+               05  LINE 14 COL 45 PIC ZZZ,ZZ9.99 FROM WS-SETTLE-TOTAL.
+               05  LINE 20 COL 26 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 21 COL 40 PIC X TO VISA-MER-RESP AUTO.
