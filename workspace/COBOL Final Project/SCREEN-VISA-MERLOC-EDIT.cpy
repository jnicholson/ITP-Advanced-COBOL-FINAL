@@ -49,6 +49,11 @@
            03  E-ROUTE.
                05  LINE 16 COL 45 VALUE "Routing Number".
                05  LINE 16 COL 72 PIC X(9) TO   VISA-MERLOC-EDIT-ROUTE.
+               05  LINE 17 COL 01 VALUE "Merchant ID".
+               05  LINE 17 COL 25 PIC X(8) FROM VISA-MERLOC-ORIG-MER-ID.
+           03  E-MER-ID.
+               05  LINE 17 COL 45 VALUE "Merchant ID".
+               05  LINE 17 COL 69 PIC X(8) TO   VISA-MERLOC-EDIT-MER-ID.
            03  E-SEL.
                05  LINE 20 COL 23 PIC X TO VISA-MERLOC-CHECK AUTO.
                05  LINE 20 COL 25 VALUE "Press 'S' to SAVE ".
