@@ -0,0 +1,37 @@
+      *Skeleton COBOL Copybook - JESSE NICHOLSON - 4/7/2014
+       01  RPTSCREEN.
+           03  BLANK SCREEN.
+           03  RPT-HEADER.
+               05  LINE 01 COL 01 PIC X(20) FROM VISA-M-PROG.
+               05  LINE 01 COL 38 VALUE "TEAM 3".
+               05  LINE 01 COL 71 PIC X(2) FROM WS-MONTH.
+               05  LINE 01 COL 73 VALUE "/".
+               05  LINE 01 COL 74 PIC X(2) FROM WS-DAY.
+               05  LINE 01 COL 76 VALUE "/".
+               05  LINE 01 COL 77 PIC X(4) FROM WS-YEAR.
+               05  LINE 06 COL 22 VALUE "MERCHANT LOCATIONS ROLLUP REPOR
+      -                                 "T".
+               05  LINE 08 COL 22 VALUE "Merchant ID".
+               05  LINE 08 COL 45 PIC 9(8) FROM VISA-MER-ORIG-ID.
+               05  LINE 09 COL 22 VALUE "Name".
+               05  LINE 09 COL 45 PIC X(25) FROM VISA-MER-ORIG-NAME.
+               05  LINE 11 COL 05 VALUE "LOC ID".
+               05  LINE 11 COL 15 VALUE "NAME".
+               05  LINE 11 COL 41 VALUE "ADDRESS".
+               05  LINE 11 COL 67 VALUE "ZIP".
+       01  RPT-NOT-FOUND.
+           03  BLANK SCREEN.
+           03  RPT-NOT-FOUND-LINE.
+               05  LINE 10 COL 22 VALUE "MERCHANT NOT FOUND".
+               05  LINE 20 COL 22 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 21 COL 40 PIC X TO VISA-MER-RESP AUTO.
+       01  RPT-NO-LOCATIONS.
+           03  RPT-NO-LOCATIONS-LINE.
+               05  LINE 13 COL 22 VALUE "NO LOCATIONS ON FILE FOR THIS
+      -                                 "MERCHANT".
+       01  RPT-TOTAL-LINE.
+           03  RPT-TOTAL.
+               05  LINE 20 COL 22 VALUE "TOTAL LOCATIONS".
+               05  LINE 20 COL 45 PIC ZZZZ9 FROM WS-ROLLUP-CTR.
+               05  LINE 22 COL 22 VALUE "PRESS 'ENTER' TO CONTINUE".
+               05  LINE 23 COL 40 PIC X TO VISA-MER-RESP AUTO.
