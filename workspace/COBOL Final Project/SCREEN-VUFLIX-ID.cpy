@@ -14,5 +14,6 @@
                05  LINE 02 COL 79 PIC X(2) FROM WS-MINUTE.
                05  LINE 10 COL 26 PIC 9(8) TO WS-SEARCH-ID AUTO.
                05  LINE 10 COL 35 VALUE "Enter ID to continue".
+               05  LINE 11 COL 26 VALUE "(Exit = 99999999)".
 
 
