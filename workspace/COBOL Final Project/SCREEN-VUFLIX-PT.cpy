@@ -21,9 +21,24 @@
                
        01  CONT-FILE.
            05  LINE 25 COL 01 VALUE "PRESS ENTER TO CONTINUE".
-           
+
        01  END-FILE.
            05  LINE 25 COL 01 VALUE "PRESS ENTER TO EXIT".
+
+       01  PTSCREEN-PURCHASE.
+           05  LINE 20 COL 01 VALUE "ENTER MOVIE ID TO PURCHASE: ".
+           05  LINE 20 COL 30 PIC X(8)     TO WS-VML-ID
+                                           FULL REQUIRED AUTO.
+           05  LINE 21 COL 01 VALUE "(EXIT = 99999999)".
+           05  LINE 22 COL 01 PIC X(80)    VALUE SPACES.
+
+       01  PURCHASED.
+           05  LINE 22 COL 01 PIC X(80)    VALUE SPACES.
+           05  LINE 22 COL 01 VALUE "PURCHASE COMPLETE!".
+
+       01  ALPUR.
+           05  LINE 22 COL 01 PIC X(80)    VALUE SPACES.
+           05  LINE 22 COL 01 VALUE "ALREADY PURCHASED...".
       
               
   
