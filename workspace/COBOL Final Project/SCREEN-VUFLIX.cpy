@@ -3,21 +3,14 @@
       * CREATION DATE: 4/05/14                                          *
       * LAST EDIT    : 4/05/14                                          *
       * PURPOSE      : SCREENS FOR VUFLIX PAGES INCLUDED WITHIN           *
+      * MODIFICATION HISTORY:                                            *
+      *  8/8    - DROPPED THE EMBEDDED WORKING-STORAGE/SCREEN SECTION    *
+      *           HEADERS SO THIS COPYBOOK MATCHES THE SCREEN-ONLY       *
+      *           CONVENTION (FIELDS OWNED BY THE CALLING PROGRAM);      *
+      *           MENU NOW POINTS SELECTION AT WS-SEL (THE FIELD THE     *
+      *           PROCEDURE DIVISION ACTUALLY EVALUATES) AND RELABELED   *
+      *           TO THE PROGRAMS THAT EXIST IN THIS GENERATION.         *
       *******************************************************************
-       
-       01  WS-TIME-LOG.
-           03  WS-DATE.
-               05  WS-YEAR             PIC X(4).
-               05  WS-MONTH            PIC X(2).
-               05  WS-DAY              PIC X(2).
-           03  WS-TIME.
-               05  WS-HOUR             PIC X(2).
-               05  WS-MIN              PIC X(2).
-               
-       01  WS-SCREEN-NAVIGATION-VARIABLES.
-           03  WS-ACTION-SELECTION         PIC X.
-      *-----------------------------------------------------------------     
-       SCREEN SECTION.
        01  SCREEN-TITLE.
            03 SCREEN-TITLE-LINE-ONE.
                05  LINE 01 COL 01  "VUFLIX MENU".
@@ -32,18 +25,17 @@
                05  SCREEN-TITLE-TIME.
                    07  LINE 02 COL 76 PIC X(2) FROM WS-HOUR.
                    07  LINE 02 COL 78 VALUE ":".
-                   07  LINE 02 COL 79 PIC X(2) FROM WS-MIN.
-      *----------------------------------------------------------------- 
+                   07  LINE 02 COL 79 PIC X(2) FROM WS-MINUTE.
+      *-----------------------------------------------------------------
        01  SCREEN-VUFLIX-MENU.
            03  SCREEN-MENU-OPTIONS.
-               05  LINE 11 COL 30  VALUE "1.  ACCOUNT SIGN UP".
-               05  LINE 13 COL 30  VALUE "2.  VIEW TITLES".
-               05  LINE 15 COL 30  VALUE "3.  PURCHASED TITLES".
-               05  LINE 17 COL 30  VALUE "4.  VIEW HISTORY".
+               05  LINE 11 COL 30  VALUE "1.  EDIT ACCOUNT".
+               05  LINE 13 COL 30  VALUE "2.  PURCHASE TITLES".
+               05  LINE 15 COL 30  VALUE "3.  TITLES PURCHASED".
                05  LINE 19 COL 30  VALUE "B.  GO BACK".
            03  SCREEN-MENU-NAVIGATION.
                05  LINE 21 COL 30 VALUE "SELECT ACTION:".
-               05  LINE 21 COL 45 PIC X TO WS-ACTION-SELECTION AUTO.
+               05  LINE 21 COL 45 PIC X TO WS-SEL AUTO.
            03  SCREEN-MENU-CLEAR.
                05  LINE 3  COL 30  VALUE "                            ".
                05  LINE 5  COL 30  VALUE "                            ".
@@ -54,4 +46,4 @@
                05  LINE 15 COL 30  VALUE "                            ".
                05  LINE 17 COL 30  VALUE "                            ".
                05  LINE 19 COL 30  VALUE "                            ".
-               05  LINE 21 COL 30  VALUE "                            ".
\ No newline at end of file
+               05  LINE 21 COL 30  VALUE "                            ".
