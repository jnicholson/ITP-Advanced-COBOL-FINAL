@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 6/18/2014
+       SELECT AUDIT-FILE
+               ASSIGN TO "AUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
