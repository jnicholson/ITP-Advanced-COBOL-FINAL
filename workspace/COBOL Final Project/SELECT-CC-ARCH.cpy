@@ -0,0 +1,3 @@
+      *Skeleton COBOL Copybook - Henry Hurlocker 5/03/2014
+       SELECT CC-ARCH-FILE  ASSIGN TO "CC-ARCHIVE.TXT"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
