@@ -0,0 +1,5 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 9/5/2014
+       SELECT CKPT-FILE
+               ASSIGN TO "CKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT.
