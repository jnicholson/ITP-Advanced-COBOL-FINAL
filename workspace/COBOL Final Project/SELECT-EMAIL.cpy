@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 8/1/2014
+       SELECT EMAIL-FILE
+               ASSIGN TO "EMAIL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
