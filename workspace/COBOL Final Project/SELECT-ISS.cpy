@@ -15,7 +15,8 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY      IS ISS-ID-KEY
-               ALTERNATE KEY   IS ISS-NAME-KEY.
+               ALTERNATE KEY   IS ISS-NAME-KEY
+               FILE STATUS IS WS-STAT.
 
 
 
