@@ -13,4 +13,8 @@
                ALTERNATE RECORD KEY IS MER-PHONE-KEY
                FILE STATUS IS WS-STAT.
 
+       SELECT MER-SEQ-FILE
+               ASSIGN TO 'MERSEQ.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
