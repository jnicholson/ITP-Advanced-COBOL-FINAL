@@ -6,8 +6,10 @@
        SELECT MERLOC-FILE
                ASSIGN TO 'MERLOC.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS MERLOC-ID-KEY
+               ALTERNATE RECORD KEY IS MERLOC-MER-ID-KEY
+                   WITH DUPLICATES
                FILE STATUS IS WS-STAT.
 
 
