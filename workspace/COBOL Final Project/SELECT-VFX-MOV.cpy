@@ -16,4 +16,11 @@
                            WITH DUPLICATES
                FILE STATUS IS WS-STAT.
 
+       SELECT SORT-FILE
+               ASSIGN TO "VMLSORT.TXT".
+
+       SELECT VML-SORTED-FILE-TXT
+               ASSIGN TO "VFX-MOV-SORTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
