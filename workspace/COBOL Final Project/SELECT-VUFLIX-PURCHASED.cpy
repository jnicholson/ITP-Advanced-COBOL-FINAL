@@ -6,7 +6,7 @@
        SELECT VTP-FILE
                ASSIGN TO 'VUFLIX-PURCHASED.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS VTP-ID-KEY
                FILE STATUS IS WS-STAT.
       
