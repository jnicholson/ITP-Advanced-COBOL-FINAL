@@ -0,0 +1,4 @@
+      *Skeleton COBOL Copybook - Jesse Nicholson - 6/18/2014
+       01  WS-OPERATOR-ID          PIC X(8)    VALUE SPACES.
+       01  WS-AUD-ACTION           PIC X(6)    VALUE SPACES.
+       01  WS-AUD-KEY              PIC X(20)   VALUE SPACES.
