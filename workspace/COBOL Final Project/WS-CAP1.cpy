@@ -29,12 +29,39 @@
            03  WS-FNAME        PIC X(20).
            03  WS-LNAME        PIC X(20).
            03  WS-ADDRESS      PIC X(20).
+           03  WS-CITY         PIC X(30).
+           03  WS-STATE        PIC XX.
            03  WS-ZIP          PIC 9(5).
            03  WS-ACCNT-NUM    PIC 9(8).
            03  WS-EMAIL        PIC X(35).
            03  WS-PHONE        PIC 9(11).
            03  WS-LIMIT        PIC 9(5).
            03  WS-BAL          PIC 9(4)V99.
+           03  WS-CC           PIC 9(16).
+
+       01  CAP1-SIGNUP-VARS.
+           03  CAP1-LIMIT-MIN       PIC 9(4) VALUE 0300.
+           03  CAP1-LIMIT-MAX       PIC 9(4) VALUE 1000.
+
+       01  CAP1-FINCHG-VARS.
+           03  CAP1-FINCHG-RATE     PIC V9(4) VALUE .0150.
+           03  CAP1-FINCHG-AMT      PIC 9(4)V99 VALUE ZERO.
+
+       01  CAP1-LATEFEE-VARS.
+           03  CAP1-LATEFEE-AMT     PIC 9(4)V99 VALUE 3500.
+
+       01  CAP1-LIMITREQ-VARS.
+           03  CAP1-LIMITREQ-CEILING PIC 9(4)   VALUE 5000.
+
+       01  CAP1-DORMANT-VARS.
+           03  CAP1-DORMANT-MONTHS   PIC 9(2)   VALUE 06.
+
+       01  CAP1-STMT-VARS.
+           03  CAP1-STMT-BANK-NAME  PIC X(20) VALUE 'CAPITAL ONE'.
+           03  CAP1-STMT-PREV-BAL   PIC 9(4)V99.
+           03  CAP1-STMT-CHARGES    PIC 9(4)V99.
+           03  CAP1-STMT-PAYMENT    PIC 9(4)V99.
+           03  CAP1-STMT-NEW-BAL    PIC 9(4)V99.
        
        01  CAP1-M-VARS.
            03  CAP1-M-SEL      PIC X.
@@ -57,6 +84,12 @@
                    07  CAP1-ORIG-EMAIL     PIC X(30).
                    07  CAP1-ORIG-LIMIT     PIC 9(4).
                    07  CAP1-ORIG-BAL       PIC 9(4)V99.
+                   07  CAP1-ORIG-STATUS    PIC X.
+                   07  CAP1-ORIG-CC-2      PIC 9(16).
+                   07  CAP1-ORIG-BILL-ADDRESS PIC X(20).
+                   07  CAP1-ORIG-BILL-ZIP     PIC 9(5).
+                   07  CAP1-ORIG-BILL-USE-2   PIC X.
+                   07  CAP1-ORIG-LIMIT-REQ    PIC 9(4).
                05  CAP1-EDIT-REC.
                    07  CAP1-EDIT-ID        PIC 9(8).
                    07  CAP1-EDIT-F-NAME    PIC X(20).
@@ -67,3 +100,8 @@
                    07  CAP1-EDIT-EMAIL     PIC X(30).
                    07  CAP1-EDIT-LIMIT     PIC 9(4).
                    07  CAP1-EDIT-BAL       PIC 9(4)V99.
+                   07  CAP1-EDIT-STATUS    PIC X.
+                   07  CAP1-EDIT-BILL-ADDRESS PIC X(20).
+                   07  CAP1-EDIT-BILL-ZIP     PIC 9(5).
+                   07  CAP1-EDIT-BILL-USE-2   PIC X.
+                   07  CAP1-EDIT-LIMIT-REQ    PIC 9(4).
