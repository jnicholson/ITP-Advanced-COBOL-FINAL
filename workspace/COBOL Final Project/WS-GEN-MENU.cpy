@@ -0,0 +1,16 @@
+      *******************************************************************
+      * PROGRAM       : WS-GEN-MENU                                     *
+      * AUTHOR        : HENRY HURLOCKER                                 *
+      * CREATION DATE : 4/5/14                                          *
+      * PURPOSE       : SHARED MAIN-MENU WORKING STORAGE SECTION        *
+      *******************************************************************
+
+       01  WS-SEL              PIC X     VALUE SPACES.
+       01  WS-EXIT             PIC X     VALUE SPACES.
+
+       01  WS-TSTAMP.
+           03  WS-YEAR         PIC XXXX.
+           03  WS-MONTH        PIC XX.
+           03  WS-DAY          PIC XX.
+           03  WS-HOUR         PIC XX.
+           03  WS-MINUTE       PIC XX.
