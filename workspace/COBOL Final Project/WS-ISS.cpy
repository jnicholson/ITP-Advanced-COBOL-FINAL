@@ -49,5 +49,6 @@
            03  WS-X                    PIC 99 VALUE 1.
            03  WS-Y                    PIC 99 VALUE 1.
            03  WS-Z                    PIC 99 VALUE 1.
+           03  WS-STAT                 PIC XX.
 
 
