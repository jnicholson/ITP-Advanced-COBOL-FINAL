@@ -12,6 +12,8 @@
            03  VISA-M-SEL               PIC X.
            03  VISA-M-PROG              PIC X(20) VALUE SPACES.
            03  VISA-M-EXIT              PIC X     VALUE SPACES.
+           03  VISA-M-EOF               PIC X     VALUE SPACES.
+           03  VISA-M-CTR               PIC 99    VALUE ZERO.
        
        01  VFX-2-VARS.
            03  VISA-MER-RESP              PIC X.
@@ -19,6 +21,8 @@
            03  VISA-MER-MSG               PIC X(10).
            03  VISA-MER-SEARCH-ID         PIC 9(8).
            03  VISA-MER-SEARCH-EMAIL      PIC X(30).
+           03  VISA-MER-DELETE            PIC X.
+           03  VISA-MER-HAS-LOC           PIC X.
            03  VISA-MER-EDITOR.
                05  VISA-MER-ORIG.
                    07  VISA-MER-ORIG-ID              PIC 9(8).
@@ -26,13 +30,17 @@
                    07  VISA-MER-ORIG-ADDRESS         PIC X(25).
                    07  VISA-MER-ORIG-PHONE           PIC 9(11).
                    07  VISA-MER-ORIG-ZIP             PIC 9(5).
+                   07  VISA-MER-ORIG-EMAIL           PIC X(30).
                    07  VISA-MER-ORIG-ACCT            PIC 9(10).
                    07  VISA-MER-ORIG-ROUTE           PIC 9(9).
+                   07  VISA-MER-ORIG-CAT             PIC X(10).
                05 VFX-2-EDIT.
                    07  VISA-MER-EDIT-ID              PIC 9(8).
                    07  VISA-MER-EDIT-NAME            PIC X(25).
                    07  VISA-MER-EDIT-ADDRESS         PIC X(25).
                    07  VISA-MER-EDIT-PHONE           PIC 9(11).
                    07  VISA-MER-EDIT-ZIP             PIC 9(5).
+                   07  VISA-MER-EDIT-EMAIL           PIC X(30).
                    07  VISA-MER-EDIT-ACCT            PIC 9(10).
-                   07  VISA-MER-EDIT-ROUTE           PIC 9(9).
\ No newline at end of file
+                   07  VISA-MER-EDIT-ROUTE           PIC 9(9).
+                   07  VISA-MER-EDIT-CAT             PIC X(10).
\ No newline at end of file
