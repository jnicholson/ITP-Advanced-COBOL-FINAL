@@ -19,9 +19,12 @@
            03  VISA-MERLOC-MSG               PIC X(10).
            03  VISA-MERLOC-SEARCH-ID         PIC 9(8).
            03  VISA-MERLOC-SEARCH-EMAIL      PIC X(30).
+           03  VISA-MERLOC-DELETE            PIC X.
+           03  VISA-MERLOC-LAST-CONFIRM      PIC X.
            03  VISA-MERLOC-EDITOR.
                05  VISA-MERLOC-ORIG.
                    07  VISA-MERLOC-ORIG-ID              PIC 9(8).
+                   07  VISA-MERLOC-ORIG-MER-ID          PIC 9(8).
                    07  VISA-MERLOC-ORIG-NAME            PIC X(25).
                    07  VISA-MERLOC-ORIG-ADDRESS         PIC X(25).
                    07  VISA-MERLOC-ORIG-PHONE           PIC 9(11).
@@ -30,7 +33,8 @@
                    07  VISA-MERLOC-ORIG-ROUTE           PIC 9(9).
                05 VISA-MERLOC-EDIT.
                    07  VISA-MERLOC-EDIT-ID              PIC 9(8).
-                   07  VISA-MERLOC-EDIT-NAME            PIC X(25) VALUE 
+                   07  VISA-MERLOC-EDIT-MER-ID          PIC 9(8).
+                   07  VISA-MERLOC-EDIT-NAME            PIC X(25) VALUE
                    SPACES.
                    07  VISA-MERLOC-EDIT-ADDRESS         PIC X(25) VALUE 
                    SPACES.
