@@ -124,7 +124,14 @@
                05  VFX-4-GENRE         PIC X(10).
                05  FILLER              PIC X       VALUE SPACES.
                05  VFX-4-PRICE         PIC $Z9.99.
-           
+               05  FILLER              PIC X       VALUE SPACES.
+               05  VFX-4-DATE.
+                   07  VFX-4-DATE-MONTH    PIC X(2).
+                   07  FILLER              PIC X       VALUE '/'.
+                   07  VFX-4-DATE-DAY      PIC X(2).
+                   07  FILLER              PIC X       VALUE '/'.
+                   07  VFX-4-DATE-YEAR     PIC X(4).
+
        01  VFX-5-VARS.
            03  VFX-5-RESP              PIC X       VALUE SPACES.
            03  VFX-5-CHECK             PIC X       VALUE SPACES.
