@@ -12,7 +12,27 @@
            03  WS-CTR                      PIC 99      VALUE ZERO.
            03  WS-EOF-FLAG                 PIC X       VALUE 'N'.
                88  WS-EOF                              VALUE 'Y'.
-       
+           03  WS-CHECK                    PIC X       VALUE SPACES.
+           03  WS-ALPUR                    PIC X       VALUE SPACES.
+           03  WS-PROG                     PIC X(15)   VALUE SPACES.
+           03  WS-SEARCH-ID                PIC 9(8)    VALUE ZERO.
+           03  WS-VML-ID                   PIC 9(8)    VALUE ZERO.
+           03  WS-VTP-ID                   PIC 9(8)    VALUE ZERO.
+
+       01  LK-COMPLETED                    PIC X       VALUE SPACE.
+       01  LK-PURITEM                      PIC X(25)   VALUE SPACES.
+       01  LK-MER-ID                       PIC 9(8)    VALUE ZERO.
+
+       01  WS-ORIG.
+           03  WS-ORIG-ID                  PIC 9(8).
+           03  WS-ORIG-FNAME               PIC X(15).
+           03  WS-ORIG-LNAME               PIC X(15).
+           03  WS-ORIG-ADDRESS             PIC X(20).
+           03  WS-ORIG-PHONE               PIC 9(11).
+           03  WS-ORIG-EMAIL               PIC X(35).
+           03  WS-ORIG-ZIP                 PIC 9(5).
+           03  WS-ORIG-CC                  PIC 9(16).
+
        01  WS-VML-LINE.
            03  WS-ID                   PIC X(8).
            03  FILLER                  PIC X       VALUE SPACES.
