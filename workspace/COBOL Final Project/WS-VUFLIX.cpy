@@ -0,0 +1,31 @@
+      *Skeleton COBOL Copybook - JARROD LEE - 4/8/2014
+       01  WS-TSTAMP.
+           03  WS-YEAR                     PIC XXXX.
+           03  WS-MONTH                    PIC XX.
+           03  WS-DAY                      PIC XX.
+           03  WS-HOUR                     PIC XX.
+           03  WS-MINUTE                   PIC XX.
+
+       01  WS-VARS.
+           03  WS-PROG                     PIC X(15)   VALUE SPACES.
+           03  WS-RESP                     PIC X       VALUE SPACES.
+           03  WS-STAT                     PIC XX      VALUE SPACES.
+           03  WS-CHECK                    PIC X       VALUE SPACES.
+           03  WS-CTR                      PIC 99      VALUE ZERO.
+           03  WS-SEARCH-ID                PIC 9(8)    VALUE ZERO.
+
+       01  WS-VTP-LINE.
+           03  WS-ID                   PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  WS-VM-ID                PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  WS-VML-ID               PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  WS-PRICE                PIC $Z9.99.
+           03  FILLER                  PIC X       VALUE SPACES.
+           03  WS-DATE.
+               05  WS-DATE-MONTH       PIC X(2).
+               05  FILLER              PIC X       VALUE '/'.
+               05  WS-DATE-DAY         PIC X(2).
+               05  FILLER              PIC X       VALUE '/'.
+               05  WS-DATE-YEAR        PIC X(4).
